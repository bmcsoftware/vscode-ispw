@@ -1,7 +1,12 @@
 ********
 ********  EMPLOYEE RECORD WORK-AREA.  EMPLOYEE DATA IS REDEFINED
 ********  BASED ON ONE OF THE 3 EMPLOYEE TYPES, HOURLY, SALES OR
-********  MANAGEMENT.
+********  MANAGEMENT.  WA-EMP-COUNTRY IDENTIFIES THE COUNTRY OR
+********  PROVINCE OF THE ADDRESS AND WA-EMP-CURRENCY-CODE THE
+********  CURRENCY THE WAGE FIELDS ABOVE IT ARE STATED IN, FOR
+********  EMPLOYEES OUTSIDE THE US.  A SPACE-FILLED VALUE IN EITHER
+********  FIELD MEANS "US/USD", SO EXISTING DOMESTIC RECORDS NEED NO
+********  CONVERSION.
 ********
        01  EMPLOYEE-WORK-AREA.
            05  WA-EMP-NUM            PIC 9(5).
@@ -9,21 +14,24 @@
                88  HOURLY            VALUE 'H'.
                88  SALES             VALUE 'S'.
                88  MANAGEMENT        VALUE 'M'.
+               88  DELETED           VALUE 'D'.
            05  WA-EMP-REGION         PIC 9.
                88  NORTH             VALUE 1.
                88  SOUTH             VALUE 2.
                88  EAST              VALUE 3.
                88  WEST              VALUE 4.
+               88  CENTRAL           VALUE 5.
            05  WA-EMP-NAME           PIC X(15).
            05  WA-EMP-ADDRESS.
                10  WA-EMP-STREET     PIC X(15).
                10  WA-EMP-CITY       PIC X(8).
                10  WA-EMP-STATE      PIC XX.
                10  WA-EMP-ZIP        PIC X(9).
+               10  WA-EMP-COUNTRY    PIC X(3).
            05  WA-HOURLY-EMPLOYEE-DATA.
-               10  WA-EMP-HOURS      PIC 9(2).
+               10  WA-EMP-HOURS      PIC 9(3).
                10  WA-EMP-RATE       PIC 9(3)V99     COMP-3.
-               10  FILLER            PIC X(8).
+               10  FILLER            PIC X(7).
            05  WA-SALES-EMPLOYEE-DATA   REDEFINES
                                         WA-HOURLY-EMPLOYEE-DATA.
                10  WA-SALES-SALARY   PIC 9(5)V99     COMP-3.
@@ -33,6 +41,7 @@
                                         WA-SALES-EMPLOYEE-DATA.
                10  WA-MGMT-SALARY    PIC 9(5)V99     COMP-3.
                10  FILLER            PIC X(9).
+           05  WA-EMP-CURRENCY-CODE  PIC X(3).
            05  WA-EMP-HIRE-DATE.
                10  WA-EMP-HIRE-YY    PIC 9(2).
                10  WA-EMP-HIRE-MM    PIC 9(2).
