@@ -5,6 +5,8 @@
       *        UA - UPDATE ACTIVITY
       *        D  - DELETE ORDER
       *        Q  - QUERY
+      *        C  - CANCEL ORDER (KEEPS THE ORDER SEGMENT, SEE
+      *             TRAN-CANCEL BELOW FOR THE REASON CODE)
            03  TI-ORDR-NO          PIC X(6).
            03  FILLER              PIC X(72).
        01  TRAN-ORD-BASE.
@@ -27,4 +29,15 @@
            03  TA-UNITS-STARTED-X REDEFINES TA-UNITS-STARTED PIC X(5).
            03  TA-UNITS-COMPL      PIC 9(5).
            03  TA-UNITS-COMPL-X REDEFINES TA-UNITS-COMPL PIC X(5).
-           03  FILLER              PIC X(44).
\ No newline at end of file
+           03  TA-SCRAP-QTY        PIC 9(5).
+           03  TA-SCRAP-QTY-X REDEFINES TA-SCRAP-QTY PIC X(5).
+      *        SCRAP QUANTITY REPORTED ON A TI-TRAN = 'UA' ACTIVITY
+      *        UPDATE.  ADDS TO THE ORDER SEGMENT'S OWN
+      *        TOTAL-SCRAP-QUANTITY, IT DOES NOT REPLACE IT.
+           03  FILLER              PIC X(39).
+       01  TRAN-CANCEL.
+           03  FILLER              PIC X(8).
+           03  TC-REASON-CD        PIC X(1).
+      *        REASON CODE STORED IN THE ORDER SEGMENT'S OWN
+      *        CANCEL-REASON-CD ON CANCEL SO THE HISTORY SHOWS WHY.
+           03  FILLER              PIC X(71).
\ No newline at end of file
