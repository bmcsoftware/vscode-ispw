@@ -14,13 +14,21 @@
 001400     05 TOTAL-SCRAP-REDEFINES                                     00140002
 001500         REDEFINES TOTAL-SCRAP-QUANTITY PIC  X(03).               00150002
 001600     05 ORDER-STATUS                 PIC  9(02).                  00160001
-001700     05 FILLER                       PIC  X(01).                  00170001
+001610*        CANCEL-REASON-CD WAS A SPARE FILLER BYTE; REPURPOSED TO
+001620*        HOLD THE REASON CODE FOR A TI-TRAN = 'C' CANCEL, SET
+001630*        FROM TC-REASON-CD IN TRANS.CPY.
+001700     05 CANCEL-REASON-CD             PIC  X(01).                  00170001
 001800     05 FIRST-ACTIVITY-DATE.                                      00180000
 001900         07 FIRST-ACTIVITY-DATE-YR   PIC  X(04).                  00190000
 002000         07 FIRST-ACTIVITY-DATE-MM   PIC  X(02).                  00200000
 002100         07 FIRST-ACTIVITY-DATE-DD   PIC  X(02).                  00210000
 002200     05 LAST-ACTIVITY-DATE           PIC  X(08).                  00220001
-002300     05 WEEKLY-STATUS-DATA OCCURS       5 TIMES.                  00230003
+002210*        WEEKS-OF-HISTORY DRIVES THE OCCURS DEPENDING ON BELOW    00221001
+002220*        SO LONG-RUNNING ORDERS ARE NOT TRUNCATED TO A FIXED      00222001
+002225*        5-WEEK WINDOW.                                           00222501
+002230     05 WEEKS-OF-HISTORY             PIC  S9(04)       COMP.      00223001
+002300     05 WEEKLY-STATUS-DATA OCCURS       5 TO 52 TIMES             00230005
+002310        DEPENDING ON WEEKS-OF-HISTORY.                            00231001
 002400         07 NUMBER-UNITS-STARTED     PIC  9(05)        COMP-3.    00240000
 002500         07 NUMBER-UNITS-COMPLETED   PIC  9(05)        COMP-3.    00250000
 002600         07 PERCENTAGE-STARTED       PIC  S9(05)V9(03) COMP-3.    00260000
