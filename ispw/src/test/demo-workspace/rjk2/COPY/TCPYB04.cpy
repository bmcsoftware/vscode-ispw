@@ -5,9 +5,14 @@
        01  PASS-ME-AROUND.
            05  INFILE-EOF-FLAG        PIC X(1).
                88  INFILE-EOF             VALUE 'Y'.
+           05  OPEN-STATUS-FLAG       PIC X(1).
+               88  OPEN-FAILED            VALUE 'F'.
            05  ACTION-FLAG            PIC X(1).
                88  ACTION-READ        VALUE 'R'.
                88  ACTION-CLOSE       VALUE 'C'.
+               88  ACTION-REWIND      VALUE 'W'.
+           05  DDNAME-PARM            PIC X(8).
+           05  REC-LEN-PARM           PIC S9(4) COMP.
            05  INCOMING-DATA.
                10  KEEPER-TAG         PIC X(6).
                   88  KEEPER          VALUE '<KEEP>'.
