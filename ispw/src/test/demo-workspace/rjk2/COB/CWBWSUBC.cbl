@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CWBWSUBC.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS CALLED PROGRAM IS THE COBOL DEMO PROGRAM USED FOR        *
+      *  XPEDITER/TSO TRAINING SESSIONS.                               *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO RATEFILE.
+           SELECT COMM-LOG-FILE ASSIGN TO COMMLOG.
+       DATA DIVISION.
+       FILE SECTION.
+*********
+*********  EXTERNAL COMMISSION RATE TABLE.  ONE RECORD PER SALES OR
+*********  MANAGEMENT COMMISSION TIER, READ INTO THE RATE TABLES
+*********  BELOW AT PROGRAM START, SO FINANCE CAN ADJUST THE
+*********  BRACKETS AND RATES WITHOUT A RECOMPILE.
+*********
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  RATE-RECORD.
+           05  RATE-REC-TYPE       PIC X.
+           05  RATE-REC-LOW        PIC 9(6)V99.
+           05  RATE-REC-HIGH       PIC 9(6)V99.
+           05  RATE-REC-RATE       PIC SV999.
+           05  FILLER              PIC X(60).
+*********
+*********  COMMISSION CALCULATION AUDIT TRAIL.  ONE RECORD IS
+*********  WRITTEN FOR EVERY COMMISSION COMPUTED, SHOWING WHICH
+*********  BRACKET AND RATE WERE APPLIED, SO A DISPUTED COMMISSION
+*********  CAN BE TRACED WITHOUT RE-DERIVING IT BY HAND.
+*********
+       FD  COMM-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  COMM-LOG-RECORD             PIC X(80).
+       01  COMM-LOG-DTL.
+           05  CLOG-ID                 PIC X(15).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  CLOG-TYPE                PIC X.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  CLOG-SALES              PIC ZZZZZ9.99.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  CLOG-BRACKET            PIC 9.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  CLOG-RATE               PIC Z.999.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  CLOG-COMMISSION         PIC ZZZZ9.99.
+           05  FILLER                  PIC X(31)   VALUE SPACES.
+       WORKING-STORAGE SECTION.
+*********
+*********
+*********
+       01  RATE-SWITCHES.
+           05  RATE-TABLE-LOADED-SW    PIC X    VALUE 'N'.
+               88  RATE-TABLE-LOADED            VALUE 'Y'.
+           05  RATE-EOF-SW              PIC X    VALUE 'N'.
+               88  RATE-EOF                      VALUE 'Y'.
+           05  SALES-BRACKET-FOUND-SW   PIC X    VALUE 'N'.
+               88  SALES-BRACKET-FOUND           VALUE 'Y'.
+           05  MGMT-BRACKET-FOUND-SW    PIC X    VALUE 'N'.
+               88  MGMT-BRACKET-FOUND            VALUE 'Y'.
+*********
+*********
+*********
+       01  MGMT-RATE-TABLE.
+           05  MGMT-RATE-ENTRY OCCURS 5 TIMES INDEXED BY MGMT-IX.
+               10  MGMT-RANGE-LOW    PIC 9(6)V99.
+               10  MGMT-RANGE-HIGH   PIC 9(6)V99.
+               10  MGMT-RATE         PIC SV999.
+*********
+*********
+*********
+       01  SALES-RATE-TABLE.
+           05  SALES-RATE-ENTRY OCCURS 5 TIMES INDEXED BY SALES-IX.
+               10  SALES-RANGE-LOW   PIC 9(6)V99.
+               10  SALES-RANGE-HIGH  PIC 9(6)V99.
+               10  SALES-RATE        PIC SV99.
+*********
+*********  WORK FIELDS FOR GRADUATED (TAX-BRACKET-STYLE) COMMISSION.
+*********  EACH BRACKET'S RATE IS APPLIED ONLY TO THE SLICE OF THE
+*********  SALES/SALARY AMOUNT THAT FALLS WITHIN THAT BRACKET, NOT
+*********  TO THE WHOLE AMOUNT.
+*********
+       01  BRACKET-CALC-FIELDS.
+           05  SALES-BRACKET-AMOUNT   PIC 9(6)V99.
+           05  SALES-TOP-BRACKET      PIC 9.
+           05  MGMT-BRACKET-AMOUNT    PIC 9(6)V99.
+           05  MGMT-TOP-BRACKET       PIC 9.
+*********
+*********
+*********
+       LINKAGE SECTION.
+       01  EMP-TYPE             PIC X.
+       01  SALES-AMOUNT         PIC 9(6)V99.
+       01  COMM-TOTAL           PIC 9(5)V99     COMP-3.
+       01  COMM-ID              PIC X(15).
+*********
+*********
+*********
+       PROCEDURE DIVISION USING EMP-TYPE, SALES-AMOUNT, COMM-TOTAL,
+                                COMM-ID.
+       0000-MAINLINE.
+           IF NOT RATE-TABLE-LOADED
+               OPEN OUTPUT COMM-LOG-FILE
+               PERFORM 1500-LOAD-RATE-TABLE
+               MOVE 'Y' TO RATE-TABLE-LOADED-SW.
+           IF EMP-TYPE EQUAL 'S'
+               PERFORM 1000-PROCESS-SALES
+           ELSE
+               IF EMP-TYPE EQUAL 'M'
+                   PERFORM 2000-PROCESS-MANAGEMENT.
+           GOBACK.
+*********
+*********  READ THE EXTERNAL COMMISSION RATE TABLE ONCE PER RUN.
+*********  ONE RECORD PER SALES OR MANAGEMENT TIER, IDENTIFIED BY
+*********  RATE-REC-TYPE, LOADED INTO THE MATCHING OCCURS TABLE.
+*********
+       1500-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE.
+           SET SALES-IX TO 1.
+           SET MGMT-IX  TO 1.
+           PERFORM 1600-READ-RATE-RECORD UNTIL RATE-EOF.
+           CLOSE RATE-FILE.
+*********
+*********
+*********
+       1600-READ-RATE-RECORD.
+           READ RATE-FILE
+               AT END
+                   MOVE 'Y' TO RATE-EOF-SW
+               NOT AT END
+                   PERFORM 1650-STORE-RATE-RECORD
+           END-READ.
+*********
+*********
+*********
+       1650-STORE-RATE-RECORD.
+           IF RATE-REC-TYPE = 'S'
+               MOVE RATE-REC-LOW  TO SALES-RANGE-LOW (SALES-IX)
+               MOVE RATE-REC-HIGH TO SALES-RANGE-HIGH (SALES-IX)
+               MOVE RATE-REC-RATE TO SALES-RATE (SALES-IX)
+               SET SALES-IX UP BY 1
+           ELSE
+               MOVE RATE-REC-LOW  TO MGMT-RANGE-LOW (MGMT-IX)
+               MOVE RATE-REC-HIGH TO MGMT-RANGE-HIGH (MGMT-IX)
+               MOVE RATE-REC-RATE TO MGMT-RATE (MGMT-IX)
+               SET MGMT-IX UP BY 1.
+*********
+*********  GRADUATED COMMISSION CALCULATION.  EACH BRACKET'S RATE IS
+*********  APPLIED ONLY TO THE SLICE OF SALES-AMOUNT THAT FALLS
+*********  WITHIN THAT BRACKET, SO A SALE JUST OVER A BREAKPOINT
+*********  NEVER NETS LESS THAN A SALE JUST UNDER IT.  A SALES AMOUNT
+*********  ABOVE EVERY LOADED BRACKET IS CAPPED AT THE HIGHEST ONE.
+*********
+       1000-PROCESS-SALES.
+           MOVE 0 TO COMM-TOTAL.
+           MOVE 'N' TO SALES-BRACKET-FOUND-SW.
+           SET SALES-IX TO 1.
+           PERFORM 1100-FIND-SALES-BRACKET
+               UNTIL SALES-BRACKET-FOUND OR SALES-IX > 5.
+           SET CLOG-BRACKET TO SALES-TOP-BRACKET.
+           MOVE SALES-RATE(SALES-TOP-BRACKET) TO CLOG-RATE.
+           MOVE COMM-ID        TO CLOG-ID.
+           MOVE EMP-TYPE       TO CLOG-TYPE.
+           MOVE SALES-AMOUNT   TO CLOG-SALES.
+           MOVE COMM-TOTAL     TO CLOG-COMMISSION.
+           WRITE COMM-LOG-RECORD FROM COMM-LOG-DTL.
+*********
+*********  ACCUMULATE ONE BRACKET'S SHARE OF COMM-TOTAL.  A BRACKET
+*********  THAT SALES-AMOUNT HAS COMPLETELY PASSED CONTRIBUTES ITS
+*********  FULL WIDTH AT ITS OWN RATE; THE BRACKET SALES-AMOUNT
+*********  ACTUALLY FALLS IN CONTRIBUTES ONLY ITS PARTIAL SLICE AND
+*********  ENDS THE LOOP.
+*********
+       1100-FIND-SALES-BRACKET.
+           IF SALES-AMOUNT > SALES-RANGE-HIGH (SALES-IX) AND
+              SALES-IX < 5
+               COMPUTE SALES-BRACKET-AMOUNT =
+                   SALES-RANGE-HIGH (SALES-IX) -
+                   SALES-RANGE-LOW (SALES-IX) + .01
+           ELSE
+               COMPUTE SALES-BRACKET-AMOUNT =
+                   SALES-AMOUNT - SALES-RANGE-LOW (SALES-IX)
+               MOVE 'Y' TO SALES-BRACKET-FOUND-SW.
+           SET SALES-TOP-BRACKET TO SALES-IX.
+           COMPUTE COMM-TOTAL = COMM-TOTAL +
+               (SALES-BRACKET-AMOUNT * SALES-RATE (SALES-IX)).
+           IF NOT SALES-BRACKET-FOUND
+               SET SALES-IX UP BY 1.
+*********
+*********  SAME GRADUATED CALCULATION AS 1000-PROCESS-SALES, BUT
+*********  AGAINST THE MANAGEMENT RATE TABLE.
+*********
+       2000-PROCESS-MANAGEMENT.
+           MOVE 0 TO COMM-TOTAL.
+           MOVE 'N' TO MGMT-BRACKET-FOUND-SW.
+           SET MGMT-IX TO 1.
+           PERFORM 2100-FIND-MGMT-BRACKET
+               UNTIL MGMT-BRACKET-FOUND OR MGMT-IX > 5.
+           SET CLOG-BRACKET TO MGMT-TOP-BRACKET.
+           MOVE MGMT-RATE(MGMT-TOP-BRACKET) TO CLOG-RATE.
+           MOVE COMM-ID        TO CLOG-ID.
+           MOVE EMP-TYPE       TO CLOG-TYPE.
+           MOVE SALES-AMOUNT   TO CLOG-SALES.
+           MOVE COMM-TOTAL     TO CLOG-COMMISSION.
+           WRITE COMM-LOG-RECORD FROM COMM-LOG-DTL.
+*********
+*********  ACCUMULATE ONE BRACKET'S SHARE OF COMM-TOTAL AGAINST THE
+*********  MANAGEMENT RATE TABLE.  SEE 1100-FIND-SALES-BRACKET.
+*********
+       2100-FIND-MGMT-BRACKET.
+           IF SALES-AMOUNT > MGMT-RANGE-HIGH (MGMT-IX) AND
+              MGMT-IX < 5
+               COMPUTE MGMT-BRACKET-AMOUNT =
+                   MGMT-RANGE-HIGH (MGMT-IX) -
+                   MGMT-RANGE-LOW (MGMT-IX) + .01
+           ELSE
+               COMPUTE MGMT-BRACKET-AMOUNT =
+                   SALES-AMOUNT - MGMT-RANGE-LOW (MGMT-IX)
+               MOVE 'Y' TO MGMT-BRACKET-FOUND-SW.
+           SET MGMT-TOP-BRACKET TO MGMT-IX.
+           COMPUTE COMM-TOTAL = COMM-TOTAL +
+               (MGMT-BRACKET-AMOUNT * MGMT-RATE (MGMT-IX)).
+           IF NOT MGMT-BRACKET-FOUND
+               SET MGMT-IX UP BY 1.
\ No newline at end of file
