@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CWEMPINQ.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS PROGRAM IS AN IMS MESSAGE-DRIVEN ONLINE TRANSACTION      *
+      *  USED FOR TOPAZ FOR TOTAL TEST TRAINING SESSIONS.  A USER      *
+      *  KEYS IN AN EMPLOYEE NUMBER AND THE TRANSACTION LOOKS THE      *
+      *  EMPLOYEE UP IN THE SHARED EMPLOYEE MASTER AND RETURNS         *
+      *  THEIR WAGES, OVERTIME, COMMISSION AND TOTAL COMPENSATION,     *
+      *  COMPUTED THE SAME WAY CWBWCOBX'S 2000-PROCESS-HOURLY AND      *
+      *  3000-PROCESS-SALES BUILD THOSE FIGURES FOR THE HOLD-TABLE     *
+      *  ON THE EMPLOYEE COMPENSATION REPORT, WITHOUT WAITING FOR      *
+      *  THE BATCH JOB TO RUN.  THE PRORATION AND HOURLY-DATA EDITS    *
+      *  ARE THE SAME, TOO, BUT THIS TRANSACTION PRORATES USING        *
+      *  TODAY'S ACTUAL DATE RATHER THAN THE BATCH JOB'S RUN-DATE      *
+      *  PARAMETER, SO THE TWO CAN DISAGREE FOR AN EMPLOYEE HIRED      *
+      *  THIS MONTH IF THIS TRANSACTION IS RUN ON A DIFFERENT DAY      *
+      *  THAN THE BATCH JOB.  MANAGEMENT EMPLOYEES ARE NEVER ADDED     *
+      *  TO THE HOLD-TABLE BY THE BATCH JOB (THEY ONLY FEED THE        *
+      *  REGIONAL SALES REPORT'S REGION-SALARY), SO FOR THEM THIS      *
+      *  TRANSACTION'S "COMPENSATION" IS THE PRORATED SALARY, THE      *
+      *  SAME NUMBER THE BATCH JOB COMPUTES FOR REGION-SALARY, NOT     *
+      *  A HOLD-TABLE FIGURE THE BATCH JOB NEVER BUILDS.                *
+      *                                                                *
+      *  TRANSACTION - EMPINQ                                          *
+      *  PSB         - CWEMPINQ                                        *
+      *  INPUT FILE  - EMPLOYEE MASTER (SHARED WITH CWBWCOBX/CWKTDB2X) *
+      *  OUTPUT      - TERMINAL SCREEN, VIA THE I/O PCB                *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ********
+      ********  EMPLOYEE MASTER FILE.  SAME VSAM KSDS SHARED BY
+      ********  CWBWCOBX AND CWKTDB2X, READ HERE RANDOM-ACCESS ONLY --
+      ********  THIS TRANSACTION NEVER ADDS, UPDATES OR DELETES.
+      ********
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
+                                  RECORD KEY IS MAST-EMP-NUM
+                                  FILE STATUS IS MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 86 CHARACTERS.
+       01  MASTER-RECORD.
+           05  MAST-EMP-NUM            PIC 9(5).
+           05  FILLER                  PIC X(81).
+       WORKING-STORAGE SECTION.
+      ********
+      ********  DL/I FUNCTION CODES AND CALL STATUS CODES, SAME NAMES
+      ********  AND VALUES USED BY DFSIVP34.
+      ********
+       77  GET-UNIQUE       PICTURE X(4)  VALUE 'GU  '.
+       77  ISRT             PICTURE X(4)  VALUE 'ISRT'.
+       01  MASTER-STATUS               PIC XX      VALUE '00'.
+           88  MASTER-FOUND                        VALUE '00'.
+           88  MASTER-NOT-FOUND                    VALUE '23'.
+      ********
+      ********  EMPLOYEE RECORD WORK-AREA -- SAME COPYBOOK USED BY
+      ********  CWBWCOBX AND CWKTDB2X, SO A MASTER RECORD CAN BE MOVED
+      ********  STRAIGHT INTO IT AND THE SAME WA-EMP-TYPE/WA-EMP-REGION
+      ********  CONDITION NAMES APPLY HERE TOO.
+      ********
+       COPY EMPWORK.
+      ********
+      ********  WAGE CALCULATION WORK-AREA.  THE FORMULAS BELOW MATCH
+      ********  CWBWCOBX'S 2000-PROCESS-HOURLY AND 3000-PROCESS-SALES
+      ********  PARAGRAPHS EXACTLY, SO A LOOKUP HERE RETURNS THE SAME
+      ********  FIGURES THE BATCH JOB WOULD HAVE COMPUTED FOR THIS
+      ********  EMPLOYEE ON THIS RUN.
+      ********
+       01  CALC-FIELDS.
+           05  EMP-WAGES             PIC 9(5)V99    COMP-3.
+           05  OT-HOURS              PIC 9(3).
+           05  OT-AMOUNT             PIC 9(5)V99    COMP-3.
+           05  EMP-COMPENSATION      PIC 9(5)V99    COMP-3.
+           05  CALC-SALES            PIC 9(6)V99           VALUE 0.
+           05  CALC-COMMISSION       PIC 9(5)V99  COMP-3   VALUE 0.
+           05  CALC-COMM-ID          PIC X(15)             VALUE SPACES.
+           05  CALC-EMP-TYPE         PIC X.
+      ********
+      ********  HOURLY-EMPLOYEE EDIT LIMITS AND SWITCH -- SAME VALUES
+      ********  AND CONDITION NAME AS CWBWCOBX'S 2050-EDIT-HOURLY-DATA.
+      ********
+       01  HOURLY-EDIT-FIELDS.
+           05  HOURLY-ERROR-SW        PIC X        VALUE 'N'.
+               88  HOURLY-DATA-INVALID              VALUE 'Y'.
+           05  MAX-WEEKLY-HOURS      PIC 9(3)       VALUE 168.
+           05  MIN-WAGE-RATE         PIC 9(3)V99    VALUE 7.25.
+      ********
+      ********  TODAY'S DATE AND MID-MONTH-HIRE PRORATION WORK-AREA.
+      ********  SAME MECHANICS AS CWBWCOBX'S 1900-CALC-PRORATION -- AN
+      ********  EMPLOYEE HIRED DURING THE CALENDAR MONTH CONTAINING
+      ********  TODAYS-DATE IS PAID ONLY FOR THE PORTION OF THE MONTH
+      ********  THEY ACTUALLY WORKED.  PERIOD-END-DATE IS THE FIRST DAY
+      ********  OF THE FOLLOWING MONTH SO CWBWELAP'S DAYS-BETWEEN LOGIC
+      ********  CAN BE USED AS-IS TO COUNT THE DAYS IN, AND REMAINING
+      ********  IN, THE MONTH.  UNLIKE THE BATCH JOB, WHICH GETS
+      ********  TODAYS-DATE FROM A RUN-DATE PARAMETER, THIS ONLINE
+      ********  TRANSACTION HAS NO RUN PARAMETER, SO IT ACCEPTS THE
+      ********  ACTUAL SYSTEM DATE.
+      ********
+       01  TODAYS-DATE                PIC X(6).
+       01  DATE-FIELDS REDEFINES TODAYS-DATE.
+           05  DATE-YY                PIC 9(2).
+           05  DATE-MM                PIC 9(2).
+           05  DATE-DD                PIC 9(2).
+       01  PERIOD-START-DATE.
+           05  PSTART-YY              PIC 9(2).
+           05  PSTART-MM              PIC 9(2).
+           05  PSTART-DD              PIC 9(2)     VALUE 01.
+       01  PERIOD-END-DATE.
+           05  PEND-YY                PIC 9(2).
+           05  PEND-MM                PIC 9(2).
+           05  PEND-DD                PIC 9(2)     VALUE 01.
+       01  EFFECTIVE-START-DATE.
+           05  ESTART-YY              PIC 9(2).
+           05  ESTART-MM              PIC 9(2).
+           05  ESTART-DD              PIC 9(2).
+       01  TOTAL-DAYS-IN-PERIOD       PIC S9(5).
+       01  DAYS-EMPLOYED-IN-PERIOD    PIC S9(5).
+       01  PRORATION-FACTOR           PIC 9V9999   VALUE 1.0000.
+      ********
+      ********  INPUT MESSAGE.  THE USER KEYS IN NOTHING BUT THE
+      ********  EMPLOYEE NUMBER TO LOOK UP.
+      ********
+       01  INPUT-MSG.
+           02  IN-LL          PICTURE S9(3) COMP.
+           02  IN-ZZ          PICTURE S9(3) COMP.
+           02  IN-EMP-NUM     PICTURE 9(5).
+      ********
+      ********  OUTPUT MESSAGE.  ONE LINE CARRYING A STATUS MESSAGE
+      ********  PLUS, WHEN THE EMPLOYEE IS FOUND, THEIR NAME AND
+      ********  CURRENT-RUN WAGES/OVERTIME/COMMISSION/TOTAL.
+      ********
+       01  OUTPUT-AREA.
+           02  OUT-LL       PICTURE S9(3) COMP VALUE +85.
+           02  OUT-ZZ       PICTURE S9(3) COMP VALUE +0.
+           02  OUTPUT-LINE  PICTURE X(81) VALUE SPACES.
+           02  OUTPUT-DATA REDEFINES OUTPUT-LINE.
+               04  OUT-MESSAGE     PIC X(30).
+               04  OUT-EMP-NUM     PIC 9(5).
+               04  OUT-EMP-NAME    PIC X(15).
+               04  OUT-EMP-TYPE    PIC X.
+               04  OUT-WAGES       PIC ZZZZ9V99.
+               04  OUT-OT          PIC ZZZZ9V99.
+               04  OUT-COMM        PIC ZZZZ9V99.
+               04  OUT-TOTAL       PIC ZZZZZZ9V99.
+      ********
+      ********  MESSAGES
+      ********
+       77  MNOTFND  PICTURE X(30) VALUE 'EMPLOYEE NUMBER NOT ON FILE  '.
+       77  MFOUND   PICTURE X(30) VALUE 'EMPLOYEE FOUND               '.
+       77  MDELETD  PICTURE X(30) VALUE 'EMPLOYEE RECORD IS DELETED   '.
+       77  MHRINV   PICTURE X(30) VALUE 'INVALID HOURS/RATE ON RECORD  '.
+      ********
+      ********  DC TEXT FOR ERROR CALL, SAME LAYOUT USED BY DFSIVP34.
+      ********
+       01  DC-TEXT.
+           02  TEXT1         PIC  X(7) VALUE 'STATUS '.
+           02  ERROR-STATUS  PIC  X(2).
+           02  TEXT2         PIC  X(12) VALUE 'DLI  CALL = '.
+           02  ERROR-CALL    PIC  X(4).
+       LINKAGE SECTION.
+       01  IOPCB.
+           02  LTERM-NAME   PICTURE X(8).
+           02  FILLER       PICTURE X(2).
+           02  TPSTATUS     PICTURE XX.
+           02  FILLER       PICTURE X(20).
+       PROCEDURE DIVISION USING IOPCB.
+      ********
+      ********  ON ENTRY IMS PASSES THE ADDRESS OF THE I/O PCB.  ONE
+      ********  GU RETRIEVES THE INPUT MESSAGE, THE LOOKUP AND
+      ********  CALCULATION HAPPEN IN WORKING STORAGE, AND ONE ISRT
+      ********  SENDS THE ANSWER BACK TO THE TERMINAL.  THIS
+      ********  TRANSACTION IS MESSAGE-DRIVEN, NOT CONVERSATIONAL, SO
+      ********  THERE IS NO SCRATCH PAD AREA.
+      ********
+       0000-MAINLINE.
+           ACCEPT TODAYS-DATE FROM DATE.
+           PERFORM 1000-RECEIVE-INPUT.
+           IF TPSTATUS = SPACES
+               PERFORM 2000-LOOKUP-EMPLOYEE
+           END-IF.
+           PERFORM 9000-SEND-OUTPUT.
+           GOBACK.
+       1000-RECEIVE-INPUT.
+           MOVE GET-UNIQUE TO ERROR-CALL.
+           CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, INPUT-MSG.
+           IF TPSTATUS NOT = SPACES
+               PERFORM 9800-WRITE-DC-TEXT.
+      ********
+      ********  LOOK UP THE EMPLOYEE MASTER RECORD AND CALCULATE THIS
+      ********  RUN'S COMPENSATION FOR IT.  DELETED AND UNKNOWN
+      ********  EMPLOYEE NUMBERS ARE REPORTED BACK ON THE SCREEN
+      ********  RATHER THAN FAILING THE TRANSACTION.
+      ********
+       2000-LOOKUP-EMPLOYEE.
+           MOVE IN-EMP-NUM TO MAST-EMP-NUM.
+           OPEN INPUT EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           MOVE IN-EMP-NUM TO OUT-EMP-NUM.
+           IF MASTER-NOT-FOUND
+               MOVE MNOTFND TO OUT-MESSAGE
+           ELSE
+               MOVE MASTER-RECORD TO EMPLOYEE-WORK-AREA
+               IF DELETED
+                   MOVE MDELETD TO OUT-MESSAGE
+                   MOVE WA-EMP-NAME TO OUT-EMP-NAME
+                   MOVE WA-EMP-TYPE TO OUT-EMP-TYPE
+               ELSE
+                   PERFORM 3000-CALCULATE-COMPENSATION
+                   MOVE WA-EMP-NAME TO OUT-EMP-NAME
+                   MOVE WA-EMP-TYPE TO OUT-EMP-TYPE
+                   IF HOURLY AND HOURLY-DATA-INVALID
+                       MOVE MHRINV TO OUT-MESSAGE
+                   ELSE
+                       MOVE MFOUND      TO OUT-MESSAGE
+                       MOVE EMP-WAGES   TO OUT-WAGES
+                       MOVE OT-AMOUNT   TO OUT-OT
+                       MOVE CALC-COMMISSION TO OUT-COMM
+                       MOVE EMP-COMPENSATION TO OUT-TOTAL
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE EMPLOYEE-MASTER.
+      ********
+      ********  MID-MONTH-HIRE PRORATION MATCHES CWBWCOBX'S
+      ********  1900-CALC-PRORATION, USING TODAY'S ACTUAL DATE IN
+      ********  PLACE OF THE BATCH JOB'S RUN-DATE PARAMETER.  AN
+      ********  EMPLOYEE'S RECORD FLAGGED DELETED NEVER REACHES THIS
+      ********  PARAGRAPH (SEE 2000-LOOKUP-EMPLOYEE), SO ONLY THE
+      ********  HIRE SIDE OF THE PERIOD CAN BE PRORATED HERE.
+      ********
+       1900-CALC-PRORATION.
+           MOVE 1.0000 TO PRORATION-FACTOR.
+           IF WA-EMP-HIRE-YY = DATE-YY AND WA-EMP-HIRE-MM = DATE-MM
+               MOVE DATE-YY TO PSTART-YY
+               MOVE DATE-MM TO PSTART-MM
+               IF DATE-MM = 12
+                   MOVE DATE-YY TO PEND-YY
+                   ADD 1        TO PEND-YY
+                   MOVE 01      TO PEND-MM
+               ELSE
+                   MOVE DATE-YY TO PEND-YY
+                   MOVE DATE-MM TO PEND-MM
+                   ADD 1        TO PEND-MM
+               END-IF
+               CALL 'CWBWELAP' USING PERIOD-START-DATE
+                                     PERIOD-END-DATE
+                                     TOTAL-DAYS-IN-PERIOD
+               MOVE WA-EMP-HIRE-YY TO ESTART-YY
+               MOVE WA-EMP-HIRE-MM TO ESTART-MM
+               MOVE WA-EMP-HIRE-DD TO ESTART-DD
+               CALL 'CWBWELAP' USING EFFECTIVE-START-DATE
+                                     PERIOD-END-DATE
+                                     DAYS-EMPLOYED-IN-PERIOD
+               IF TOTAL-DAYS-IN-PERIOD > 0
+                   COMPUTE PRORATION-FACTOR ROUNDED =
+                       DAYS-EMPLOYED-IN-PERIOD / TOTAL-DAYS-IN-PERIOD
+               END-IF
+           END-IF.
+      ********
+      ********  HOURLY WAGES/OVERTIME MATCH CWBWCOBX'S 2000-PROCESS-
+      ********  HOURLY, INCLUDING THE 2050-EDIT-HOURLY-DATA GATE --
+      ********  AN HOURLY RECORD OUTSIDE THE HOURS/RATE LIMITS IS
+      ********  REPORTED BACK RATHER THAN PRICED, SINCE THIS ONLINE
+      ********  TRANSACTION HAS NO REJECT FILE TO ROUTE IT TO.  SALES
+      ********  COMMISSION MATCHES 3000-PROCESS-SALES, CALLING THE
+      ********  SAME CWBWSUBC COMMISSION SUBPROGRAM, AND BOTH SALES
+      ********  AND MANAGEMENT SALARY ARE PRORATED THE SAME WAY
+      ********  1900-CALC-PRORATION PRORATES THEM FOR THE BATCH JOB.
+      ********
+       3000-CALCULATE-COMPENSATION.
+           MOVE ZERO TO EMP-WAGES OT-HOURS OT-AMOUNT
+                        EMP-COMPENSATION CALC-COMMISSION.
+           EVALUATE TRUE
+               WHEN HOURLY
+                   PERFORM 2050-EDIT-HOURLY-DATA
+                   IF NOT HOURLY-DATA-INVALID
+                       IF WA-EMP-HOURS GREATER THAN 40
+                           COMPUTE EMP-WAGES = WA-EMP-RATE * 40
+                           COMPUTE OT-HOURS  = WA-EMP-HOURS - 40
+                           COMPUTE OT-AMOUNT =
+                                   OT-HOURS * (WA-EMP-RATE * 1.5)
+                       ELSE
+                           COMPUTE EMP-WAGES =
+                                   WA-EMP-HOURS * WA-EMP-RATE
+                       END-IF
+                       COMPUTE EMP-COMPENSATION = EMP-WAGES + OT-AMOUNT
+                   END-IF
+               WHEN SALES
+                   PERFORM 1900-CALC-PRORATION
+                   IF WA-SALES-AMOUNT > 0
+                       MOVE WA-SALES-AMOUNT TO CALC-SALES
+                       MOVE 'S' TO CALC-EMP-TYPE
+                       MOVE WA-EMP-NUM TO CALC-COMM-ID
+                       CALL 'CWBWSUBC' USING CALC-EMP-TYPE,
+                                             CALC-SALES,
+                                             CALC-COMMISSION,
+                                             CALC-COMM-ID
+                   END-IF
+                   COMPUTE EMP-WAGES =
+                           WA-SALES-SALARY * PRORATION-FACTOR
+                   COMPUTE EMP-COMPENSATION =
+                           EMP-WAGES + CALC-COMMISSION
+               WHEN MANAGEMENT
+                   PERFORM 1900-CALC-PRORATION
+                   COMPUTE EMP-WAGES ROUNDED =
+                           WA-MGMT-SALARY * PRORATION-FACTOR
+                   MOVE EMP-WAGES TO EMP-COMPENSATION
+           END-EVALUATE.
+      ********
+      ********  EDITS HOURS AND PAY RATE FOR AN HOURLY EMPLOYEE BEFORE
+      ********  WAGES ARE COMPUTED.  HOURS MUST BE IN THE RANGE 0-168
+      ********  FOR A WEEK AND THE RATE MUST BE AT LEAST MINIMUM WAGE.
+      ********  SAME LIMITS AS CWBWCOBX'S 2050-EDIT-HOURLY-DATA.
+      ********
+       2050-EDIT-HOURLY-DATA.
+           MOVE 'N' TO HOURLY-ERROR-SW.
+           IF WA-EMP-HOURS GREATER THAN MAX-WEEKLY-HOURS
+               MOVE 'Y' TO HOURLY-ERROR-SW.
+           IF WA-EMP-RATE = 0 OR WA-EMP-RATE LESS THAN MIN-WAGE-RATE
+               MOVE 'Y' TO HOURLY-ERROR-SW.
+       9000-SEND-OUTPUT.
+           MOVE ISRT TO ERROR-CALL.
+           CALL 'CBLTDLI' USING ISRT, IOPCB, OUTPUT-AREA.
+           IF TPSTATUS NOT = SPACES
+               PERFORM 9800-WRITE-DC-TEXT.
+      ********
+      ********  WRITE-DC-TEXT : WRITE DL/I ERROR STATUS CODE
+      ********
+       9800-WRITE-DC-TEXT.
+           MOVE TPSTATUS TO ERROR-STATUS.
+           DISPLAY DC-TEXT UPON CONSOLE.
