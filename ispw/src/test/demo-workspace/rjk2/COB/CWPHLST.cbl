@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CWPHLST.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS PROGRAM IS A BATCH DL/I EXTRACT USED FOR TOPAZ FOR       *
+      *  TOTAL TEST TRAINING SESSIONS.  IT WALKS EVERY A1111111        *
+      *  SEGMENT IN THE DFSIVD2 DATABASE -- THE SAME DATABASE THE      *
+      *  DFSIVP34 ONLINE TRANSACTION MAINTAINS ONE PERSON AT A TIME -- *
+      *  AND PRODUCES A FLAT LISTING FILE, ONE LINE PER PERSON, OF     *
+      *  EVERY NAME, EXTENSION AND ZIP CODE ON FILE, FOR PRINTING AND  *
+      *  DISTRIBUTION AS A COMPANY PHONE DIRECTORY.                    *
+      *                                                                *
+      *  PSB          - CWPHLST                                       *
+      *  DATABASE     - DFSIVD2 (SAME DATABASE AS DFSIVP34)           *
+      *  OUTPUT FILE  - PHONE DIRECTORY LISTING                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ********
+      ********  PHONE DIRECTORY LISTING FILE.  ONE FIXED-LENGTH RECORD PER
+      ********  A1111111 SEGMENT, IN THE ORDER DL/I RETURNS THEM.
+      ********
+           SELECT PHONE-LISTING-FILE ASSIGN TO PHONEOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-LISTING-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  PHONE-LISTING-RECORD.
+           05  PL-LAST-NAME       PIC X(10).
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  PL-FIRST-NAME      PIC X(10).
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  PL-EXTENSION       PIC X(10).
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  PL-ZIP-CODE        PIC X(07).
+           05  FILLER             PIC X(37)  VALUE SPACES.
+       WORKING-STORAGE SECTION.
+      ********
+      ********  DL/I FUNCTION CODE AND NOT-FOUND STATUS, SAME NAMES AND
+      ********  VALUES USED BY DFSIVP34.
+      ********
+       77  GET-NEXT         PICTURE X(4)  VALUE 'GN  '.
+       77  NO-MORE-SEGMENT  PIC X(2) VALUE 'QD'.
+      ********
+      ********  UNQUALIFIED SSA FOR THE A1111111 SEGMENT.  WITH NO KEY
+      ********  QUALIFICATION, REPEATED GN CALLS AGAINST THIS SSA WALK
+      ********  EVERY A1111111 SEGMENT IN THE DATABASE, ROOT BY ROOT, THE
+      ********  SAME SEGMENT DFSIVP34 KEYS ON.
+      ********
+       77  SSA1    PICTURE X(9) VALUE 'A1111111 '.
+      ********
+      ********  I/O AREA FOR DATA BASE HANDLING.  SAME LAYOUT AS THE
+      ********  IO-DATA REDEFINITION IN DFSIVP34.
+      ********
+       01  IOAREA.
+           02  IO-LAST-NAME    PIC X(10).
+           02  IO-FIRST-NAME   PIC X(10).
+           02  IO-EXTENSION    PIC X(10).
+           02  IO-ZIP-CODE     PIC X(7).
+      ********
+      ********  DC TEXT FOR ERROR CALL, SAME LAYOUT USED BY DFSIVP34 AND
+      ********  CWEMPINQ.
+      ********
+       01  DC-TEXT.
+           02  TEXT1         PIC  X(7) VALUE 'STATUS '.
+           02  ERROR-STATUS  PIC  X(2).
+           02  TEXT2         PIC  X(12) VALUE 'DLI  CALL = '.
+           02  ERROR-CALL    PIC  X(4).
+      ********
+      ********  SWITCHES AND COUNTERS.
+      ********
+       01  FLAGS.
+           05  DB-EOF-SW              PIC X        VALUE 'N'.
+               88  END-OF-DATABASE                 VALUE 'Y'.
+       01  COUNTERS.
+           05  RECORDS-WRITTEN        PIC 9(7)     COMP-3 VALUE 0.
+       LINKAGE SECTION.
+       01  DBPCB.
+           02  DBNAME       PICTURE X(8).
+           02  SEG-LEVEL-NO PICTURE X(2).
+           02  DBSTATUS     PICTURE XX.
+           02  FILLER       PICTURE X(20).
+       PROCEDURE DIVISION USING DBPCB.
+      ********
+      ********  ON ENTRY IMS PASSES THE ADDRESS OF THE DATA BASE PCB.  THE
+      ********  DATABASE IS READ START TO FINISH WITH UNQUALIFIED GN
+      ********  CALLS -- NO GU IS NEEDED SINCE THE FIRST GN AGAINST AN
+      ********  UNPOSITIONED PCB RETURNS THE FIRST OCCURRENCE.
+      ********
+       0000-MAINLINE.
+           PERFORM 9000-OPEN.
+           PERFORM 8000-READ-DATABASE.
+           PERFORM 1000-PROCESS-DATA
+               UNTIL END-OF-DATABASE.
+           PERFORM 9900-CLOSE.
+           GOBACK.
+      ********
+      ********  1000-PROCESS-DATA : MOVE THE SEGMENT JUST RETRIEVED TO THE
+      ********  LISTING RECORD, WRITE IT, AND GET THE NEXT ONE.
+      ********
+       1000-PROCESS-DATA.
+           MOVE IO-LAST-NAME  TO PL-LAST-NAME.
+           MOVE IO-FIRST-NAME TO PL-FIRST-NAME.
+           MOVE IO-EXTENSION  TO PL-EXTENSION.
+           MOVE IO-ZIP-CODE   TO PL-ZIP-CODE.
+           WRITE PHONE-LISTING-RECORD.
+           ADD 1 TO RECORDS-WRITTEN.
+           PERFORM 8000-READ-DATABASE.
+      ********
+      ********  8000-READ-DATABASE : GN THE NEXT A1111111 SEGMENT.  QD
+      ********  MEANS THE DATABASE IS EXHAUSTED, WHICH IS THE NORMAL WAY
+      ********  THIS PROGRAM ENDS.  ANY OTHER NON-BLANK STATUS IS A DL/I
+      ********  ERROR.
+      ********
+       8000-READ-DATABASE.
+           MOVE GET-NEXT TO ERROR-CALL.
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA, SSA1.
+           IF DBSTATUS = NO-MORE-SEGMENT
+               SET END-OF-DATABASE TO TRUE
+           ELSE
+               IF DBSTATUS NOT = SPACES
+                   PERFORM 9800-WRITE-DC-TEXT
+                   SET END-OF-DATABASE TO TRUE
+               END-IF
+           END-IF.
+       9000-OPEN.
+           OPEN OUTPUT PHONE-LISTING-FILE.
+      ********
+      ********  9800-WRITE-DC-TEXT : WRITE DL/I ERROR STATUS CODE
+      ********
+       9800-WRITE-DC-TEXT.
+           MOVE DBSTATUS TO ERROR-STATUS.
+           DISPLAY DC-TEXT UPON CONSOLE.
+       9900-CLOSE.
+           CLOSE PHONE-LISTING-FILE.
