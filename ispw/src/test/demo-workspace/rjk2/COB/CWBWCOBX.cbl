@@ -20,18 +20,145 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE.
            SELECT REPORT-FILE   ASSIGN TO RPTFILE.
+           SELECT CSV-FILE      ASSIGN TO CSVFILE.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                                  FILE STATUS IS CKPT-STATUS.
+           SELECT YTD-FILE      ASSIGN TO YTDFILE
+                                  FILE STATUS IS YTD-STATUS.
+********
+********  EMPLOYEE MASTER FILE.  VSAM KSDS KEYED BY WA-EMP-NUM,
+********  SHARED BY CWBWCOBX AND CWKTDB2X.
+********
+********
+********  REJECT FILE.  BAD INPUT RECORDS ARE ROUTED HERE INSTEAD OF
+********  BEING WRITTEN INTO THE MIDDLE OF THE EMPLOYEE COMPENSATION
+********  REPORT'S PRINT STREAM.
+********
+           SELECT REJECT-FILE   ASSIGN TO REJFILE.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
+                                  RECORD KEY IS MAST-EMP-NUM
+                                  FILE STATUS IS MASTER-STATUS.
+********
+********  YTD MASTER FILE.  VSAM KSDS KEYED BY EMPLOYEE NUMBER,
+********  CARRYING EACH EMPLOYEE'S RUNNING COMPENSATION TOTAL FOR
+********  THE YEAR SO IT CAN BE PRINTED ALONGSIDE THIS RUN'S FIGURES
+********  ON THE EMPLOYEE COMPENSATION REPORT.
+********
+           SELECT YTD-MASTER    ASSIGN TO YTDMAST
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
+                                  RECORD KEY IS YTDM-EMP-NUM
+                                  FILE STATUS IS YTDM-STATUS.
+********
+********  REGION HISTORY FILE.  EACH RUN'S REGION TOTALS AND UH-OH
+********  FLAGS ARE APPENDED HERE SO A TREND REPORT CAN SHOW WHICH
+********  REGIONS HAVE BEEN FLAGGED REPEATEDLY OVER TIME.
+********
+           SELECT REGION-HISTORY-FILE ASSIGN TO REGHIST
+                                  FILE STATUS IS REGHIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01  EMPLOYEE-RECORD            PIC X(80).
+       01  EMPLOYEE-RECORD            PIC X(86).
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01  REPORT-RECORD              PIC X(80).
+       01  REPORT-RECORD              PIC X(92).
+********
+********  COMMA-DELIMITED EXTRACT OF THE EMPLOYEE COMPENSATION REPORT,
+********  ONE ROW PER HOLD-LINE ENTRY, FOR LOADING INTO A SPREADSHEET.
+********
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS V.
+       01  CSV-RECORD                 PIC X(133).
+********
+********  CHECKPOINT FILE.  A SINGLE RECORD IS REWRITTEN EVERY
+********  CKPT-INTERVAL INPUT RECORDS SHOWING HOW FAR THE RUN HAS
+********  PROGRESSED, SO AN ABENDED RUN CAN BE RESTARTED FROM THE
+********  LAST CHECKPOINT INSTEAD OF A GUESSED PARM VALUE.
+********
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-RECORDS-READ       PIC 9(3).
+           05  CKPT-GRAND-TOTAL-EMP    PIC 9(7)V99.
+           05  CKPT-GRAND-TOTAL-MGMT   PIC 9(7)V99.
+           05  FILLER                  PIC X(60).
+********
+********  YEAR-TO-DATE BALANCE FILE.  A SINGLE RECORD CARRYING THE
+********  COMPENSATION PAID SO FAR THIS YEAR IS READ AT 9200-INIT AND
+********  REWRITTEN AT 9900-CLOSE SO RUN TOTALS DON'T RESET TO ZERO
+********  EVERY EXECUTION.
+********
+       FD  YTD-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  YTD-RECORD.
+           05  YTD-TOTAL-EMP           PIC 9(7)V99.
+           05  YTD-TOTAL-MGMT          PIC 9(7)V99.
+           05  FILLER                  PIC X(64).
+********
+********  EMPLOYEE MASTER FILE.  THE RECORD LAYOUT IS THE SAME
+********  EMPWORK LAYOUT USED FOR EMPLOYEE-WORK-AREA, SO A MASTER
+********  RECORD CAN BE MOVED STRAIGHT INTO EMPLOYEE-WORK-AREA.
+********
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 86 CHARACTERS.
+       01  MASTER-RECORD.
+           05  MAST-EMP-NUM            PIC 9(5).
+           05  FILLER                  PIC X(81).
+********
+********  YTD MASTER FILE.  ONE RECORD PER EMPLOYEE, CARRYING THEIR
+********  COMPENSATION TOTAL FOR THE YEAR TO DATE.
+********
+       FD  YTD-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  YTDM-RECORD.
+           05  YTDM-EMP-NUM            PIC 9(5).
+           05  YTDM-TOTAL              PIC 9(7)V99.
+           05  FILLER                  PIC X(66).
+********
+********  REJECT FILE.  EACH REJECTED RECORD CARRIES ITS FULL,
+********  UNCHANGED INPUT IMAGE PLUS A REASON CODE AND TEXT EXPLAINING
+********  WHY IT WAS DROPPED FROM THE EMPLOYEE COMPENSATION REPORT.
+********
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  REJ-EMPLOYEE-RECORD     PIC X(86).
+           05  REJ-REASON-CODE         PIC X(02).
+               88  REJ-INVALID-TYPE                VALUE '01'.
+               88  REJ-INVALID-HOURS-RATE          VALUE '02'.
+           05  REJ-REASON-TEXT         PIC X(60).
+********
+********  REGION HISTORY FILE.  ONE RECORD IS APPENDED PER REGION,
+********  PER RUN, WHENEVER THE REGIONAL SALES REPORT PRINTS.
+********
+       FD  REGION-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGION-HIST-RECORD.
+           05  RHIST-RUN-DATE          PIC 9(6).
+           05  RHIST-REGION-NAME       PIC X(5).
+           05  RHIST-REGION-SALES      PIC 9(6)V99.
+           05  RHIST-REGION-COMMENT    PIC X(5).
+           05  FILLER                  PIC X(65).
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  JUMP-SW                PIC X        VALUE 'N'.
@@ -41,11 +168,25 @@
            05  REGION-ERROR-SW        PIC X        VALUE 'N'.
                88  INVALID-REGION                  VALUE 'Y'.
                88  VALID-REGION                    VALUE 'N'.
+           05  REGION-OVERFLOW-SW     PIC X        VALUE 'N'.
+               88  REGION-OVERFLOW                  VALUE 'Y'.
+           05  HOURLY-ERROR-SW        PIC X        VALUE 'N'.
+               88  HOURLY-DATA-INVALID              VALUE 'Y'.
+               88  HOURLY-DATA-VALID                VALUE 'N'.
            05  PARM-ERROR-SW          PIC X        VALUE 'N'.
                88  BAD-PARM                        VALUE 'Y'.
                88  GOOD-PARM                       VALUE 'N'.
            05  END-OF-MONTH-SW        PIC X        VALUE 'N'.
                88  END-OF-MONTH                    VALUE 'Y'.
+       01  CKPT-STATUS                PIC XX       VALUE '00'.
+           88  CKPT-FILE-FOUND                     VALUE '00'.
+           88  CKPT-FILE-NOT-FOUND                 VALUE '35'.
+       01  CKPT-INTERVAL               PIC 9(3)     VALUE 25.
+       01  CKPT-QUOTIENT               PIC 9(3).
+       01  CKPT-REMAINDER              PIC 9(3).
+       01  YTD-STATUS                  PIC XX       VALUE '00'.
+           88  YTD-FILE-FOUND                       VALUE '00'.
+           88  YTD-FILE-NOT-FOUND                   VALUE '35'.
        01  COUNTERS.
            05  PAGE-COUNT             PIC 9(3)     VALUE 1.
            05  EMP-LINE-COUNT         PIC S99      VALUE +56.
@@ -56,7 +197,17 @@
            05  SOUTH-COUNT            PIC 9(2)     VALUE 0.
            05  EAST-COUNT             PIC 9(2)     VALUE 0.
            05  WEST-COUNT             PIC 9(2)     VALUE 0.
+           05  CENTRAL-COUNT          PIC 9(2)     VALUE 0.
+       01  HOLD-TABLE-MAX-LINES       PIC 9(2)     VALUE 99.
        01  REGION-SUB                 PIC 9        VALUE 0.
+*********
+*********  WHEN PARM-REGION IS NOT SPACE, ONLY THE REQUESTED REGION'S
+*********  EMPLOYEES ARE PROCESSED INTO THE HOLD TABLE, SO THE
+*********  EMPLOYEE COMPENSATION REPORT AND REGIONAL SALES REPORT
+*********  COME OUT SHOWING JUST THAT ONE REGION.
+*********
+       01  RUN-REGION-FILTER          PIC 9        VALUE 0.
+           88  ALL-REGIONS                         VALUE 0.
        01  YRS-OF-SERVICE             PIC 99       VALUE 0.
        01  TODAYS-DATE                PIC X(6).
        01  DATE-FIELDS REDEFINES TODAYS-DATE.
@@ -64,14 +215,38 @@
            05  DATE-MM                PIC 9(2).
            05  DATE-DD                PIC 9(2).
 ********
+********  MID-PERIOD-HIRE PRORATION WORK-AREAS.  A SALARIED
+********  EMPLOYEE HIRED DURING THE CALENDAR MONTH CONTAINING
+********  TODAYS-DATE IS PAID ONLY FOR THE PORTION OF THE MONTH
+********  THEY ACTUALLY WORKED.  PERIOD-END-DATE IS THE FIRST DAY
+********  OF THE FOLLOWING MONTH SO CWBWELAP'S DAYS-BETWEEN LOGIC
+********  (REQUEST FOR A REUSABLE DATE ENTRY POINT) CAN BE USED
+********  AS-IS TO COUNT THE DAYS IN, AND REMAINING IN, THE MONTH.
+********
+       01  PERIOD-START-DATE.
+           05  PSTART-YY              PIC 9(2).
+           05  PSTART-MM              PIC 9(2).
+           05  PSTART-DD              PIC 9(2)     VALUE 01.
+       01  PERIOD-END-DATE.
+           05  PEND-YY                PIC 9(2).
+           05  PEND-MM                PIC 9(2).
+           05  PEND-DD                PIC 9(2)     VALUE 01.
+       01  EFFECTIVE-START-DATE.
+           05  ESTART-YY              PIC 9(2).
+           05  ESTART-MM              PIC 9(2).
+           05  ESTART-DD              PIC 9(2).
+       01  TOTAL-DAYS-IN-PERIOD       PIC S9(5).
+       01  DAYS-EMPLOYED-IN-PERIOD    PIC S9(5).
+       01  PRORATION-FACTOR           PIC 9V9999   VALUE 1.0000.
+********
 ********  HOLD EMPLOYEE DETAIL PRINT LINES UNTIL READY TO PRINT
 ********  EMPLOYEE COMPENSATION REPORT.  THE DATA IS STORED BY
 ********  REGION AND THEN BY SEQUENCE IN EMPLOYEE FILE.
 ********
        01  HOLD-TABLE.
-           05  HOLD-AREA        OCCURS 4 TIMES
+           05  HOLD-AREA        OCCURS 5 TIMES
                                 INDEXED BY REG-IX.
-               10  HOLD-LINE    OCCURS 20 TIMES
+               10  HOLD-LINE    OCCURS 99 TIMES
                                 INDEXED BY HOLD-IX.
                    15  HOLD-NAME               PIC X(15).
                    15  HOLD-REGION             PIC X(5).
@@ -85,6 +260,7 @@
                    15  HOLD-OT                 PIC 9(5)V99.
                    15  HOLD-COMM               PIC 9(5)V99.
                    15  HOLD-TOTAL              PIC 9(5)V99.
+                   15  HOLD-YTD-TOTAL          PIC 9(7)V99.
 ********
 ********  STORES THE NAME OF EACH REGION
 ********
@@ -93,8 +269,9 @@
            05  FILLER            PIC X(5)    VALUE 'SOUTH'.
            05  FILLER            PIC X(5)    VALUE 'EAST '.
            05  FILLER            PIC X(5)    VALUE 'WEST '.
+           05  FILLER            PIC X(5)    VALUE 'CNTRL'.
        01  REGION-TABLE     REDEFINES REGION-NAME-TABLE.
-           05  REGION-ID         PIC X(5)  OCCURS 4 TIMES.
+           05  REGION-ID         PIC X(5)  OCCURS 5 TIMES.
 ********
 ********  STORES REGIONAL INFORMATION THAT IS USED TO PRINT THE
 ********  REGIONAL SALES REPORT.  REGION SALES IS A SUM OF ALL SALES
@@ -103,7 +280,7 @@
 ********  THE REGION HAS 0 SALES.
 ********
        01  REGION-SALES-TABLE.
-           05  REGION-DATA         OCCURS 4 TIMES.
+           05  REGION-DATA         OCCURS 5 TIMES.
                10  REGION-NAME       PIC X(5).
                10  REGION-MANAGER    PIC X(15).
                10  REGION-SALARY     PIC 9(4)V99.
@@ -117,6 +294,7 @@
            05  EMP-TYPE              PIC X.
            05  CALC-SALES            PIC 9(6)V99           VALUE 0.
            05  CALC-COMMISSION       PIC 9(5)V99  COMP-3   VALUE 0.
+           05  CALC-COMM-ID          PIC X(15)             VALUE SPACES.
 ********
 ********  ACCUMULATORS USED FOR CALCULATING HOURLY EMPLOYEE WAGES,
 ********  TOTAL EMPLOYEE COMPENSATION (SALARY PLUS COMMISSION OR
@@ -136,53 +314,73 @@
        01  GRAND-TOTAL-FIELDS.
            05  GRAND-TOTAL-EMP       PIC 9(7)V99   COMP-3  VALUE 0.
            05  GRAND-TOTAL-MGMT      PIC 9(7)V99   COMP-3  VALUE 0.
+           05  GRAND-TOTAL-HOURLY    PIC 9(7)V99   COMP-3  VALUE 0.
+           05  GRAND-TOTAL-SALES     PIC 9(7)V99   COMP-3  VALUE 0.
+           05  TOTAL-SALES-AMOUNT    PIC 9(7)V99   COMP-3  VALUE 0.
+           05  YTD-PRIOR-EMP         PIC 9(7)V99   COMP-3  VALUE 0.
+           05  YTD-PRIOR-MGMT        PIC 9(7)V99   COMP-3  VALUE 0.
+           05  YTD-NEW-TOTAL-EMP     PIC 9(7)V99   COMP-3  VALUE 0.
+       01  FLAGGED-REGION-COUNT      PIC 9(2)      VALUE 0.
+********
+********  USED TO CROSS-FOOT REGION-SALES AGAINST TOTAL-SALES-AMOUNT
+********  AS A BALANCING STEP AT THE END OF THE RUN.
+********
+       01  BALANCE-FIELDS.
+           05  BAL-SUB                PIC 9            VALUE 0.
+           05  BAL-REGION-TOTAL       PIC 9(7)V99  COMP-3  VALUE 0.
+           05  BAL-REGION-TOTAL-DISP  PIC ZZZZZZ9.99.
+           05  BAL-SALES-TOTAL-DISP   PIC ZZZZZZ9.99.
 ********
 ********  USED FOR CALCULATING OVERTIME FOR ANY HOURLY EMPLOYEE
 ********  WHOSE HOURS EXCEEDS 40
 ********
        01  OVERTIME-FIELDS.
            05  OT-AMOUNT             PIC 9(5)V99    COMP-3.
-           05  OT-HOURS              PIC 9(2).
-********
-********  EMPLOYEE RECORD WORK-AREA.  EMPLOYEE DATA IS REDEFINED
-********  BASED ON ONE OF THE 3 EMPLOYEE TYPES, HOURLY, SALES OR
-********  MANAGEMENT.
-********
-       01  EMPLOYEE-WORK-AREA.
-           05  WA-EMP-NUM            PIC 9(5).
-           05  WA-EMP-TYPE           PIC X.
-               88  HOURLY            VALUE 'H'.
-               88  SALES             VALUE 'S'.
-               88  MANAGEMENT        VALUE 'M'.
-           05  WA-EMP-REGION         PIC 9.
-               88  NORTH             VALUE 1.
-               88  SOUTH             VALUE 2.
-               88  EAST              VALUE 3.
-               88  WEST              VALUE 4.
-           05  WA-EMP-NAME           PIC X(15).
-           05  WA-EMP-ADDRESS.
-               10  WA-EMP-STREET     PIC X(15).
-               10  WA-EMP-CITY       PIC X(8).
-               10  WA-EMP-STATE      PIC XX.
-               10  WA-EMP-ZIP        PIC X(9).
-           05  WA-HOURLY-EMPLOYEE-DATA.
-               10  WA-EMP-HOURS      PIC 9(2).
-               10  WA-EMP-RATE       PIC 9(3)V99     COMP-3.
-               10  FILLER            PIC X(8).
-           05  WA-SALES-EMPLOYEE-DATA   REDEFINES
-                                        WA-HOURLY-EMPLOYEE-DATA.
-               10  WA-SALES-SALARY   PIC 9(5)V99     COMP-3.
-               10  WA-SALES-AMOUNT   PIC 9(5)V99.
-               10  FILLER            PIC X(2).
-           05  WA-MGMT-EMPLOYEE-DATA   REDEFINES
-                                        WA-SALES-EMPLOYEE-DATA.
-               10  WA-MGMT-SALARY    PIC 9(5)V99     COMP-3.
-               10  FILLER            PIC X(9).
-           05  WA-EMP-HIRE-DATE.
-               10  WA-EMP-HIRE-YY    PIC 9(2).
-               10  WA-EMP-HIRE-MM    PIC 9(2).
-               10  WA-EMP-HIRE-DD    PIC 9(2).
-           05  FILLER                PIC X(5).
+           05  OT-HOURS              PIC 9(3).
+********
+********  LIMITS USED TO EDIT HOURLY EMPLOYEE DATA BEFORE WAGES ARE
+********  COMPUTED, SO A GARBLED HOURS OR RATE FIELD DOESN'T FLOW
+********  STRAIGHT INTO THE GRAND TOTAL.
+********
+       01  HOURLY-EDIT-LIMITS.
+           05  MAX-WEEKLY-HOURS      PIC 9(3)       VALUE 168.
+           05  MIN-WAGE-RATE         PIC 9(3)V99    VALUE 7.25.
+********
+********  EMPLOYEE RECORD WORK-AREA.  SHARED WITH CWKTDB2X VIA THE
+********  EMPWORK COPYBOOK SO BOTH PROGRAMS AGREE ON ONE LAYOUT FOR
+********  THE EMPLOYEE MASTER KEYED BY WA-EMP-NUM.
+********
+       COPY EMPWORK.
+********
+********  EMPLOYEE MASTER FILE.  A VSAM KSDS KEYED BY WA-EMP-NUM,
+********  SHARED BY CWBWCOBX AND CWKTDB2X, SO BOTH PROGRAMS PICK UP
+********  THE SAME HOURS/RATE/SALARY FOR A GIVEN EMPLOYEE NUMBER
+********  REGARDLESS OF WHICH ONE LAST TOUCHED IT.  IF AN EMPLOYEE
+********  NUMBER READ FROM EMPFILE HAS NO MATCHING MASTER RECORD
+********  YET, THE EMPFILE DATA IS USED AS READ AND PROCESSING
+********  CONTINUES.
+********
+       01  MASTER-STATUS               PIC XX      VALUE '00'.
+           88  MASTER-FOUND                        VALUE '00'.
+           88  MASTER-NOT-FOUND                     VALUE '23'.
+*********
+*********  YEAR-TO-DATE MASTER FILE STATUS.  '00' MEANS THE EMPLOYEE
+*********  ALREADY HAS A YTD-MASTER RECORD AND IT MUST BE REWRITTEN.
+*********  '23' MEANS THIS IS THE EMPLOYEE'S FIRST YTD TOTAL AND A
+*********  NEW RECORD MUST BE WRITTEN INSTEAD.
+*********
+       01  YTDM-STATUS                 PIC XX      VALUE '00'.
+           88  YTDM-FOUND                          VALUE '00'.
+           88  YTDM-NOT-FOUND                       VALUE '23'.
+*********
+*********  REGION HISTORY FILE STATUS.  '35' MEANS THE FILE DID NOT
+*********  EXIST YET (THE FIRST RUN EVER) AND MUST BE OPENED OUTPUT
+*********  INSTEAD OF EXTEND SO THE FIRST HISTORY RECORD CAN BE
+*********  WRITTEN, THE SAME CONVENTION USED FOR CKPT-STATUS ABOVE.
+*********
+       01  REGHIST-STATUS              PIC XX      VALUE '00'.
+           88  REGHIST-FOUND                       VALUE '00'.
+           88  REGHIST-NOT-FOUND                   VALUE '35'.
 *********
 *********  EMPLOYEE COMPENSATION REPORT
 *********
@@ -229,6 +427,8 @@
            05  FILLER      PIC X(10)     VALUE 'COMMISSION'.
            05  FILLER      PIC X(4)      VALUE SPACES.
            05  FILLER      PIC X(5)      VALUE 'TOTAL'.
+           05  FILLER      PIC X(3)      VALUE SPACES.
+           05  FILLER      PIC X(9)      VALUE 'YTD TOTAL'.
        01  EMPLOYEE-DTL.
            05  FILLER                  PIC X         VALUE SPACES.
            05  EMP-DTL-NAME            PIC X(15).
@@ -252,11 +452,16 @@
            05  EMP-DTL-COMM            PIC ZZZZ9V99.
            05  FILLER                  PIC X         VALUE SPACES.
            05  EMP-DTL-TOTAL           PIC ZZZZ9V99.
+           05  FILLER                  PIC X(7)      VALUE SPACES.
+           05  EMP-DTL-YTD-TOTAL       PIC ZZZZZZ9V99.
        01  EMP-TOTAL-DTL.
            05  FILLER            PIC X(4)      VALUE SPACES.
            05  FILLER            PIC X(5)      VALUE 'TOTAL'.
-           05  FILLER            PIC X(61)     VALUE SPACES.
+           05  FILLER            PIC X(39)     VALUE SPACES.
            05  EMP-GRAND-TOTAL   PIC ZZZZZZ9V99.
+           05  FILLER            PIC X(3)      VALUE SPACES.
+           05  FILLER            PIC X(11)     VALUE 'YTD TOTAL  '.
+           05  EMP-YTD-GRAND-TOTAL  PIC ZZZZZZ9V99.
 *********
 *********  REGIONAL SALES REPORT
 *********
@@ -306,11 +511,37 @@
            05  REG-DTL-COMMENT    PIC X(5).
        01  MGMT-TOTAL-DTL.
            05  FILLER             PIC X(4)      VALUE SPACES.
-           05  FILLER             PIC X(5)      VALUE 'TOTAL'.
-           05  FILLER             PIC X(53)     VALUE SPACES.
+           05  FILLER             PIC X(10)     VALUE 'MGMT TOTAL'.
+           05  FILLER             PIC X(48)     VALUE SPACES.
            05  MGMT-GRAND-TOTAL   PIC ZZZZZZ9V99.
            05  FILLER             PIC X(8)      VALUE SPACES.
 *********
+*********  TRAILER LINE COUNTING HOW MANY REGIONS WERE FLAGGED WITH
+*********  THE 'UH-OH' ZERO-SALES COMMENT THIS RUN.
+*********
+       01  FLAGGED-REGION-DTL.
+           05  FILLER                    PIC X(4)   VALUE SPACES.
+           05  FLAGGED-REGION-COUNT-OUT  PIC Z9.
+           05  FILLER                    PIC X      VALUE SPACES.
+           05  FILLER                    PIC X(30)
+                              VALUE 'REGION(S) FLAGGED UH-OH'.
+*********
+*********  HOURLY AND SALES SUBTOTAL LINES FOR THE EMPLOYEE
+*********  COMPENSATION REPORT, SO PAYROLL CAN SEE EACH EMPLOYEE
+*********  TYPE'S CONTRIBUTION TO THE COMBINED TOTAL WITHOUT
+*********  RE-ADDING FIGURES BY HAND.
+*********
+       01  HOURLY-TOTAL-DTL.
+           05  FILLER             PIC X(4)      VALUE SPACES.
+           05  FILLER             PIC X(12)     VALUE 'HOURLY TOTAL'.
+           05  FILLER             PIC X(32)     VALUE SPACES.
+           05  HOURLY-GRAND-TOTAL PIC ZZZZZZ9V99.
+       01  SALES-TOTAL-DTL.
+           05  FILLER             PIC X(4)      VALUE SPACES.
+           05  FILLER             PIC X(11)     VALUE 'SALES TOTAL'.
+           05  FILLER             PIC X(33)     VALUE SPACES.
+           05  SALES-GRAND-TOTAL  PIC ZZZZZZ9V99.
+*********
 *********  ERROR MESSAGE LINE
 *********
        01  ERROR-LINE             PIC X(80).
@@ -319,6 +550,19 @@
 *********
        01  BLANK-LINE             PIC X(80)   VALUE SPACES.
 *********
+*********  WORK FIELDS USED TO BUILD THE COMMA-DELIMITED CSV EXTRACT
+*********  OF EMPLOYEE COMPENSATION DATA WRITTEN TO CSV-FILE.
+*********
+       01  CSV-WORK-FIELDS.
+           05  CSV-HIRE-DATE           PIC X(8).
+           05  CSV-YEARS               PIC Z9.
+           05  CSV-WAGES               PIC ZZZZ9.99.
+           05  CSV-OT                  PIC ZZZZ9.99.
+           05  CSV-COMM                PIC ZZZZ9.99.
+           05  CSV-TOTAL                PIC ZZZZ9.99.
+       01  CSV-HDR-RECORD              PIC X(60)   VALUE
+           'NAME,REGION,TYPE,HIRE DATE,YEARS,WAGES,OT,COMMISSION,TOTAL'.
+*********
 *********  PARM IS AN OPTIONAL FIELD USED TO START PROCESSING
 *********  AT A PARTICULAR RECORD IN THE EMPLOYEE FILE.  VALID
 *********  VALUES FOR PARM-DATA ARE:
@@ -326,19 +570,26 @@
 *********        VALUE           FUNCTION
 *********     - 00001            BEGIN PROCESSING FROM FIRST RECORD.
 *********     - 00002            BEGIN PROCESSING FROM SECOND RECORD.
+*********
+*********  PARM-REGION OPTIONALLY RESTRICTS THE RUN TO ONE REGION'S
+*********  EMPLOYEE COMPENSATION AND REGIONAL SALES REPORTS.  VALID
+*********  VALUES ARE N/S/E/W/C (NORTH/SOUTH/EAST/WEST/CENTRAL) OR
+*********  SPACE, WHICH RUNS ALL 5 REGIONS AS BEFORE.
 *********
        LINKAGE SECTION.
        01  PARMINFO.
            03  PARM-LTH          PIC S9(4) COMP.
            03  PARM-DATA          PIC X(5).
-           03  FILLER             PIC X.
+           03  PARM-REGION        PIC X.
            03  RUN-DATE           PIC 9(6).
-           03  GRAND-TOTAL        PIC S9(7) COMP.
+           03  GRAND-TOTAL        PIC S9(7)V99 COMP-3.
            03  TOTAL-RECORD       PIC 999      VALUE 0.
+           03  MGMT-GRAND-TOTAL-OUT  PIC S9(7)V99 COMP-3.
        PROCEDURE DIVISION USING PARMINFO.
        0000-MAINLINE.
            PERFORM 9000-OPEN.
            PERFORM 9100-CHECK-PARM.
+           PERFORM 9150-CHECK-CHECKPOINT.
            IF GOOD-PARM
               PERFORM 9200-INIT
               PERFORM 8000-READ-INPUT
@@ -349,10 +600,13 @@
               PERFORM 6000-PRINT-EMPLOYEE-REPORT
               MOVE 1 TO REGION-SUB
               IF END-OF-MONTH
+                  MOVE 1 TO PAGE-COUNT
                   PERFORM 7000-PRINT-REGION-REPORT
-                        UNTIL REGION-SUB > 4.
+                        UNTIL REGION-SUB > 5
+                  PERFORM 7200-BALANCE-REGION-SALES.
               MOVE RECORDS-READ TO TOTAL-RECORD.
               MOVE EMP-GRAND-TOTAL TO GRAND-TOTAL.
+              MOVE GRAND-TOTAL-MGMT TO MGMT-GRAND-TOTAL-OUT.
            PERFORM 9900-CLOSE.
            GOBACK.
 *********
@@ -362,19 +616,74 @@
 *********  WRITTEN AND PROCESSING CONTINUES.
 *********
        1000-PROCESS-DATA.
-           IF HOURLY
-               PERFORM 2000-PROCESS-HOURLY
+           IF NOT ALL-REGIONS AND WA-EMP-REGION NOT = RUN-REGION-FILTER
+               CONTINUE
            ELSE
-               IF SALES
-                   PERFORM 3000-PROCESS-SALES
+               IF HOURLY
+                   PERFORM 2000-PROCESS-HOURLY
                ELSE
-                   IF MANAGEMENT
-                       PERFORM 4000-PROCESS-MANAGEMENT
+                   IF SALES
+                       PERFORM 3000-PROCESS-SALES
                    ELSE
-                       MOVE ' INVALID EMPLOYEE TYPE ' TO ERROR-LINE
-                       WRITE REPORT-RECORD FROM ERROR-LINE.
+                       IF MANAGEMENT
+                           PERFORM 4000-PROCESS-MANAGEMENT
+                       ELSE
+                           IF DELETED
+                               CONTINUE
+                           ELSE
+                           MOVE '01' TO REJ-REASON-CODE
+                           MOVE ' INVALID EMPLOYEE TYPE '
+                               TO REJ-REASON-TEXT
+                           PERFORM 1050-WRITE-REJECT
+                       END-IF.
            PERFORM 8000-READ-INPUT.
 *********
+*********  A BAD RECORD IS WRITTEN TO THE REJECT FILE WITH ITS FULL,
+*********  UNCHANGED INPUT IMAGE AND A REASON CODE/TEXT, INSTEAD OF
+*********  BREAKING UP THE EMPLOYEE COMPENSATION REPORT'S PRINT
+*********  STREAM WITH AN INLINE ERROR LINE.
+*********
+       1050-WRITE-REJECT.
+           MOVE EMPLOYEE-RECORD TO REJ-EMPLOYEE-RECORD.
+           WRITE REJECT-RECORD.
+*********
+*********  COMPUTE THE FRACTION OF THE CURRENT CALENDAR MONTH A
+*********  SALARIED EMPLOYEE ACTUALLY WORKED, FOR MID-PERIOD-HIRE
+*********  PRORATION.  AN EMPLOYEE HIRED BEFORE THIS MONTH GETS A
+*********  FULL 1.0000 FACTOR.  TERMINATION DATES ARE NOT CARRIED
+*********  ON THE EMPLOYEE RECORD (A TERMINATED EMPLOYEE IS SIMPLY
+*********  FLAGGED DELETED AND DROPPED FROM THE RUN), SO ONLY THE
+*********  HIRE SIDE OF THE PERIOD CAN BE PRORATED HERE.
+*********
+       1900-CALC-PRORATION.
+           MOVE 1.0000 TO PRORATION-FACTOR.
+           IF WA-EMP-HIRE-YY = DATE-YY AND WA-EMP-HIRE-MM = DATE-MM
+               MOVE DATE-YY TO PSTART-YY
+               MOVE DATE-MM TO PSTART-MM
+               IF DATE-MM = 12
+                   MOVE DATE-YY TO PEND-YY
+                   ADD 1        TO PEND-YY
+                   MOVE 01      TO PEND-MM
+               ELSE
+                   MOVE DATE-YY TO PEND-YY
+                   MOVE DATE-MM TO PEND-MM
+                   ADD 1        TO PEND-MM
+               END-IF
+               CALL 'CWBWELAP' USING PERIOD-START-DATE
+                                     PERIOD-END-DATE
+                                     TOTAL-DAYS-IN-PERIOD
+               MOVE WA-EMP-HIRE-YY TO ESTART-YY
+               MOVE WA-EMP-HIRE-MM TO ESTART-MM
+               MOVE WA-EMP-HIRE-DD TO ESTART-DD
+               CALL 'CWBWELAP' USING EFFECTIVE-START-DATE
+                                     PERIOD-END-DATE
+                                     DAYS-EMPLOYED-IN-PERIOD
+               IF TOTAL-DAYS-IN-PERIOD > 0
+                   COMPUTE PRORATION-FACTOR ROUNDED =
+                       DAYS-EMPLOYED-IN-PERIOD / TOTAL-DAYS-IN-PERIOD
+               END-IF
+           END-IF.
+*********
 *********  CALCULATE TYPE H (HOURLY) EMPLOYEE COMPENSATION.  ANY
 *********  EMPLOYEE WITH MORE THAN 40 HOURS RECEIVES OVERTIME COMPUTED
 *********  AT 1.5 TIMES THEIR HOURLY RATE.  ONCE EMPLOYEE COMPENSATION
@@ -383,21 +692,46 @@
 *********  REPORT.
 *********
        2000-PROCESS-HOURLY.
-           MOVE ZERO TO OT-AMOUNT.
-           IF WA-EMP-HOURS GREATER THAN 40
-               COMPUTE EMP-WAGES = WA-EMP-RATE * 40
-               COMPUTE OT-HOURS  = WA-EMP-HOURS - 40
-               COMPUTE OT-AMOUNT = OT-HOURS * (WA-EMP-RATE * 1.5)
+           PERFORM 2050-EDIT-HOURLY-DATA.
+           IF HOURLY-DATA-INVALID
+               MOVE '02' TO REJ-REASON-CODE
+               MOVE SPACES TO REJ-REASON-TEXT
+               STRING ' INVALID HOURS/RATE - EMPLOYEE '
+                                                   DELIMITED BY SIZE
+                      WA-EMP-NAME                   DELIMITED BY SIZE
+                      ' SKIPPED '                   DELIMITED BY SIZE
+                      INTO REJ-REASON-TEXT
+               PERFORM 1050-WRITE-REJECT
            ELSE
-               COMPUTE EMP-WAGES = WA-EMP-HOURS * WA-EMP-RATE.
-           COMPUTE EMP-COMPENSATION = EMP-WAGES + OT-AMOUNT.
-           ADD EMP-COMPENSATION TO GRAND-TOTAL-EMP.
-           CALL 'CWBWDATE' USING END-OF-MONTH-SW
-                                 YRS-OF-SERVICE
-                                 TODAYS-DATE
-                                 WA-EMP-HIRE-DATE.
-           PERFORM 5000-STORE-EMPLOYEE-DETAIL.
-           SET HOLD-IX UP BY 1.
+               MOVE ZERO TO OT-AMOUNT
+               IF WA-EMP-HOURS GREATER THAN 40
+                   COMPUTE EMP-WAGES = WA-EMP-RATE * 40
+                   COMPUTE OT-HOURS  = WA-EMP-HOURS - 40
+                   COMPUTE OT-AMOUNT = OT-HOURS * (WA-EMP-RATE * 1.5)
+               ELSE
+                   COMPUTE EMP-WAGES = WA-EMP-HOURS * WA-EMP-RATE
+               END-IF
+               COMPUTE EMP-COMPENSATION = EMP-WAGES + OT-AMOUNT
+               ADD EMP-COMPENSATION TO GRAND-TOTAL-EMP
+               ADD EMP-COMPENSATION TO GRAND-TOTAL-HOURLY
+               CALL 'CWBWDATE' USING END-OF-MONTH-SW
+                                     YRS-OF-SERVICE
+                                     TODAYS-DATE
+                                     WA-EMP-HIRE-DATE
+               PERFORM 5000-STORE-EMPLOYEE-DETAIL
+               SET HOLD-IX UP BY 1
+           END-IF.
+*********
+*********  EDITS HOURS AND PAY RATE FOR AN HOURLY EMPLOYEE BEFORE
+*********  WAGES ARE COMPUTED.  HOURS MUST BE IN THE RANGE 0-168 FOR
+*********  A WEEK AND THE RATE MUST BE AT LEAST MINIMUM WAGE.
+*********
+       2050-EDIT-HOURLY-DATA.
+           MOVE 'N' TO HOURLY-ERROR-SW.
+           IF WA-EMP-HOURS GREATER THAN MAX-WEEKLY-HOURS
+               MOVE 'Y' TO HOURLY-ERROR-SW.
+           IF WA-EMP-RATE = 0 OR WA-EMP-RATE LESS THAN MIN-WAGE-RATE
+               MOVE 'Y' TO HOURLY-ERROR-SW.
 *********
 *********  CALCULATE TYPE S (SALES) EMPLOYEE COMPENSATION.  THE TOTAL
 *********  SALES FOR THE EMPLOYEE IS PASSED TO THE CALLED PROGRAM WHICH
@@ -407,19 +741,25 @@
 *********  COMPENSATION REPORT.
 *********
        3000-PROCESS-SALES.
+           PERFORM 1900-CALC-PRORATION.
            IF WA-SALES-AMOUNT > 0
               ADD  WA-SALES-AMOUNT  TO REGION-SALES (WA-EMP-REGION)
+              ADD  WA-SALES-AMOUNT  TO TOTAL-SALES-AMOUNT
               MOVE WA-SALES-AMOUNT  TO CALC-SALES
               MOVE 0 TO CALC-COMMISSION
               MOVE 'S' TO EMP-TYPE
+              MOVE WA-EMP-NUM TO CALC-COMM-ID
               CALL 'CWBWSUBC' USING EMP-TYPE,
                                     CALC-SALES,
-                                    CALC-COMMISSION
+                                    CALC-COMMISSION,
+                                    CALC-COMM-ID
            ELSE
               MOVE 'UH-OH' TO REGION-COMMENT (WA-EMP-REGION).
-           COMPUTE EMP-COMPENSATION = WA-SALES-SALARY +
+           COMPUTE EMP-COMPENSATION = (WA-SALES-SALARY *
+                                      PRORATION-FACTOR) +
                                       CALC-COMMISSION.
            ADD  EMP-COMPENSATION TO GRAND-TOTAL-EMP.
+           ADD  EMP-COMPENSATION TO GRAND-TOTAL-SALES.
            CALL 'CWBWDATE' USING END-OF-MONTH-SW
                                  YRS-OF-SERVICE
                                  TODAYS-DATE
@@ -432,17 +772,19 @@
 *********  REGIONAL SALES REPORT.
 *********
        4000-PROCESS-MANAGEMENT.
+           PERFORM 1900-CALC-PRORATION.
            MOVE WA-EMP-NAME    TO REGION-MANAGER (WA-EMP-REGION).
-           MOVE WA-MGMT-SALARY TO REGION-SALARY (WA-EMP-REGION).
+           COMPUTE REGION-SALARY (WA-EMP-REGION) ROUNDED =
+                   WA-MGMT-SALARY * PRORATION-FACTOR.
 *********
 *********  SALES AND HOURLY EMPLOYEE DATA IS STORED IN A HOLD TABLE FOR
 *********  PRINTING OF EMPLOYEE COMPENSATION REPORT.  THE HOLD TABLE IS
-*********  A TWO-DIMENSIONAL TABLE AND HOLDS DATA FOR A MAXIMUM OF 20
-*********  EMPLOYEES.
+*********  A TWO-DIMENSIONAL TABLE AND HOLDS DATA FOR A MAXIMUM OF
+*********  HOLD-TABLE-MAX-LINES EMPLOYEES PER REGION.
 *********
        5000-STORE-EMPLOYEE-DETAIL.
            PERFORM 5100-SET-INDEX.
-           IF VALID-REGION
+           IF VALID-REGION AND NOT REGION-OVERFLOW
                MOVE WA-EMP-NAME TO HOLD-NAME (REG-IX, HOLD-IX)
                MOVE REGION-ID (WA-EMP-REGION)
                                 TO HOLD-REGION (REG-IX, HOLD-IX)
@@ -451,6 +793,7 @@
                MOVE YRS-OF-SERVICE TO HOLD-YEARS (REG-IX, HOLD-IX)
                MOVE EMP-COMPENSATION
                                 TO HOLD-TOTAL (REG-IX, HOLD-IX)
+               PERFORM 8060-LOOKUP-YTD-MASTER
                IF HOURLY
                   MOVE EMP-WAGES TO HOLD-WAGES (REG-IX, HOLD-IX)
                   MOVE OT-AMOUNT TO HOLD-OT (REG-IX, HOLD-IX)
@@ -466,52 +809,111 @@
 *********  SEQUENTIALLY INCREMENT HOLD INDEX WITHIN EACH REGION.
 *********  THE EMPLOYEE COMPENSATION REPORT WILL BE GROUPED BY
 *********  REGION.  IF AN INVALID REGION IS FOUND, AN ERROR MESSAGE
-*********  IS WRITTEN AND PROCESSING CONTINUES.
+*********  IS WRITTEN AND PROCESSING CONTINUES.  IF A REGION HAS
+*********  ALREADY FILLED ITS HOLD-TABLE ENTRIES, THE EMPLOYEE IS
+*********  REPORTED AS AN OVERFLOW RATHER THAN STORED, SO THE
+*********  HOLD-IX SUBSCRIPT IS NEVER DRIVEN PAST THE TABLE.
 *********
        5100-SET-INDEX.
            MOVE 'N' TO REGION-ERROR-SW.
+           MOVE 'N' TO REGION-OVERFLOW-SW.
            IF NORTH
-               ADD 1 TO NORTH-COUNT
-               SET HOLD-IX TO NORTH-COUNT
+               IF NORTH-COUNT = HOLD-TABLE-MAX-LINES
+                   PERFORM 5190-REGION-OVERFLOW
+               ELSE
+                   ADD 1 TO NORTH-COUNT
+                   SET HOLD-IX TO NORTH-COUNT
            ELSE
                IF SOUTH
-                   ADD 1 TO SOUTH-COUNT
-                   SET HOLD-IX TO SOUTH-COUNT
+                   IF SOUTH-COUNT = HOLD-TABLE-MAX-LINES
+                       PERFORM 5190-REGION-OVERFLOW
+                   ELSE
+                       ADD 1 TO SOUTH-COUNT
+                       SET HOLD-IX TO SOUTH-COUNT
                ELSE
                    IF EAST
-                       ADD 1 TO EAST-COUNT
-                       SET HOLD-IX TO EAST-COUNT
+                       IF EAST-COUNT = HOLD-TABLE-MAX-LINES
+                           PERFORM 5190-REGION-OVERFLOW
+                       ELSE
+                           ADD 1 TO EAST-COUNT
+                           SET HOLD-IX TO EAST-COUNT
                    ELSE
                        IF WEST
-                           ADD 1 TO WEST-COUNT
-                           SET HOLD-IX TO WEST-COUNT
+                           IF WEST-COUNT = HOLD-TABLE-MAX-LINES
+                               PERFORM 5190-REGION-OVERFLOW
+                           ELSE
+                               ADD 1 TO WEST-COUNT
+                               SET HOLD-IX TO WEST-COUNT
                        ELSE
-                           MOVE 'Y' TO REGION-ERROR-SW.
+                           IF CENTRAL
+                               IF CENTRAL-COUNT = HOLD-TABLE-MAX-LINES
+                                   PERFORM 5190-REGION-OVERFLOW
+                               ELSE
+                                   ADD 1 TO CENTRAL-COUNT
+                                   SET HOLD-IX TO CENTRAL-COUNT
+                           ELSE
+                               MOVE 'Y' TO REGION-ERROR-SW.
            IF VALID-REGION
                SET REG-IX TO WA-EMP-REGION.
 *********
+*********  THE REGION'S HOLD-TABLE ENTRIES ARE ALL IN USE.  THE
+*********  EMPLOYEE IS DROPPED FROM THIS RUN OF THE COMPENSATION
+*********  REPORT AND AN ERROR LINE IS WRITTEN IDENTIFYING THE
+*********  EMPLOYEE AND REGION SO THE OVERFLOW CAN BE FOLLOWED UP.
+*********
+       5190-REGION-OVERFLOW.
+           MOVE 'Y' TO REGION-OVERFLOW-SW.
+           MOVE SPACES TO ERROR-LINE.
+           STRING ' HOLD TABLE FULL - REGION '    DELIMITED BY SIZE
+                  REGION-ID (WA-EMP-REGION)       DELIMITED BY SIZE
+                  ' EMPLOYEE '                     DELIMITED BY SIZE
+                  WA-EMP-NAME                      DELIMITED BY SIZE
+                  ' DROPPED '                      DELIMITED BY SIZE
+                  INTO ERROR-LINE.
+           WRITE REPORT-RECORD FROM ERROR-LINE.
+*********
 *********  COMPENSATION DATA FOR HOURLY AND SALES EMPLOYEES ARE PRINTED
 *********  TO THE EMPLOYEE COMPENSATION REPORT FROM THE HOLD TABLE.
 *********
        6000-PRINT-EMPLOYEE-REPORT.
            SET REG-IX TO 1.
+           MOVE 1  TO PAGE-COUNT.
+           MOVE 99 TO EMP-LINE-COUNT.
            PERFORM 6100-PRINT-EMPLOYEE-DETAIL
                  VARYING HOLD-IX FROM 1 BY 1
                  UNTIL HOLD-IX > NORTH-COUNT.
            SET REG-IX TO 2.
+           MOVE 1  TO PAGE-COUNT.
+           MOVE 99 TO EMP-LINE-COUNT.
            PERFORM 6100-PRINT-EMPLOYEE-DETAIL
                  VARYING HOLD-IX FROM 1 BY 1
                  UNTIL HOLD-IX > SOUTH-COUNT.
            SET REG-IX TO 3.
+           MOVE 1  TO PAGE-COUNT.
+           MOVE 99 TO EMP-LINE-COUNT.
            PERFORM 6100-PRINT-EMPLOYEE-DETAIL
                  VARYING HOLD-IX FROM 1 BY 1
                  UNTIL HOLD-IX > EAST-COUNT.
            SET REG-IX TO 4.
+           MOVE 1  TO PAGE-COUNT.
+           MOVE 99 TO EMP-LINE-COUNT.
            PERFORM 6100-PRINT-EMPLOYEE-DETAIL
                  VARYING HOLD-IX FROM 1 BY 1
                  UNTIL HOLD-IX > WEST-COUNT.
+           SET REG-IX TO 5.
+           MOVE 1  TO PAGE-COUNT.
+           MOVE 99 TO EMP-LINE-COUNT.
+           PERFORM 6100-PRINT-EMPLOYEE-DETAIL
+                 VARYING HOLD-IX FROM 1 BY 1
+                 UNTIL HOLD-IX > CENTRAL-COUNT.
            WRITE REPORT-RECORD FROM BLANK-LINE.
+           MOVE GRAND-TOTAL-HOURLY TO HOURLY-GRAND-TOTAL.
+           WRITE REPORT-RECORD FROM HOURLY-TOTAL-DTL.
+           MOVE GRAND-TOTAL-SALES TO SALES-GRAND-TOTAL.
+           WRITE REPORT-RECORD FROM SALES-TOTAL-DTL.
            MOVE GRAND-TOTAL-EMP TO EMP-GRAND-TOTAL.
+           COMPUTE YTD-NEW-TOTAL-EMP = YTD-PRIOR-EMP + GRAND-TOTAL-EMP.
+           MOVE YTD-NEW-TOTAL-EMP TO EMP-YTD-GRAND-TOTAL.
            WRITE REPORT-RECORD FROM EMP-TOTAL-DTL.
 *********
 *********  PRINT DETAIL LINES FOR EMPLOYEE COMPENSATION REPORT
@@ -532,10 +934,46 @@
            MOVE HOLD-OT     (REG-IX, HOLD-IX) TO EMP-DTL-OT.
            MOVE HOLD-COMM   (REG-IX, HOLD-IX) TO EMP-DTL-COMM.
            MOVE HOLD-TOTAL  (REG-IX, HOLD-IX) TO EMP-DTL-TOTAL.
+           MOVE HOLD-YTD-TOTAL (REG-IX, HOLD-IX) TO EMP-DTL-YTD-TOTAL.
            WRITE REPORT-RECORD FROM EMPLOYEE-DTL
              AFTER ADVANCING 1 LINE.
            ADD  1 TO EMP-LINE-COUNT.
            MOVE SPACES TO EMPLOYEE-DTL.
+           PERFORM 6150-WRITE-CSV-DETAIL.
+*********
+*********  BUILD AND WRITE ONE COMMA-DELIMITED ROW TO CSV-FILE FOR
+*********  THE EMPLOYEE JUST PRINTED TO THE COMPENSATION REPORT.
+*********
+       6150-WRITE-CSV-DETAIL.
+           MOVE HOLD-HIRE-MM(REG-IX, HOLD-IX) TO CSV-HIRE-DATE(1:2).
+           MOVE '/'                           TO CSV-HIRE-DATE(3:1).
+           MOVE HOLD-HIRE-DD(REG-IX, HOLD-IX) TO CSV-HIRE-DATE(4:2).
+           MOVE '/'                           TO CSV-HIRE-DATE(6:1).
+           MOVE HOLD-HIRE-YY(REG-IX, HOLD-IX) TO CSV-HIRE-DATE(7:2).
+           MOVE HOLD-YEARS  (REG-IX, HOLD-IX) TO CSV-YEARS.
+           MOVE HOLD-WAGES  (REG-IX, HOLD-IX) TO CSV-WAGES.
+           MOVE HOLD-OT     (REG-IX, HOLD-IX) TO CSV-OT.
+           MOVE HOLD-COMM   (REG-IX, HOLD-IX) TO CSV-COMM.
+           MOVE HOLD-TOTAL  (REG-IX, HOLD-IX) TO CSV-TOTAL.
+           STRING HOLD-NAME   (REG-IX, HOLD-IX)  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  HOLD-REGION (REG-IX, HOLD-IX)  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  HOLD-TYPE   (REG-IX, HOLD-IX)  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-HIRE-DATE                  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-YEARS                       DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-WAGES                       DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-OT                          DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-COMM                        DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  CSV-TOTAL                       DELIMITED BY SIZE
+                  INTO CSV-RECORD.
+           WRITE CSV-RECORD.
 *********
 *********  PRINT HEADERS FOR EMPLOYEE COMPENSATION REPORT
 *********
@@ -560,32 +998,49 @@
 *********  TO THE REGIONAL SALES REPORT.  THE TOTAL SALES FOR THE
 *********  REGION IS PASSED TO THE CALLED PROGRAM WHICH CALCULATES
 *********  COMMISSION.  THIS REPORT IS GENERATED AT END-OF-MONTH.
+*********  EACH REGION'S TOTALS AND UH-OH FLAG ARE ALSO APPENDED TO
+*********  THE REGION HISTORY FILE SO A TREND REPORT CAN BE BUILT
+*********  SHOWING WHICH REGIONS HAVE BEEN REPEATEDLY FLAGGED.
 *********
        7000-PRINT-REGION-REPORT.
-           IF REG-LINE-COUNT GREATER THAN 55
-               PERFORM 7100-PRINT-REGION-HEADERS.
-           MOVE SPACES TO REGION-DETAIL.
-           MOVE REGION-NAME    (REGION-SUB) TO REG-DTL-REGION.
-           MOVE REGION-MANAGER (REGION-SUB) TO REG-DTL-MANAGER.
-           MOVE REGION-SALARY  (REGION-SUB) TO REG-DTL-SALARY.
-           MOVE REGION-SALES   (REGION-SUB) TO REG-DTL-SALES.
-           MOVE REGION-SALES   (REGION-SUB) TO CALC-SALES.
-           MOVE REGION-COMMENT (REGION-SUB) TO REG-DTL-COMMENT.
-           MOVE 'M' TO EMP-TYPE.
-           CALL 'CWBWSUBC' USING EMP-TYPE,
-                                 CALC-SALES,
-                                 CALC-COMMISSION.
-           MOVE CALC-COMMISSION TO REG-DTL-COMM.
-           COMPUTE MGMT-COMPENSATION = CALC-COMMISSION +
-                                      REGION-SALARY(REGION-SUB).
-           ADD  MGMT-COMPENSATION TO GRAND-TOTAL-MGMT.
-           MOVE MGMT-COMPENSATION TO REG-DTL-TOTAL.
-           WRITE REPORT-RECORD FROM REGION-DETAIL.
-           IF REGION-SUB = 4
+           IF NOT ALL-REGIONS AND REGION-SUB NOT = RUN-REGION-FILTER
+               CONTINUE
+           ELSE
+               IF REG-LINE-COUNT GREATER THAN 55
+                   PERFORM 7100-PRINT-REGION-HEADERS.
+               MOVE SPACES TO REGION-DETAIL.
+               MOVE REGION-NAME    (REGION-SUB) TO REG-DTL-REGION.
+               MOVE REGION-MANAGER (REGION-SUB) TO REG-DTL-MANAGER.
+               MOVE REGION-SALARY  (REGION-SUB) TO REG-DTL-SALARY.
+               MOVE REGION-SALES   (REGION-SUB) TO REG-DTL-SALES.
+               MOVE REGION-SALES   (REGION-SUB) TO CALC-SALES.
+               MOVE REGION-COMMENT (REGION-SUB) TO REG-DTL-COMMENT.
+               MOVE 'M' TO EMP-TYPE.
+               MOVE REGION-MANAGER (REGION-SUB) TO CALC-COMM-ID.
+               CALL 'CWBWSUBC' USING EMP-TYPE,
+                                     CALC-SALES,
+                                     CALC-COMMISSION,
+                                     CALC-COMM-ID.
+               MOVE CALC-COMMISSION TO REG-DTL-COMM.
+               COMPUTE MGMT-COMPENSATION = CALC-COMMISSION +
+                                          REGION-SALARY(REGION-SUB).
+               ADD  MGMT-COMPENSATION TO GRAND-TOTAL-MGMT.
+               MOVE MGMT-COMPENSATION TO REG-DTL-TOTAL.
+               WRITE REPORT-RECORD FROM REGION-DETAIL.
+               MOVE TODAYS-DATE          TO RHIST-RUN-DATE.
+               MOVE REGION-NAME (REGION-SUB)    TO RHIST-REGION-NAME.
+               MOVE REGION-SALES (REGION-SUB)   TO RHIST-REGION-SALES.
+               MOVE REGION-COMMENT (REGION-SUB) TO RHIST-REGION-COMMENT.
+               WRITE REGION-HIST-RECORD.
+               IF REGION-COMMENT (REGION-SUB) = 'UH-OH'
+                   ADD 1 TO FLAGGED-REGION-COUNT.
+               ADD 1 TO REG-LINE-COUNT.
+           IF REGION-SUB = 5
               WRITE REPORT-RECORD FROM BLANK-LINE
               MOVE GRAND-TOTAL-MGMT TO MGMT-GRAND-TOTAL
-              WRITE REPORT-RECORD FROM MGMT-TOTAL-DTL.
-           ADD 1 TO REG-LINE-COUNT.
+              WRITE REPORT-RECORD FROM MGMT-TOTAL-DTL
+              MOVE FLAGGED-REGION-COUNT TO FLAGGED-REGION-COUNT-OUT
+              WRITE REPORT-RECORD FROM FLAGGED-REGION-DTL.
            ADD 1 TO REGION-SUB.
 *********
 *********  PRINT HEADERS FOR REGIONAL SALES REPORT
@@ -608,17 +1063,112 @@
                ADD 1 TO PAGE-COUNT.
                MOVE 4 TO REG-LINE-COUNT.
 *********
+*********  CROSS-FOOTS THE SUM OF REGION-SALES ACROSS ALL REGIONS
+*********  AGAINST TOTAL-SALES-AMOUNT, THE TOTAL ACCUMULATED AS EACH
+*********  SALES RECORD WAS PROCESSED.  A MISMATCH MEANS A SALES
+*********  RECORD WAS DROPPED OR DOUBLE-COUNTED SOMEWHERE IN THE RUN
+*********  AND IS FLAGGED ON THE REGIONAL SALES REPORT RATHER THAN
+*********  LETTING IT SLIP THROUGH UNNOTICED.
+*********
+       7200-BALANCE-REGION-SALES.
+           MOVE 0 TO BAL-REGION-TOTAL.
+           MOVE 1 TO BAL-SUB.
+           PERFORM 7210-SUM-REGION-SALES
+              UNTIL BAL-SUB > 5.
+           IF BAL-REGION-TOTAL NOT = TOTAL-SALES-AMOUNT
+               MOVE BAL-REGION-TOTAL TO BAL-REGION-TOTAL-DISP
+               MOVE TOTAL-SALES-AMOUNT TO BAL-SALES-TOTAL-DISP
+               MOVE SPACES TO ERROR-LINE
+               STRING ' SALES OUT OF BALANCE - REGION '
+                                                   DELIMITED BY SIZE
+                      BAL-REGION-TOTAL-DISP         DELIMITED BY SIZE
+                      ' VS TOTAL '                  DELIMITED BY SIZE
+                      BAL-SALES-TOTAL-DISP          DELIMITED BY SIZE
+                      INTO ERROR-LINE
+               WRITE REPORT-RECORD FROM ERROR-LINE.
+*********
+*********  ACCUMULATES REGION-SALES FOR ONE REGION INTO THE RUNNING
+*********  CROSS-FOOT TOTAL USED BY 7200-BALANCE-REGION-SALES.
+*********
+       7210-SUM-REGION-SALES.
+           ADD REGION-SALES (BAL-SUB) TO BAL-REGION-TOTAL.
+           ADD 1 TO BAL-SUB.
+*********
 *********
        8000-READ-INPUT.
            READ EMPLOYEE-FILE INTO EMPLOYEE-WORK-AREA
                AT END
                     MOVE 'Y' TO EOF-SW.
            ADD 1 TO RECORDS-READ.
+           IF NOT END-OF-FILE
+               PERFORM 8050-LOOKUP-MASTER
+               DIVIDE RECORDS-READ BY CKPT-INTERVAL
+                   GIVING CKPT-QUOTIENT
+                   REMAINDER CKPT-REMAINDER
+               IF CKPT-REMAINDER = 0
+                   PERFORM 8100-WRITE-CHECKPOINT.
+*********
+*********  IF THE EMPLOYEE MASTER HAS A RECORD FOR THIS EMPLOYEE
+*********  NUMBER, IT IS THE SOURCE OF TRUTH SHARED WITH CWKTDB2X,
+*********  SO ITS DATA REPLACES WHAT WAS JUST READ FROM EMPFILE.  IF
+*********  THERE IS NO MASTER RECORD YET, THE EMPFILE DATA STANDS.
+*********
+       8050-LOOKUP-MASTER.
+           MOVE WA-EMP-NUM TO MAST-EMP-NUM.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MASTER-RECORD TO EMPLOYEE-WORK-AREA
+           END-READ.
+*********
+*********  ADD THIS RUN'S COMPENSATION FOR THE EMPLOYEE TO THEIR
+*********  RUNNING YEAR-TO-DATE TOTAL ON THE YTD MASTER FILE, SO THE
+*********  NEW BALANCE CAN BE PRINTED ON THE EMPLOYEE COMPENSATION
+*********  REPORT.  IF THE EMPLOYEE HAS NO YTD-MASTER RECORD YET,
+*********  ONE IS CREATED STARTING FROM THIS RUN'S COMPENSATION.
+*********
+       8060-LOOKUP-YTD-MASTER.
+           MOVE WA-EMP-NUM TO YTDM-EMP-NUM.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE 0 TO YTDM-TOTAL
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+           ADD EMP-COMPENSATION TO YTDM-TOTAL.
+           MOVE YTDM-TOTAL TO HOLD-YTD-TOTAL (REG-IX, HOLD-IX).
+           IF YTDM-FOUND
+               REWRITE YTDM-RECORD
+           ELSE
+               WRITE YTDM-RECORD
+           END-IF.
+*********
+*********  A CHECKPOINT RECORD IS REWRITTEN EVERY CKPT-INTERVAL
+*********  RECORDS SHOWING HOW FAR THIS RUN HAS GOTTEN, SO A
+*********  RESTART AFTER AN ABEND CAN PICK UP WHERE IT LEFT OFF
+*********  INSTEAD OF OPERATIONS GUESSING A RESTART PARM.
+*********
+       8100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RECORDS-READ     TO CKPT-RECORDS-READ.
+           MOVE GRAND-TOTAL-EMP  TO CKPT-GRAND-TOTAL-EMP.
+           MOVE GRAND-TOTAL-MGMT TO CKPT-GRAND-TOTAL-MGMT.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 *********
 *********
        9000-OPEN.
            OPEN INPUT  EMPLOYEE-FILE.
+           OPEN INPUT  EMPLOYEE-MASTER.
+           OPEN I-O    YTD-MASTER.
            OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT CSV-FILE.
+           WRITE CSV-RECORD FROM CSV-HDR-RECORD.
+           OPEN EXTEND REGION-HISTORY-FILE.
+           IF REGHIST-NOT-FOUND
+               OPEN OUTPUT REGION-HISTORY-FILE.
 *********
 *********  VALID PARMS ARE BLANK OR 5 DIGIT NUMBER
 *********
@@ -633,6 +1183,47 @@
                    MOVE 1 TO START-NUMBER
                ELSE
                    PERFORM 9800-BAD-PARM.
+           PERFORM 9160-CHECK-REGION-PARM.
+*********
+*********  PARM-REGION SELECTS ONE REGION TO RUN, OR SPACE FOR ALL 5.
+*********
+       9160-CHECK-REGION-PARM.
+           EVALUATE PARM-REGION
+               WHEN SPACE
+                   MOVE 0 TO RUN-REGION-FILTER
+               WHEN 'N'
+                   MOVE 1 TO RUN-REGION-FILTER
+               WHEN 'S'
+                   MOVE 2 TO RUN-REGION-FILTER
+               WHEN 'E'
+                   MOVE 3 TO RUN-REGION-FILTER
+               WHEN 'W'
+                   MOVE 4 TO RUN-REGION-FILTER
+               WHEN 'C'
+                   MOVE 5 TO RUN-REGION-FILTER
+               WHEN OTHER
+                   PERFORM 9800-BAD-PARM
+           END-EVALUATE.
+*********
+*********  IF A CHECKPOINT RECORD WAS LEFT BEHIND BY A PRIOR RUN
+*********  THAT DID NOT COMPLETE, RESTART FROM THE RECORD AFTER
+*********  THE LAST ONE CHECKPOINTED AND PICK UP ITS RUNNING
+*********  TOTALS, RATHER THAN THE PARM-DATA STARTING RECORD.
+*********
+       9150-CHECK-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RECORDS-READ > 0
+                          COMPUTE START-NUMBER = CKPT-RECORDS-READ + 1
+                          MOVE CKPT-GRAND-TOTAL-EMP TO GRAND-TOTAL-EMP
+                          MOVE CKPT-GRAND-TOTAL-MGMT
+                                              TO GRAND-TOTAL-MGMT
+               END-READ
+               CLOSE CHECKPOINT-FILE.
 *********
 *********
        9200-INIT.
@@ -640,15 +1231,36 @@
            MOVE 'SOUTH' TO REGION-NAME (2).
            MOVE 'EAST ' TO REGION-NAME (3).
            MOVE 'WEST ' TO REGION-NAME (4).
+           MOVE 'CNTRL' TO REGION-NAME (5).
            MOVE 1 TO REGION-SUB.
            PERFORM 9300-INITIALIZE-REGION-TABLE
-              UNTIL REGION-SUB > 4.
+              UNTIL REGION-SUB > 5.
            SET HOLD-IX TO 1.
            MOVE RUN-DATE TO TODAYS-DATE.
            CALL 'CWBWDATE' USING END-OF-MONTH-SW
                                  YRS-OF-SERVICE
                                  TODAYS-DATE
                                  WA-EMP-HIRE-DATE.
+           PERFORM 9250-READ-YTD-BALANCE.
+*********
+*********  READS THE YEAR-TO-DATE BALANCE LEFT BY THE PRIOR RUN SO
+*********  THIS RUN'S TOTALS CAN BE ADDED ON TOP OF IT INSTEAD OF
+*********  STARTING FROM ZERO.  IF NO YTD FILE EXISTS YET (FIRST RUN
+*********  OF THE YEAR) THE PRIOR BALANCE IS SIMPLY ZERO.
+*********
+       9250-READ-YTD-BALANCE.
+           MOVE 0 TO YTD-PRIOR-EMP.
+           MOVE 0 TO YTD-PRIOR-MGMT.
+           OPEN INPUT YTD-FILE.
+           IF YTD-FILE-FOUND
+               READ YTD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE YTD-TOTAL-EMP  TO YTD-PRIOR-EMP
+                       MOVE YTD-TOTAL-MGMT TO YTD-PRIOR-MGMT
+               END-READ
+               CLOSE YTD-FILE.
 *********
 *********
        9300-INITIALIZE-REGION-TABLE.
@@ -667,8 +1279,27 @@
 *********
 *********
        9900-CLOSE.
+           IF GOOD-PARM
+               MOVE ZERO TO CKPT-RECORDS-READ
+               MOVE ZERO TO CKPT-GRAND-TOTAL-EMP
+               MOVE ZERO TO CKPT-GRAND-TOTAL-MGMT
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+               COMPUTE YTD-TOTAL-EMP  = YTD-PRIOR-EMP  + GRAND-TOTAL-EMP
+               COMPUTE YTD-TOTAL-MGMT = YTD-PRIOR-MGMT
+                                             + GRAND-TOTAL-MGMT
+               OPEN OUTPUT YTD-FILE
+               WRITE YTD-RECORD
+               CLOSE YTD-FILE.
            CLOSE EMPLOYEE-FILE.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE YTD-MASTER.
            CLOSE REPORT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REGION-HISTORY-FILE.
+           CANCEL 'CWBWSUBC'.
 *********
 *********
        9999-RIP.
