@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CWEMPRCN.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS PROGRAM IS A RECONCILIATION UTILITY USED FOR             *
+      *  TOPAZ FOR TOTAL TEST TRAINING SESSIONS.                       *
+      *                                                                *
+      *  CWBWCOBX (QSAM) AND CWKTDB2X (DB2) EACH KEEP THEIR OWN COPY   *
+      *  OF EMPLOYEE DATA IN EMPFILE AND KT_DEMOTAB1.  THIS PROGRAM    *
+      *  SEQUENTIALLY MATCHES THE EMPLOYEE NUMBERS ON BOTH SOURCES,    *
+      *  IN ASCENDING WA-EMP-NUM/EMP_NUM ORDER, AND REPORTS ANY        *
+      *  EMPLOYEE NUMBER THAT APPEARS ON ONE SOURCE BUT NOT THE        *
+      *  OTHER, SO OUT-OF-SYNC EMPLOYEES CAN BE FOUND BEFORE THEY      *
+      *  ARE LOADED INTO THE SHARED EMPLOYEE MASTER.                   *
+      *                                                                *
+      *  INPUT FILE  - EMPLOYEE WAGE INFORMATION (EMPFILE)             *
+      *              - KT_DEMOTAB1 (DB2)                               *
+      *  OUTPUT FILE - EMPLOYEE RECONCILIATION REPORT                  *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE.
+           SELECT RECON-FILE    ASSIGN TO RCNRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  EMPLOYEE-RECORD            PIC X(86).
+       FD  RECON-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  RECON-RECORD               PIC X(80).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TOPTOT.KT_DEMOTAB1                 *
+      ******************************************************************
+           EXEC SQL DECLARE KT_DEMOTAB1 TABLE
+           ( EMP_NUM                        CHAR(5) NOT NULL,
+             WAGE_TYPE                      CHAR(1),
+             REGION                         SMALLINT,
+             FIRST_LAST_NAME                VARCHAR(15),
+             STREET_ADDR                    VARCHAR(15),
+             CITY                           VARCHAR(8),
+             STATE                          CHAR(2),
+             ZIP                            CHAR(6),
+             HIREDATE                       CHAR(6),
+             HOURS                          DECIMAL(2, 0),
+             SALARY                         DECIMAL(6, 2),
+             OVERTIME                       DECIMAL(6, 2),
+             COMM                           DECIMAL(6, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * CURSOR RETURNS EMP_NUM IN ASCENDING ORDER SO IT CAN BE
+      * SEQUENTIALLY MATCHED AGAINST EMPFILE, WHICH IS ALSO MAINTAINED
+      * IN ASCENDING WA-EMP-NUM ORDER.
+      ******************************************************************
+           EXEC SQL DECLARE RECON_CURSOR CURSOR FOR
+                SELECT EMP_NUM
+                FROM KT_DEMOTAB1
+                ORDER BY EMP_NUM
+           END-EXEC.
+       01  DB2-EMP-NUM                PIC X(5).
+       01  DB2-EMP-NUM-N              REDEFINES DB2-EMP-NUM
+                                      PIC 9(5).
+       01  WS-DISPLAY-SQLCODE         PIC -9(9).
+      ******************************************************************
+      * EMPLOYEE RECORD WORK-AREA.  SAME LAYOUT USED BY CWBWCOBX AND
+      * CWKTDB2X SO THE EMPFILE SIDE OF THE COMPARE READS WA-EMP-NUM
+      * THE SAME WAY THOSE PROGRAMS DO.
+      ******************************************************************
+       COPY EMPWORK.
+       01  SWITCHES.
+           05  EMPFILE-EOF-SW         PIC X        VALUE 'N'.
+               88  EMPFILE-EOF                     VALUE 'Y'.
+           05  KTDEMO-EOF-SW          PIC X        VALUE 'N'.
+               88  KTDEMO-EOF                      VALUE 'Y'.
+       01  RECON-COUNTERS.
+           05  MATCHED-COUNT          PIC 9(5)     VALUE 0.
+           05  EMPFILE-ONLY-COUNT     PIC 9(5)     VALUE 0.
+           05  KTDEMO-ONLY-COUNT      PIC 9(5)     VALUE 0.
+       01  BLANK-LINE                 PIC X(80)    VALUE SPACES.
+       01  RECON-HDR1.
+           05  FILLER                 PIC X(30)
+               VALUE 'EMPLOYEE MASTER RECONCILIATION'.
+           05  FILLER                 PIC X(50)    VALUE SPACES.
+       01  RECON-HDR2.
+           05  FILLER                 PIC X(10)    VALUE 'EMP NUMBER'.
+           05  FILLER                 PIC X(10)    VALUE SPACES.
+           05  FILLER                 PIC X(20)    VALUE 'SOURCE'.
+           05  FILLER                 PIC X(40)    VALUE SPACES.
+       01  RECON-DETAIL.
+           05  RECON-EMP-NUM          PIC 9(5).
+           05  FILLER                 PIC X(15)    VALUE SPACES.
+           05  RECON-SOURCE           PIC X(20).
+           05  FILLER                 PIC X(40)    VALUE SPACES.
+       01  RECON-TOTALS.
+           05  FILLER                 PIC X(20)
+               VALUE 'MATCHED EMPLOYEES = '.
+           05  RECON-TOT-MATCHED      PIC ZZZZ9.
+           05  FILLER                 PIC X(51)    VALUE SPACES.
+       01  RECON-TOTALS2.
+           05  FILLER                 PIC X(20)
+               VALUE 'EMPFILE ONLY       = '.
+           05  RECON-TOT-EMPFILE      PIC ZZZZ9.
+           05  FILLER                 PIC X(50)    VALUE SPACES.
+       01  RECON-TOTALS3.
+           05  FILLER                 PIC X(20)
+               VALUE 'KT_DEMOTAB1 ONLY   = '.
+           05  RECON-TOT-KTDEMO       PIC ZZZZ9.
+           05  FILLER                 PIC X(50)    VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY 'IN 0000-MAINLINE'.
+           PERFORM 9000-OPEN.
+           WRITE RECON-RECORD FROM RECON-HDR1.
+           WRITE RECON-RECORD FROM RECON-HDR2.
+           WRITE RECON-RECORD FROM BLANK-LINE.
+           PERFORM 8000-READ-EMPFILE.
+           PERFORM 8500-FETCH-KTDEMO.
+           PERFORM 1000-MATCH-MERGE
+               UNTIL EMPFILE-EOF AND KTDEMO-EOF.
+           PERFORM 7000-PRINT-TOTALS.
+           PERFORM 9900-CLOSE.
+           GOBACK.
+      ******************************************************************
+      * CLASSIC SEQUENTIAL MATCH-MERGE.  WHEN BOTH SOURCES ARE STILL
+      * SUPPLYING RECORDS, THE LOWER EMPLOYEE NUMBER IS OUT OF STEP AND
+      * IS REPORTED, THEN ONLY THAT SOURCE ADVANCES.  EQUAL NUMBERS
+      * MATCH AND BOTH SOURCES ADVANCE.  ONCE ONE SOURCE IS EXHAUSTED,
+      * EVERY REMAINING RECORD ON THE OTHER SOURCE IS REPORTED.
+      ******************************************************************
+       1000-MATCH-MERGE.
+           IF NOT EMPFILE-EOF AND NOT KTDEMO-EOF
+               IF WA-EMP-NUM = DB2-EMP-NUM-N
+                   ADD 1 TO MATCHED-COUNT
+                   PERFORM 8000-READ-EMPFILE
+                   PERFORM 8500-FETCH-KTDEMO
+               ELSE
+                   IF WA-EMP-NUM < DB2-EMP-NUM-N
+                       PERFORM 1100-REPORT-EMPFILE-ONLY
+                       PERFORM 8000-READ-EMPFILE
+                   ELSE
+                       PERFORM 1200-REPORT-KTDEMO-ONLY
+                       PERFORM 8500-FETCH-KTDEMO
+                   END-IF
+               END-IF
+           ELSE
+               IF NOT EMPFILE-EOF
+                   PERFORM 1100-REPORT-EMPFILE-ONLY
+                   PERFORM 8000-READ-EMPFILE
+               ELSE
+                   IF NOT KTDEMO-EOF
+                       PERFORM 1200-REPORT-KTDEMO-ONLY
+                       PERFORM 8500-FETCH-KTDEMO
+                   END-IF
+               END-IF
+           END-IF.
+       1100-REPORT-EMPFILE-ONLY.
+           ADD 1 TO EMPFILE-ONLY-COUNT.
+           MOVE WA-EMP-NUM TO RECON-EMP-NUM.
+           MOVE 'EMPFILE ONLY' TO RECON-SOURCE.
+           WRITE RECON-RECORD FROM RECON-DETAIL.
+       1200-REPORT-KTDEMO-ONLY.
+           ADD 1 TO KTDEMO-ONLY-COUNT.
+           MOVE DB2-EMP-NUM-N TO RECON-EMP-NUM.
+           MOVE 'KT_DEMOTAB1 ONLY' TO RECON-SOURCE.
+           WRITE RECON-RECORD FROM RECON-DETAIL.
+       7000-PRINT-TOTALS.
+           WRITE RECON-RECORD FROM BLANK-LINE.
+           MOVE MATCHED-COUNT TO RECON-TOT-MATCHED.
+           WRITE RECON-RECORD FROM RECON-TOTALS.
+           MOVE EMPFILE-ONLY-COUNT TO RECON-TOT-EMPFILE.
+           WRITE RECON-RECORD FROM RECON-TOTALS2.
+           MOVE KTDEMO-ONLY-COUNT TO RECON-TOT-KTDEMO.
+           WRITE RECON-RECORD FROM RECON-TOTALS3.
+       8000-READ-EMPFILE.
+           READ EMPLOYEE-FILE INTO EMPLOYEE-WORK-AREA
+               AT END
+                   MOVE 'Y' TO EMPFILE-EOF-SW
+                   MOVE 99999 TO WA-EMP-NUM
+           END-READ.
+       8500-FETCH-KTDEMO.
+           EXEC SQL FETCH RECON_CURSOR INTO :DB2-EMP-NUM END-EXEC.
+           IF SQLCODE = 100
+               MOVE 'Y' TO KTDEMO-EOF-SW
+               MOVE 99999 TO DB2-EMP-NUM-N
+           ELSE
+               IF SQLCODE NOT EQUAL TO 0
+                   MOVE SQLCODE TO WS-DISPLAY-SQLCODE
+                   DISPLAY 'ERROR ON FETCH RECON_CURSOR - SQLCODE = ',
+                       WS-DISPLAY-SQLCODE
+                   MOVE 'Y' TO KTDEMO-EOF-SW
+                   MOVE 99999 TO DB2-EMP-NUM-N
+               END-IF
+           END-IF.
+       9000-OPEN.
+           DISPLAY 'IN 9000-OPEN'.
+           OPEN INPUT  EMPLOYEE-FILE.
+           OPEN OUTPUT RECON-FILE.
+           EXEC SQL OPEN RECON_CURSOR END-EXEC.
+           IF SQLCODE NOT EQUAL TO 0
+               MOVE SQLCODE TO WS-DISPLAY-SQLCODE
+               DISPLAY 'ERROR ON OPEN RECON_CURSOR - SQLCODE = ',
+                   WS-DISPLAY-SQLCODE
+               MOVE 'Y' TO KTDEMO-EOF-SW
+           END-IF.
+       9900-CLOSE.
+           DISPLAY 'IN 9900-CLOSE'.
+           EXEC SQL CLOSE RECON_CURSOR END-EXEC.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE RECON-FILE.
