@@ -7,7 +7,15 @@
       ********************************************************
       * THIS PROGRAM IS A TRAINING PROGRAM
       *      CALLED FROM    TPROG01
-      *      WITH COPYLIB   TCPYB01 (LINKAGE AREA)
+      *      WITH COPYLIB   TCPYB04 (LINKAGE AREA)
+      *
+      * GENERIC "READ A SEQUENTIAL FILE INTO A BUFFER" UTILITY.
+      * THE CALLER SUPPLIES THE DDNAME AND RECORD LENGTH TO READ
+      * IN DDNAME-PARM/REC-LEN-PARM (TCPYB04); INFILE IS ASSIGNED
+      * TO WHATEVER DDNAME-PARM NAMES AT OPEN TIME, AND ONLY THE
+      * FIRST REC-LEN-PARM BYTES OF EACH RECORD ARE MOVED INTO
+      * INCOMING-DATA. REC-LEN-PARM MUST BE 1-80, THE SIZE OF THE
+      * FIXED INPUT-REC BUFFER.
       *
       * Test the Build command 2020-01-09
       *
@@ -23,6 +31,9 @@
       *  DD/MM/YY  PROGRAMMER  CHANGES
       *  ********  **********  *******
       *  96/01/24  ISPW        NEW PROGRAM
+      *  09/08/26  ISPW        ADD REWIND ACTION FOR ACTION-FLAG
+      *  09/08/26  ISPW        ADD OPEN-FAILURE STATUS TO PASS-ME-AROUND
+      *  09/08/26  ISPW        PARAMETERIZED DDNAME AND RECORD LENGTH
       * ======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -34,11 +45,12 @@
 
       ********************************************************
       *  FILES USED:
-      *   INPUT   JUST SOME DUMMY DATA TO READ IN
+      *   INPUT   WHATEVER DDNAME THE CALLER NAMES IN DDNAME-PARM
       ********************************************************
-           SELECT INFILE  ASSIGN UT-S-INPUT
+           SELECT INFILE  ASSIGN TO WS-INFILE-DDNAME
              ORGANIZATION IS SEQUENTIAL
-             ACCESS IS SEQUENTIAL.
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS INFILE-STATUS.
 
 
        DATA DIVISION.
@@ -58,11 +70,16 @@
        01   INFILE-OPEN-FLAG     PIC X(1) VALUE 'N'.
             88 INFILE-OPEN       VALUE 'Y'.
 
+       01   INFILE-STATUS        PIC X(2) VALUE '00'.
+            88 INFILE-OPEN-OK    VALUE '00'.
+
+       01   WS-INFILE-DDNAME     PIC X(8) VALUE SPACES.
+
        LINKAGE SECTION.
       ********************************************************
       **** A COPY MEMBER FOR THE LINKAGE AREA
       ********************************************************
-       COPY TCPYB01.
+       COPY TCPYB04.
 
        PROCEDURE DIVISION USING PASS-ME-AROUND.
 
@@ -71,21 +88,37 @@
            IF NOT INFILE-OPEN THEN
               MOVE 'Y' TO INFILE-OPEN-FLAG
               MOVE 'N' TO INFILE-EOF-FLAG
-              OPEN INPUT INFILE.
+              MOVE SPACES TO OPEN-STATUS-FLAG
+              MOVE DDNAME-PARM TO WS-INFILE-DDNAME
+              OPEN INPUT INFILE
+              IF NOT INFILE-OPEN-OK THEN
+                 MOVE 'F' TO OPEN-STATUS-FLAG
+                 MOVE 'N' TO INFILE-OPEN-FLAG.
 
            MOVE SPACES TO INCOMING-DATA.
 
-           IF ACTION-READ THEN
+           IF ACTION-READ AND NOT OPEN-FAILED THEN
               PERFORM GET-ME-A-RECORD THRU GET-ME-A-RECORD-X
               UNTIL INFILE-EOF OR KEEPER.
 
            IF ACTION-CLOSE THEN
               CLOSE INFILE.
 
+           IF ACTION-REWIND AND NOT OPEN-FAILED THEN
+              CLOSE INFILE
+              OPEN INPUT INFILE
+              IF NOT INFILE-OPEN-OK THEN
+                 MOVE 'F' TO OPEN-STATUS-FLAG
+                 MOVE 'N' TO INFILE-OPEN-FLAG
+              ELSE
+                 MOVE 'N' TO INFILE-EOF-FLAG.
+
            GOBACK.
 
        GET-ME-A-RECORD.
            READ INFILE AT END MOVE 'Y' TO INFILE-EOF-FLAG.
-           IF NOT INFILE-EOF MOVE INPUT-REC TO INCOMING-DATA.
+           IF NOT INFILE-EOF
+              MOVE INPUT-REC (1:REC-LEN-PARM)
+                TO INCOMING-DATA (1:REC-LEN-PARM).
        GET-ME-A-RECORD-X.
            EXIT.
\ No newline at end of file
