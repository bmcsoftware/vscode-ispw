@@ -15,6 +15,14 @@
 001500         FILE STATUS IS FS-RPT.                                   00150003
 001600     SELECT ERR-FILE ASSIGN TO UT-S-PRINT2                        00160000
 001700         FILE STATUS IS FS-ERR.                                   00170002
+001710     SELECT CUST-FILE ASSIGN TO UT-S-CUSTMR                       00171001
+001720         FILE STATUS IS FS-CUST.                                  00172001
+001730     SELECT AUDIT-FILE ASSIGN TO UT-S-AUDIT                       00173001
+001740         FILE STATUS IS FS-AUDIT.                                 00174001
+001750     SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CKPT                   00175001
+001760         FILE STATUS IS FS-CKPT.                                  00176001
+001770     SELECT IMS-ERR-FILE ASSIGN TO UT-S-IMSERR                    00177001
+001780         FILE STATUS IS FS-IMSERR.                                00178001
 001800 DATA DIVISION.                                                   00180000
 001900 FILE SECTION.                                                    00190000
 002000 FD  TRANS-FILE RECORDING MODE F BLOCK 0 RECORDS.                 00200000
@@ -31,15 +39,105 @@
 003100     03  E-MESSAGE          PIC X(100).                           00310000
 003200     03  FILLER             PIC X(18).                            00320007
 003300                                                                  00330000
+003310 FD  CUST-FILE RECORDING MODE F BLOCK 0 RECORDS.                  00331001
+003320 01  CUST-REC.                                                    00332001
+003330     03  CR-CUST-NO         PIC X(6).                             00333001
+003340     03  FILLER             PIC X(74).                            00334001
+003350*        AUDIT-REC HOLDS BEFORE/AFTER IMAGES OF AN ORDER          00335001
+003360*        BASE/ACTIVITY UPDATE (TI-TRAN = 'UB' OR 'UA'), WRITTEN   00336001
+003370*        ON EVERY REPL SO A PRIOR VALUE CAN BE TRACED BACK        00337001
+003380*        TO THE TRANSACTION THAT SET IT.                          00338001
+003390 FD  AUDIT-FILE RECORDING MODE F BLOCK 0 RECORDS.                 00339001
+003400 01  AUDIT-REC.                                                   00340001
+003410     03  AU-ORDR-NO          PIC X(6).                            00341001
+003420     03  AU-TRAN             PIC X(2).                            00342001
+003430     03  AU-BEFORE-CUST-NO   PIC X(6).                            00343001
+003440     03  AU-AFTER-CUST-NO    PIC X(6).                            00344001
+003450     03  AU-BEFORE-DESCR     PIC X(40).                           00345001
+003460     03  AU-AFTER-DESCR      PIC X(40).                           00346001
+003470     03  AU-BEFORE-QTY       PIC 9(5).                            00347001
+003480     03  AU-AFTER-QTY        PIC 9(5).                            00348001
+003490     03  AU-BEFORE-AMT       PIC 9(5)V99.                         00349001
+003500     03  AU-AFTER-AMT        PIC 9(5)V99.                         00350001
+003510     03  AU-BEFORE-STATUS    PIC 9(2).                            00351001
+003520     03  AU-AFTER-STATUS     PIC 9(2).                            00352001
+003530     03  AU-BEFORE-FIRST-ACT PIC X(8).                            00353001
+003540     03  AU-AFTER-FIRST-ACT  PIC X(8).                            00354001
+003550     03  AU-BEFORE-LAST-ACT  PIC X(8).                            00355001
+003560     03  AU-AFTER-LAST-ACT   PIC X(8).                            00356001
+003570     03  FILLER              PIC X(39).                           00357001
+003580*        CKPT-RECORD IS REWRITTEN EVERY CKPT-INTERVAL             00358001
+003581*        TRANSACTIONS READ SO A RESTART CAN SKIP PAST             00358101
+003582*        TRANSACTIONS ALREADY APPLIED TO THE IMS DATABASE.        00358201
+003590 FD  CHECKPOINT-FILE RECORDING MODE F BLOCK 0 RECORDS.            00359001
+003600 01  CKPT-RECORD.                                                 00360001
+003610     03  CKPT-TRANS-READ-CNT  PIC 9(7).                           00361001
+003620     03  CKPT-ADD-CNT         PIC 9(5).                           00362001
+003630     03  CKPT-BASE-UPD-CNT    PIC 9(5).                           00363001
+003640     03  CKPT-ACT-UPD-CNT     PIC 9(5).                           00364001
+003650     03  CKPT-DELETE-CNT      PIC 9(5).                           00365001
+003660     03  CKPT-QUERY-CNT       PIC 9(5).                           00366001
+003670     03  CKPT-CANCEL-CNT      PIC 9(5).                           00367001
+003680     03  CKPT-ERROR-CNT       PIC 9(5).                           00368001
+003690     03  FILLER               PIC X(41).                          00369001
+003700*        IMS-ERR-REC HOLDS ONE ROW PER FAILED CBLTDLI             00370001
+003701*        CALL SO OPERATIONS CAN TRIAGE FAILED IMS CALLS           00370101
+003702*        FROM A REPORT INSTEAD OF SCROLLING SYSOUT.               00370201
+003710 FD  IMS-ERR-FILE RECORDING MODE F BLOCK 0 RECORDS.               00371001
+003720 01  IMS-ERR-REC.                                                 00372001
+003730     03  IE-ORDR-NO         PIC X(6).                             00373001
+003740     03  IE-TRAN            PIC X(2).                             00374001
+003750     03  IE-DBSTATUS        PIC X(2).                             00375001
+003760     03  IE-DBD-NAME        PIC X(8).                             00376001
+003770     03  IE-SEG-LEVEL       PIC X(2).                             00377001
+003780     03  IE-PROC-OPTIONS    PIC X(4).                             00378001
+003790     03  IE-SEG-NAME-FB     PIC X(8).                             00379001
+003800     03  IE-LENGTH-FB-KEY   PIC 9(4).                             00380001
+003810     03  IE-NUMB-SENS-SEGS  PIC 9(4).                             00381001
+003820     03  IE-SSA-1           PIC X(27).                            00382001
+003830     03  FILLER             PIC X(13).                            00383001
 003400 WORKING-STORAGE SECTION.                                         00340000
 003500 77  MAX-LINES           PIC S9999 COMP VALUE +55.                00350005
 003600 77  CUR-LINE-CNT        PIC S9999 COMP VALUE +256.               00360005
 003700 77  ERR-LINE-CNT        PIC S9999 COMP VALUE +256.               00370029
 003800 77  ADV-LINES           PIC S9999 COMP VALUE +1.                 00380005
 003900 77  LOGICAL-LINE        PIC S9999 COMP VALUE +1.                 00390015
+003905 77  WK-IX              PIC S9999 COMP VALUE +1.                  00390516
+003910 77  ADD-CNT            PIC S9(5) COMP VALUE +0.                  00391001
+003920 77  BASE-UPD-CNT       PIC S9(5) COMP VALUE +0.                  00392001
+003930 77  ACT-UPD-CNT        PIC S9(5) COMP VALUE +0.                  00393001
+003940 77  DELETE-CNT         PIC S9(5) COMP VALUE +0.                  00394001
+003950 77  QUERY-CNT          PIC S9(5) COMP VALUE +0.                  00395001
+003960 77  CANCEL-CNT         PIC S9(5) COMP VALUE +0.                  00396001
+003970 77  ERROR-CNT          PIC S9(5) COMP VALUE +0.                  00397001
 004000 77  FS-TRANS            PIC 99.                                  00400003
 004100 77  FS-RPT              PIC 99.                                  00410003
 004200 77  FS-ERR              PIC 99.                                  00420003
+004210 77  FS-CUST             PIC 99.                                  00421001
+004220 77  FS-AUDIT            PIC 99.                                  00422001
+004221 77  FS-CKPT             PIC 99.                                  00422101
+004222     88  CKPT-FILE-FOUND       VALUE 00.                          00422201
+004223     88  CKPT-FILE-NOT-FOUND   VALUE 35.                          00422301
+004224 77  PARM-ERROR-SW       PIC X VALUE 'N'.                         00422401
+004225     88  BAD-PARM              VALUE 'Y'.                         00422501
+004226     88  GOOD-PARM             VALUE 'N'.                         00422601
+004227 77  RESTART-SKIP-CNT    PIC 9(7)     VALUE 0.                    00422701
+004228 77  TRANS-READ-CNT      PIC 9(7)     VALUE 0.                    00422801
+004229 77  CKPT-INTERVAL       PIC 9(5)     VALUE 100.                  00422901
+004229 77  CKPT-QUOTIENT       PIC 9(7).                                00423001
+004229 77  CKPT-REMAINDER      PIC 9(7).                                00423101
+004230 77  FS-IMSERR           PIC 99.                                  00423201
+004231*    RPT-GROUP-OPT-SW DRIVES OPTIONAL GROUPING OF THE ORDER       00423101
+004232*    DETAIL REPORT.  A LEFTOVER FROM A PARM SUBFIELD, SPACE       00423201
+004233*    MEANS CHRONOLOGICAL (TRANS-FILE) ORDER AS BEFORE.            00423301
+004234 77  RPT-GROUP-OPT-SW    PIC X VALUE SPACE.                       00423401
+004235     88  RPT-GROUP-BY-ORDER    VALUE 'O'.                         00423501
+004236     88  RPT-GROUP-BY-TYPE     VALUE 'T'.                         00423601
+004237     88  RPT-GROUP-NONE        VALUE SPACE.                       00423701
+004238 77  HOLD-LINE-CNT       PIC S9(5) COMP VALUE +0.                 00423801
+004239 77  HOLD-GROUP-CNT      PIC S9(5) COMP VALUE +0.                 00423901
+004241 77  HOLD-BREAK-ORD      PIC X(6)  VALUE SPACES.                  00424101
+004242 77  HOLD-BREAK-TYPE     PIC 9(1)  VALUE 0.                       00424201
 004300 77  TRANS-EOF           PIC X VALUE ' '.                         00430003
 004400     88  TRANS-PRESENT     VALUE ' '.                             00440003
 004500     88  NO-MORE-TRANS     VALUE 'Y'.                             00450003
@@ -49,6 +147,21 @@
 004900     88  TRAN-WARN         VALUE 'W'.                             00490003
 005000     88  TRAN-ERR          VALUE 'E'.                             00500003
 005100 77  ACTION              PIC XXXX.                                00510003
+005110 77  CUST-EOF-SW          PIC X VALUE ' '.                        00511001
+005120     88  CUST-EOF           VALUE 'Y'.                            00512001
+005130 77  CUST-FOUND-SW        PIC X VALUE ' '.                        00513001
+005140     88  CUST-FOUND         VALUE 'Y'.                            00514001
+005150 77  CUST-TABLE-CNT       PIC S9(4) COMP VALUE +0.                00515001
+005160 77  OPEN-WEEK-FOUND-SW   PIC X VALUE ' '.                        00516017
+005170     88  OPEN-WEEK-FOUND    VALUE 'Y'.                            00517017
+005180 01  AUDIT-BEFORE.                                                00518001
+005190     05  AB-CUST-NO          PIC X(6).                            00519001
+005200     05  AB-DESCR            PIC X(40).                           00520001
+005210     05  AB-QTY              PIC 9(5).                            00521001
+005220     05  AB-AMT              PIC 9(5)V99.                         00522001
+005230     05  AB-STATUS           PIC 9(2).                            00523001
+005240     05  AB-FIRST-ACT        PIC X(8).                            00524001
+005250     05  AB-LAST-ACT         PIC X(8).                            00525001
 005200 01  PRT-DTL.                                                     00520005
 005300     03  P-CC            PIC X.                                   00530004
 005400     03  P-TRANS         PIC X(5).                                00540004
@@ -153,6 +266,12 @@
 015300         05 P-DATE       PIC X(10).                               01530007
 015400         05 FILLER       PIC X.                                   01540032
 015500         05 P-DATE-L     PIC X(10).                               01550032
+015510 01  SUM-LINE.                                                    00155101
+015520     03  SUM-CC             PIC X VALUE SPACE.                    00155201
+015530     03  SUM-CAPTION        PIC X(30).                            00155301
+015540     03  SUM-COUNT          PIC ZZZZ9.                            00155401
+015545    03  SUM-ORD-NO         PIC X(6).                              00154502
+015550    03  FILLER             PIC X(90).                             00155502
 015600 01  H1.                                                          01560033
 015700     03  FILLER             PIC X(45) VALUE IS                    01570029
 015800     '                                             '.             01580030
@@ -184,6 +303,26 @@
 018400     03  W-YYYY          PIC XXXX.                                01840004
 018500     03  W-MM            PIC XX.                                  01850004
 018600     03  W-DD            PIC XX.                                  01860004
+018610 01  CUST-TABLE.                                                  00186101
+018620     05  CUST-ENTRY OCCURS 500 TIMES                              00186201
+018630             INDEXED BY CUST-IX.                                  00186301
+018640         07  CUST-NUM-ENTRY    PIC X(6).                          00186401
+018650*    HOLD-LINE-TABLE BUFFERS FORMATTED ORDER DETAIL LINES         00186501
+018651*    (NORMALLY WRITTEN TO RPT-FILE AS SOON AS EACH                00186511
+018652*    TRANSACTION IS PROCESSED) SO THEY CAN INSTEAD BE             00186521
+018653*    PRINTED GROUPED BY ORDER NUMBER OR BY ACTION TYPE.           00186531
+018654*    THE ORDER TRANSACTIONS ARE APPLIED TO IMS IS NEVER           00186541
+018655*    CHANGED -- ONLY THE PRINTED SEQUENCE.                        00186551
+018656 01  HOLD-LINE-TABLE.                                             00186561
+018657     05  HOLD-LINE-ENTRY OCCURS 5000 TIMES                        00186571
+018658             ASCENDING KEY IS HOLD-TYPE-PRTY                      00186581
+018659             ASCENDING KEY IS HOLD-ORD-NO                         00186591
+018660             ASCENDING KEY IS HOLD-SEQ-NO                         00186601
+018661             INDEXED BY HOLD-IX.                                  00186611
+018662         10  HOLD-TYPE-PRTY   PIC 9(1).                           00186621
+018663         10  HOLD-ORD-NO      PIC X(6).                           00186631
+018664         10  HOLD-SEQ-NO      PIC 9(5).                           00186641
+018665         10  HOLD-REC         PIC X(133).                         00186651
 018700 01  SSA-1.                                                       01870008
 018800     03  S1-SEG-NAME     PIC X(8) VALUE IS 'ORDR010 '.            01880013
 018900     03  FILLER          PIC X VALUE '('.                         01890027
@@ -195,6 +334,28 @@
 019500     03  S2-SEG-NAME     PIC X(8) VALUE IS 'ORDR010 '.            01950032
 019600     03  FILLER          PIC X VALUE ' '.                         01960032
 019700     COPY ORDR.                                                   01970010
+019710*    AIB (APPLICATION INTERFACE BLOCK) SUPPORTS THE AIB-BASED     01971001
+019711*    DL/I CALL INTERFACE USED THROUGHOUT P300-PROCESS.  RATHER    01971101
+019712*    THAN RECEIVE DBPCB POSITIONALLY VIA THE ENTRY LINKAGE, EACH  01971201
+019713*    CALL TO 'AIBTDLI' NAMES THE PCB BY RESOURCE NAME IN          01971301
+019714*    AIBRSNM1 AND DL/I RETURNS ITS ADDRESS IN AIBPTR, WHICH IS    01971401
+019715*    THEN USED TO SET ADDRESS OF DBPCB.                           01971501
+019716 01  AIB.                                                         01971601
+019717     05  AIBIDENT        PIC X(8)  VALUE 'DFSAIB  '.              01971701
+019718     05  AIBLEN          PIC S9(9) COMP VALUE +80.                01971801
+019719     05  AIBRSFLD        PIC X(8)  VALUE SPACES.                  01971901
+019720     05  AIBOALEN        PIC S9(9) COMP VALUE +0.                 01972001
+019721     05  AIBOAUSE        PIC S9(9) COMP VALUE +0.                 01972101
+019722     05  AIBRESV1        PIC S9(9) COMP VALUE +0.                 01972201
+019723     05  AIBRETRN        PIC S9(9) COMP VALUE +0.                 01972301
+019724     05  AIBREASN        PIC S9(9) COMP VALUE +0.                 01972401
+019725     05  AIBERRXT        PIC S9(9) COMP VALUE +0.                 01972501
+019726     05  AIBFLAG1        PIC X     VALUE SPACE.                   01972601
+019727     05  FILLER          PIC X(3)  VALUE SPACES.                  01972701
+019728     05  AIBRSNM1        PIC X(8)  VALUE SPACES.                  01972801
+019729     05  AIBRSNM2        PIC X(8)  VALUE SPACES.                  01972901
+019730     05  AIBRESFA        PIC X(16) VALUE SPACES.                  01973001
+019731 77  AIBPTR          USAGE IS POINTER.                            01973101
 019800 LINKAGE SECTION.                                                 01980001
 019900 01  DBPCB.                                                       01990038
 020000     02  DBD-NAME        PIC  X(8).                               02000001
@@ -218,42 +379,307 @@
 021800     02  I-NUMB-SENS-SEGS  PIC  9(4).                             02180022
 021900     02  I-KEY-FB-AREA     PIC  X(17).                            02190022
 022000                                                                  02200022
-022100 PROCEDURE DIVISION USING IOPCB DBPCB.                            02210022
+021910*    PARMINFO CARRIES AN OPTIONAL RESTART TRANSACTION             00219101
+021920*    COUNT.  A BLANK PARM STARTS FROM THE BEGINNING OF            00219201
+021930*    TRANS-FILE; A NUMERIC PARM OR A LEFTOVER CHECKPOINT          00219301
+021940*    RECORD SKIPS TRANSACTIONS ALREADY APPLIED.  AN EIGHTH        00219401
+021941*    PARM BYTE OF 'O' OR 'T' REQUESTS THE ORDER DETAIL            00219411
+021942*    REPORT GROUPED BY ORDER NUMBER OR BY ACTION TYPE             00219421
+021943*    INSTEAD OF PLAIN TRANS-FILE ARRIVAL ORDER.                   00219431
+021950 01  PARMINFO.                                                    00219501
+021960     02  PARM-LTH        PIC S9(4) COMP.                          00219601
+021970     02  PARM-DATA       PIC X(7).                                00219701
+021980     02  PARM-RPT-OPT    PIC X(1).                                00219801
+022100 PROCEDURE DIVISION USING IOPCB PARMINFO.                         02210023
 022200 I100-INIT.                                                       02220001
 022300     DISPLAY 'ENTERING PROGRAM IB4OP01'                           02230038
-022400     OPEN INPUT TRANS-FILE, OUTPUT RPT-FILE, ERR-FILE.            02240002
+022400     OPEN INPUT TRANS-FILE, OUTPUT RPT-FILE, ERR-FILE,            02240002
+022410         AUDIT-FILE, IMS-ERR-FILE.                                02241002
 022500     IF FS-TRANS NOT = 0 OR FS-RPT NOT = 0 OR FS-ERR NOT = 0      02250010
+022510         OR FS-AUDIT NOT = 0 OR FS-IMSERR NOT = 0                 00251002
 022600         DISPLAY 'UNABLE TO OPEN ONE OF THE FILES, '              02260002
 022700         DISPLAY '  PROGRAM TERMINATING.'                         02270002
 022800         DISPLAY 'TRANSACTION FILE STATUS IS ' FS-TRANS           02280002
 022900         DISPLAY 'REPORT FILE STATUS IS ' FS-RPT                  02290002
 023000         DISPLAY 'ERROR FILE STATUS IS ' FS-ERR                   02300003
+023010         DISPLAY 'AUDIT FILE STATUS IS ' FS-AUDIT                 02301001
+023020         DISPLAY 'IMS ERR FILE STATUS IS ' FS-IMSERR              00302001
 023100     END-IF                                                       02310002
+023110     PERFORM I170-CHECK-PARM                                      00231101
+023115     PERFORM I172-CHECK-RPT-OPT                                   00231151
+023120     PERFORM I180-CHECK-CHECKPOINT                                00231201
+023150     PERFORM I150-LOAD-CUST-TABLE                                 00231501
 023200     PERFORM R010-READ UNTIL NO-MORE-TRANS                        02320004
-023300     CLOSE TRANS-FILE, RPT-FILE, ERR-FILE                         02330004
+023210     PERFORM I195-FLUSH-HELD-LINES                                00232101
+023250     PERFORM P950-PRINT-SUMMARY                                   00232501
+023260*    A COMPLETED RUN CLEARS THE CHECKPOINT FILE SO THE            00232601
+023270*    NEXT EXECUTION STARTS FROM THE BEGINNING INSTEAD             00232701
+023280*    OF FALSELY RESTARTING PAST THIS RUN'S TRANSACTIONS.          00232801
+023290     MOVE 0 TO TRANS-READ-CNT                                     00232901
+023290     MOVE 0 TO ADD-CNT                                            00232902
+023290     MOVE 0 TO BASE-UPD-CNT                                       00232903
+023290     MOVE 0 TO ACT-UPD-CNT                                        00232904
+023290     MOVE 0 TO DELETE-CNT                                         00232905
+023290     MOVE 0 TO QUERY-CNT                                          00232906
+023290     MOVE 0 TO CANCEL-CNT                                         00232907
+023290     MOVE 0 TO ERROR-CNT                                          00232908
+023291     PERFORM I190-WRITE-CHECKPOINT                                00232911
+023300     CLOSE TRANS-FILE, RPT-FILE, ERR-FILE, AUDIT-FILE,            00330004
+023301         IMS-ERR-FILE                                             00330104
 023400     DISPLAY 'LEAVING  PROGRAM IB4OP01'                           02340036
 023500     GOBACK.                                                      02350004
-023600                                                                  02360002
+023610 I150-LOAD-CUST-TABLE.                                            00236101
+023615     OPEN INPUT CUST-FILE                                         00236151
+023620     IF FS-CUST NOT = 0                                           00236201
+023625         DISPLAY 'UNABLE TO OPEN CUSTOMER FILE, '                 00236251
+023630         DISPLAY '  PROGRAM TERMINATING.'                         00236301
+023635         DISPLAY 'CUSTOMER FILE STATUS IS ' FS-CUST               00236351
+023640     END-IF                                                       00236401
+023645     PERFORM I160-READ-CUST-RECORD UNTIL CUST-EOF                 00236451
+023650     CLOSE CUST-FILE                                              00236501
+023655     EXIT.                                                        00236551
+023660                                                                  00236601
+023665 I160-READ-CUST-RECORD.                                           00236651
+023670     READ CUST-FILE                                               00236701
+023675         AT END                                                   00236751
+023680             MOVE 'Y' TO CUST-EOF-SW                              00236801
+023685         NOT AT END                                               00236851
+023689            IF CUST-TABLE-CNT < 500                               00236891
+023690                ADD 1 TO CUST-TABLE-CNT                           00236901
+023692                SET CUST-IX TO CUST-TABLE-CNT                     00236921
+023694                MOVE CR-CUST-NO TO                                00236941
+023696                    CUST-NUM-ENTRY (CUST-IX)                      00236961
+023697            ELSE                                                  00236971
+023697                DISPLAY 'CUST-TABLE FULL, CUSTOMER NOT LOADED: '  00236972
+023697                    CR-CUST-NO                                    00236973
+023697            END-IF                                                00236974
+023698     END-READ                                                     00236981
+023699     EXIT.                                                        00236991
+023701 I170-CHECK-PARM.                                                 00237011
+023702     MOVE 'N' TO PARM-ERROR-SW                                    00237021
+023703     IF PARM-LTH = 0                                              00237031
+023704         MOVE 0 TO RESTART-SKIP-CNT                               00237041
+023705     ELSE                                                         00237051
+023706         IF PARM-DATA IS NUMERIC                                  00237061
+023707             MOVE PARM-DATA TO RESTART-SKIP-CNT                   00237071
+023708         ELSE                                                     00237081
+023709             PERFORM I175-BAD-PARM                                00237091
+023710     END-IF                                                       00237101
+023711     EXIT.                                                        00237111
+023712 I175-BAD-PARM.                                                   00237121
+023713     MOVE 'Y' TO PARM-ERROR-SW                                    00237131
+023714     MOVE 0 TO RESTART-SKIP-CNT                                   00237141
+023715     DISPLAY 'INVALID RESTART PARM, STARTING FROM BEGINNING'      00237151
+023716     EXIT.                                                        00237161
+090100*   AN OPTIONAL EIGHTH PARM BYTE SELECTS GROUPED REPORT           09010001
+090101*   OUTPUT.  ANYTHING OTHER THAN 'O' OR 'T' LEAVES THE            09010101
+090102*   REPORT IN PLAIN TRANS-FILE ARRIVAL ORDER.                     09010201
+090103 I172-CHECK-RPT-OPT.                                              09010301
+090104     MOVE SPACE TO RPT-GROUP-OPT-SW                               09010401
+090105     IF PARM-LTH > 7                                              09010501
+090106         IF PARM-RPT-OPT = 'O' OR PARM-RPT-OPT = 'T'              09010601
+090107             MOVE PARM-RPT-OPT TO RPT-GROUP-OPT-SW                09010701
+090108         END-IF                                                   09010801
+090109     END-IF                                                       09010901
+090110     EXIT.                                                        09011001
+023717*    A LEFTOVER CHECKPOINT RECORD FROM A PRIOR RUN THAT           00237171
+023718*    DID NOT COMPLETE OVERRIDES PARM-DATA, SO RESTART             00237181
+023719*    PICKS UP AFTER THE LAST TRANSACTION APPLIED RATHER           00237191
+023720*    THAN A GUESSED RESTART COUNT.                                00237201
+023721 I180-CHECK-CHECKPOINT.                                           00237211
+023722     OPEN INPUT CHECKPOINT-FILE                                   00237221
+023723     IF CKPT-FILE-FOUND                                           00237231
+023724         READ CHECKPOINT-FILE                                     00237241
+023725             AT END                                               00237251
+023726                 CONTINUE                                         00237261
+023727             NOT AT END                                           00237271
+023728                 MOVE CKPT-TRANS-READ-CNT TO RESTART-SKIP-CNT     00237281
+023729                 MOVE CKPT-ADD-CNT        TO ADD-CNT              00237291
+023730                 MOVE CKPT-BASE-UPD-CNT   TO BASE-UPD-CNT         00237301
+023731                 MOVE CKPT-ACT-UPD-CNT    TO ACT-UPD-CNT          00237311
+023732                 MOVE CKPT-DELETE-CNT     TO DELETE-CNT           00237321
+023733                 MOVE CKPT-QUERY-CNT      TO QUERY-CNT            00237331
+023734                 MOVE CKPT-CANCEL-CNT     TO CANCEL-CNT           00237341
+023735                 MOVE CKPT-ERROR-CNT      TO ERROR-CNT            00237351
+023736         END-READ                                                 00237361
+023737         CLOSE CHECKPOINT-FILE                                    00237371
+023738     END-IF                                                       00237381
+023739     EXIT.                                                        00237391
+023740*    REWRITES THE CHECKPOINT RECORD EVERY CKPT-INTERVAL           00237401
+023741*    TRANSACTIONS READ, SO AN ABEND DOES NOT MEAN                 00237411
+023742*    REPROCESSING THE WHOLE BATCH FROM THE TOP.                   00237421
+023743 I190-WRITE-CHECKPOINT.                                           00237431
+023744     OPEN OUTPUT CHECKPOINT-FILE                                  00237441
+023744     IF NOT CKPT-FILE-FOUND                                       00237442
+023744         DISPLAY 'UNABLE TO OPEN CHECKPOINT FILE FOR OUTPUT, '    00237443
+023744         DISPLAY '  CHECKPOINT NOT WRITTEN.'                      00237444
+023744         DISPLAY 'CHECKPOINT FILE STATUS IS ' FS-CKPT             00237445
+023744     ELSE                                                         00237446
+023745         MOVE TRANS-READ-CNT TO CKPT-TRANS-READ-CNT               00237451
+023746         MOVE ADD-CNT        TO CKPT-ADD-CNT                      00237461
+023747         MOVE BASE-UPD-CNT   TO CKPT-BASE-UPD-CNT                 00237471
+023748         MOVE ACT-UPD-CNT    TO CKPT-ACT-UPD-CNT                  00237481
+023749         MOVE DELETE-CNT     TO CKPT-DELETE-CNT                   00237491
+023750         MOVE QUERY-CNT      TO CKPT-QUERY-CNT                    00237501
+023751         MOVE CANCEL-CNT     TO CKPT-CANCEL-CNT                   00237511
+023752         MOVE ERROR-CNT      TO CKPT-ERROR-CNT                    00237521
+023753         WRITE CKPT-RECORD                                        00237531
+023753         IF NOT CKPT-FILE-FOUND                                   00237532
+023753             DISPLAY 'UNABLE TO WRITE CHECKPOINT RECORD, '        00237533
+023753             DISPLAY 'CHECKPOINT FILE STATUS IS ' FS-CKPT         00237534
+023753         END-IF                                                   00237535
+023754         CLOSE CHECKPOINT-FILE                                    00237541
+023754     END-IF                                                       00237547
+023755     EXIT.                                                        00237551
+090200*    WHEN A GROUPING OPTION WAS REQUESTED, THE DETAIL LINES       09020001
+090201*    P500-REPORT ACCUMULATED IN HOLD-LINE-TABLE ARE SORTED        09020101
+090202*    AND PRINTED HERE, WITH A SUBTOTAL LINE AT EACH BREAK.        09020201
+090203*    CHRONOLOGICAL RUNS NEVER POPULATE THE TABLE, SO THIS         09020301
+090204*    PARAGRAPH IS A NO-OP FOR THEM.                               09020401
+090205 I195-FLUSH-HELD-LINES.                                           09020501
+090206     IF HOLD-LINE-CNT > 0                                         09020601
+090207         IF RPT-GROUP-BY-ORDER                                    09020701
+090208             SORT HOLD-LINE-ENTRY ASCENDING KEY HOLD-ORD-NO       09020801
+090209                     HOLD-SEQ-NO                                  09020901
+090210         END-IF                                                   09021001
+090211         IF RPT-GROUP-BY-TYPE                                     09021101
+090212             SORT HOLD-LINE-ENTRY ASCENDING KEY HOLD-TYPE-PRTY    09021201
+090213                     HOLD-SEQ-NO                                  09021301
+090214         END-IF                                                   09021401
+090215         MOVE H1 TO RPT-REC                                       09021501
+090216         PERFORM P750-PRINT                                       09021601
+090217         MOVE H2 TO RPT-REC                                       09021701
+090218         PERFORM P750-PRINT                                       09021801
+090219         MOVE 3 TO CUR-LINE-CNT                                   09021901
+090220         MOVE SPACES TO HOLD-BREAK-ORD                            09022001
+090221         MOVE 0 TO HOLD-BREAK-TYPE                                09022101
+090222         MOVE 0 TO HOLD-GROUP-CNT                                 09022201
+090223         PERFORM I196-PRINT-HELD-LINE                             09022301
+090224                 VARYING HOLD-IX FROM 1 BY 1                      09022401
+090225                     UNTIL HOLD-IX > HOLD-LINE-CNT                09022501
+090226         PERFORM I197-PRINT-GROUP-BREAK                           09022601
+090227     END-IF                                                       09022701
+090228     EXIT.                                                        09022801
+090229 I196-PRINT-HELD-LINE.                                            09022901
+090230     IF RPT-GROUP-BY-ORDER                                        09023001
+090231         IF HOLD-ORD-NO (HOLD-IX) NOT = HOLD-BREAK-ORD            09023101
+090232             IF HOLD-GROUP-CNT > 0                                09023201
+090233                 PERFORM I197-PRINT-GROUP-BREAK                   09023301
+090234             END-IF                                               09023401
+090235             MOVE HOLD-ORD-NO (HOLD-IX) TO HOLD-BREAK-ORD         09023501
+090236             MOVE 0 TO HOLD-GROUP-CNT                             09023601
+090237         END-IF                                                   09023701
+090238     END-IF                                                       09023801
+090239     IF RPT-GROUP-BY-TYPE                                         09023901
+090240         IF HOLD-TYPE-PRTY (HOLD-IX) NOT = HOLD-BREAK-TYPE        09024001
+090241             IF HOLD-GROUP-CNT > 0                                09024101
+090242                 PERFORM I197-PRINT-GROUP-BREAK                   09024201
+090243             END-IF                                               09024301
+090244             MOVE HOLD-TYPE-PRTY (HOLD-IX) TO HOLD-BREAK-TYPE     09024401
+090245             MOVE 0 TO HOLD-GROUP-CNT                             09024501
+090246         END-IF                                                   09024601
+090247     END-IF                                                       09024701
+090248     IF (CUR-LINE-CNT + 1) > MAX-LINES                            09024801
+090249         MOVE H1 TO RPT-REC                                       09024901
+090250         PERFORM P750-PRINT                                       09025001
+090251         MOVE H2 TO RPT-REC                                       09025101
+090252         PERFORM P750-PRINT                                       09025201
+090253         MOVE 3 TO CUR-LINE-CNT                                   09025301
+090254     END-IF                                                       09025401
+090255     MOVE HOLD-REC (HOLD-IX) TO RPT-REC                           09025501
+090256     PERFORM P750-PRINT                                           09025601
+090257     ADD 1 TO HOLD-GROUP-CNT                                      09025701
+090258     EXIT.                                                        09025801
+090259 I197-PRINT-GROUP-BREAK.                                          09025901
+090260     MOVE SPACES TO SUM-LINE                                      09026001
+090261     MOVE SPACE TO SUM-CC                                         09026101
+090262     IF RPT-GROUP-BY-ORDER                                        09026201
+090263         MOVE 'ORDER TOTAL LINES' TO SUM-CAPTION                  09026301
+090264         MOVE HOLD-BREAK-ORD TO SUM-ORD-NO                        09026401
+090265     END-IF                                                       09026501
+090266     IF RPT-GROUP-BY-TYPE                                         09026601
+090267         IF HOLD-BREAK-TYPE = 1                                   09026701
+090268             MOVE 'ADDS - TOTAL LINES' TO SUM-CAPTION             09026801
+090269         END-IF                                                   09026901
+090270         IF HOLD-BREAK-TYPE = 2                                   09027001
+090271             MOVE 'UPDATES - TOTAL LINES' TO SUM-CAPTION          09027101
+090272         END-IF                                                   09027201
+090273         IF HOLD-BREAK-TYPE = 3                                   09027301
+090274             MOVE 'DELETES - TOTAL LINES' TO SUM-CAPTION          09027401
+090275         END-IF                                                   09027501
+090276         IF HOLD-BREAK-TYPE = 4                                   09027601
+090277             MOVE 'QUERIES - TOTAL LINES' TO SUM-CAPTION          09027701
+090278         END-IF                                                   09027801
+090279         IF HOLD-BREAK-TYPE = 5                                   09027901
+090280             MOVE 'CANCELS - TOTAL LINES' TO SUM-CAPTION          09028001
+090281         END-IF                                                   09028101
+090282         IF HOLD-BREAK-TYPE = 9                                   09028201
+090283             MOVE 'OTHER - TOTAL LINES' TO SUM-CAPTION            09028301
+090284         END-IF                                                   09028401
+090285     END-IF                                                       09028501
+090286     MOVE HOLD-GROUP-CNT TO SUM-COUNT                             09028601
+090287     MOVE SUM-LINE TO RPT-REC                                     09028701
+090288     PERFORM P750-PRINT                                           09028801
+090289     EXIT.                                                        09028901
 023700 R010-READ.                                                       02370002
 023800     READ TRANS-FILE AT END MOVE 'Y' TO TRANS-EOF                 02380003
 023900     END-READ                                                     02390003
-024000     IF TRANS-PRESENT                                             02400003
-024100       PERFORM P100-VALIDATE                                      02410003
+023910     IF TRANS-PRESENT                                             00239101
+023920         ADD 1 TO TRANS-READ-CNT                                  00239201
+023930     END-IF                                                       00239301
+024000     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       02400004
+024100         PERFORM P100-VALIDATE                                    02410003
 024200     END-IF                                                       02420003
-024300     IF TRANS-PRESENT                                             02430004
-024400       PERFORM P600-PRINT-TRAN                                    02440005
+024300     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       02430005
+024400         PERFORM P600-PRINT-TRAN                                  02440005
 024500     END-IF                                                       02450004
-024600     IF TRANS-PRESENT AND (VALID-TRANS OR TRAN-WARN)              02460032
-024700       PERFORM P300-PROCESS                                       02470003
+024600     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       02460033
+024610         AND (VALID-TRANS OR TRAN-WARN)                           00246101
+024700         PERFORM P300-PROCESS                                     02470003
 024800     END-IF                                                       02480004
-024900     IF TRANS-PRESENT                                             02490004
-025000       PERFORM P500-REPORT                                        02500005
+024900     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       02490005
+025000         PERFORM P500-REPORT                                      02500005
 025100     END-IF                                                       02510004
-025200     IF TRANS-PRESENT AND (TRAN-WARN OR TRAN-ERR)                 02520032
-025300       PERFORM P800-ERR-RPT                                       02530005
+025200     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       02520033
+025210         AND (TRAN-WARN OR TRAN-ERR)                              00252101
+025300         PERFORM P800-ERR-RPT                                     02530005
 025400     END-IF                                                       02540004
-025500     EXIT.                                                        02550004
+025410     IF TRANS-PRESENT AND TRANS-READ-CNT > RESTART-SKIP-CNT       00254102
+025420         PERFORM R020-COUNT-TRAN                                  00254201
+025430     END-IF                                                       00254301
+025440     IF TRANS-PRESENT                                             00254401
+025450         DIVIDE TRANS-READ-CNT BY CKPT-INTERVAL                   00254501
+025460             GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER        00254601
+025470         IF CKPT-REMAINDER = 0                                    00254701
+025480             PERFORM I190-WRITE-CHECKPOINT                        00254801
+025490         END-IF                                                   00254901
+025495     END-IF                                                       00254951
+025500     EXIT.                                                        02550005
 025600                                                                  02560004
+025610 R020-COUNT-TRAN.                                                 00256101
+025615     IF TI-TRAN = 'A '                                            00256151
+025620         ADD 1 TO ADD-CNT                                         00256201
+025622     END-IF                                                       00256221
+025625     IF TI-TRAN = 'UB'                                            00256251
+025630         ADD 1 TO BASE-UPD-CNT                                    00256301
+025632     END-IF                                                       00256321
+025635     IF TI-TRAN = 'UA'                                            00256351
+025640         ADD 1 TO ACT-UPD-CNT                                     00256401
+025642     END-IF                                                       00256421
+025645     IF TI-TRAN = 'D '                                            00256451
+025650         ADD 1 TO DELETE-CNT                                      00256501
+025652     END-IF                                                       00256521
+025655     IF TI-TRAN = 'Q '                                            00256551
+025660         ADD 1 TO QUERY-CNT                                       00256601
+025662     END-IF                                                       00256621
+025665     IF TI-TRAN = 'C '                                            00256651
+025670         ADD 1 TO CANCEL-CNT                                      00256701
+025672     END-IF                                                       00256721
+025680     IF TRAN-ERR                                                  00256801
+025685         ADD 1 TO ERROR-CNT                                       00256851
+025690     END-IF                                                       00256901
+025695     EXIT.                                                        00256951
+025698                                                                  00256981
 025700 P100-VALIDATE.                                                   02570004
 025800     MOVE SPACE TO TRANS-STATUS                                   02580017
 025900     IF TI-TRAN = 'A '                                            02590005
@@ -276,6 +702,17 @@
 027600         MOVE '*' TO P-PRTY-CD OF ERR-DTL                         02760005
 027700         MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL                     02770005
 027800       END-IF                                                     02780005
+027810       PERFORM P110-FIND-CUSTOMER                                 00278101
+027820       IF NOT CUST-FOUND                                          00278201
+027830         MOVE 'E' TO TRANS-STATUS                                 00278301
+027840         MOVE ALL '*' TO P-CUST-NO OF ERR-DTL                     00278401
+027850         MOVE TB-CUST-NO TO P-CUST-NO OF PRT-DTL                  00278501
+027860       END-IF                                                     00278601
+027870       IF NOT (TB-ORDR-TYPE = 'RG' OR 'RU' OR 'BO' OR 'SP')       00287701
+027880         MOVE 'E' TO TRANS-STATUS                                 00287801
+027885         MOVE ALL '*' TO P-TYPE OF ERR-DTL                        00287851
+027890         MOVE TB-ORDR-TYPE TO P-TYPE OF PRT-DTL                   00287901
+027895       END-IF                                                     00287951
 027900     END-IF                                                       02790005
 028000     IF TI-TRAN = 'UB'                                            02800005
 028100       IF TB-PO-QTY-X NOT = SPACE                                 02810015
@@ -315,9 +752,81 @@
 031500           MOVE TA-UNITS-COMPL-X TO P-UNIT-COMP-X OF PRT-DTL      03150015
 031600         END-IF                                                   03160019
 031700       END-IF                                                     03170019
+031710       IF TA-SCRAP-QTY-X NOT = SPACE                              00317101
+031720         IF TA-SCRAP-QTY NOT NUMERIC                              00317201
+031730           MOVE 'E' TO TRANS-STATUS                               00317301
+031740           MOVE ALL '*' TO P-TOT-SCRAP-X OF ERR-DTL               00317401
+031750           MOVE TA-SCRAP-QTY-X TO P-TOT-SCRAP-X OF PRT-DTL        00317501
+031760         END-IF                                                   00317601
+031770       END-IF                                                     00317701
 031800     END-IF                                                       03180005
-031900     MOVE 'V' TO TRANS-STATUS                                     03190017
+031810     IF TI-TRAN = 'C '                                            03181001
+031820       IF TC-REASON-CD = SPACE                                    03182001
+031830         MOVE 'E' TO TRANS-STATUS                                 03183001
+031840         MOVE '*' TO P-PRTY-CD OF ERR-DTL                         03184001
+031850       END-IF                                                     03185001
+031860     END-IF                                                       03186001
+031900     IF TRANS-STATUS = SPACE                                      03190017
+031900         MOVE 'V' TO TRANS-STATUS                                 03190018
+031900     END-IF                                                       03190019
 032000     EXIT.                                                        03200004
+032010 P110-FIND-CUSTOMER.                                              00320101
+032020     MOVE 'N' TO CUST-FOUND-SW                                    00320201
+032030     SET CUST-IX TO 1                                             00320301
+032040     PERFORM P120-MATCH-CUSTOMER                                  00320401
+032050         UNTIL CUST-FOUND OR CUST-IX > CUST-TABLE-CNT             00320501
+032060     EXIT.                                                        00320601
+032070                                                                  00320701
+032080 P120-MATCH-CUSTOMER.                                             00320801
+032085     IF TB-CUST-NO = CUST-NUM-ENTRY (CUST-IX)                     00320851
+032090         MOVE 'Y' TO CUST-FOUND-SW                                00320901
+032093     ELSE                                                         00320931
+032096         SET CUST-IX UP BY 1.                                     00320961
+032097                                                                  00320971
+032098 P330-FIND-OPEN-WEEK.                                             00320981
+032099     MOVE 'N' TO OPEN-WEEK-FOUND-SW                               00320991
+032101     MOVE 1 TO WK-IX                                              00321011
+032102     PERFORM P340-MATCH-OPEN-WEEK                                 00321021
+032103         UNTIL OPEN-WEEK-FOUND OR WK-IX > WEEKS-OF-HISTORY        00321031
+032104     EXIT.                                                        00321041
+032105                                                                  00321051
+032106 P340-MATCH-OPEN-WEEK.                                            00321061
+032107     IF NUMBER-UNITS-STARTED (WK-IX) = 0 AND                      00321071
+032108        NUMBER-UNITS-COMPLETED (WK-IX) = 0                        00321081
+032109         MOVE 'Y' TO OPEN-WEEK-FOUND-SW                           00321091
+032110     ELSE                                                         00321101
+032111         ADD 1 TO WK-IX.                                          00321111
+032112                                                                  00321121
+032113 P400-CAPTURE-BEFORE-IMAGE.                                       00321131
+032114     MOVE CUSTOMER-NUMBER TO AB-CUST-NO                           00321141
+032115     MOVE ORDER-DESCRIPTION TO AB-DESCR                           00321151
+032116     MOVE PLANNED-ORDER-QUANTITY TO AB-QTY                        00321161
+032117     MOVE PLANNED-ORDER-AMOUNT TO AB-AMT                          00321171
+032118     MOVE ORDER-STATUS TO AB-STATUS                               00321181
+032119     MOVE FIRST-ACTIVITY-DATE TO AB-FIRST-ACT                     00321191
+032120     MOVE LAST-ACTIVITY-DATE TO AB-LAST-ACT                       00321201
+032121     EXIT.                                                        00321211
+032122                                                                  00321221
+032123 P410-WRITE-AUDIT-REC.                                            00321231
+032124     MOVE TI-ORDR-NO TO AU-ORDR-NO                                00321241
+032125     MOVE TI-TRAN TO AU-TRAN                                      00321251
+032126     MOVE AB-CUST-NO TO AU-BEFORE-CUST-NO                         00321261
+032127     MOVE CUSTOMER-NUMBER TO AU-AFTER-CUST-NO                     00321271
+032128     MOVE AB-DESCR TO AU-BEFORE-DESCR                             00321281
+032129     MOVE ORDER-DESCRIPTION TO AU-AFTER-DESCR                     00321291
+032130     MOVE AB-QTY TO AU-BEFORE-QTY                                 00321301
+032131     MOVE PLANNED-ORDER-QUANTITY TO AU-AFTER-QTY                  00321311
+032132     MOVE AB-AMT TO AU-BEFORE-AMT                                 00321321
+032133     MOVE PLANNED-ORDER-AMOUNT TO AU-AFTER-AMT                    00321331
+032134     MOVE AB-STATUS TO AU-BEFORE-STATUS                           00321341
+032135     MOVE ORDER-STATUS TO AU-AFTER-STATUS                         00321351
+032136     MOVE AB-FIRST-ACT TO AU-BEFORE-FIRST-ACT                     00321361
+032137     MOVE FIRST-ACTIVITY-DATE TO AU-AFTER-FIRST-ACT               00321371
+032138     MOVE AB-LAST-ACT TO AU-BEFORE-LAST-ACT                       00321381
+032139     MOVE LAST-ACTIVITY-DATE TO AU-AFTER-LAST-ACT                 00321391
+032140     WRITE AUDIT-REC                                              00321401
+032141     EXIT.                                                        00321411
+032142                                                                  00321421
 032100 P300-PROCESS.                                                    03210010
 032200     MOVE SPACE TO PRT-DTL                                        03220005
 032300     MOVE TI-ORDR-NO TO P-ORD-NUM OF PRT-DTL                      03230010
@@ -329,23 +838,26 @@
 032900           MOVE 'DEL  ' TO P-TRANS OF PRT-DTL                     03290032
 033000         ELSE IF TI-TRAN = 'Q '                                   03300032
 033100             MOVE 'QUERY' TO P-TRANS OF PRT-DTL                   03310032
+033110           ELSE IF TI-TRAN = 'C '                                 03311001
+033120               MOVE 'CNCL ' TO P-TRANS OF PRT-DTL                 03312001
+033130             END-IF                                               03313001
 033200           END-IF                                                 03320032
 033300         END-IF                                                   03330032
 033400       END-IF                                                     03340032
 033500     END-IF                                                       03350032
 033600*    NEED TO READ THE EXISTING SEGMENT                            03360005
-033700     IF TI-TRAN = 'UA' OR 'UB' OR 'D ' OR 'Q '                    03370011
+033700     IF TI-TRAN = 'UA' OR 'UB' OR 'D ' OR 'Q ' OR 'C '            03370011
 033800       MOVE 'GU  ' TO ACTION                                      03380012
 033900       IF TI-TRAN NOT = 'Q '                                      03390012
 034000         MOVE 'GHU ' TO ACTION                                    03400005
 034100       END-IF                                                     03410005
 034200       MOVE TI-ORDR-NO TO SSA-1-KEY                               03420005
-034300       CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA, SSA-1 03430013
-034400       DISPLAY 'DBPCB: ' DBPCB                                    03440036
-034500*      MOVE 'PORDRA  ' TO AIBRSNM1                                03450033
-034600*      MOVE 167 TO AIBOALEN                                       03460033
-034700*      CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA, SSA-1   03470033
-034800*      SET ADDRESS OF DBPCB TO AIBPTR                             03480033
+034300       MOVE 'PORDRA  ' TO AIBRSNM1                                03430013
+034340       MOVE 52 TO WEEKS-OF-HISTORY                                00343402
+034350       COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA               00343502
+034400       CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA, SSA-1   03440036
+034450       SET ADDRESS OF DBPCB TO AIBPTR                             00344501
+034500       DISPLAY 'DBPCB: ' DBPCB                                    00345001
 034900       IF DBSTATUS NOT = '  '                                     03490005
 035000         IF DBSTATUS = 'GE'                                       03500005
 035100           MOVE 'NOT FOUND' TO P-ACT OF PRT-DTL                   03510013
@@ -360,18 +872,16 @@
 036000     END-IF                                                       03600005
 036100     IF NOT TRAN-ERR                                              03610005
 036200       MOVE 'V' TO TRANS-STATUS                                   03620005
+036210       IF TI-TRAN = 'UB' OR 'UA'                                  03621001
+036220         PERFORM P400-CAPTURE-BEFORE-IMAGE                        03622001
+036230       END-IF                                                     03623001
 036300       IF TI-TRAN = 'D '                                          03630011
 036400         MOVE 'DLET' TO ACTION                                    03640032
-036500         CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA      03650032
-036600         DISPLAY 'DBPCB: ' DBPCB                                  03660036
-036700*        MOVE 'PORDRA  ' TO AIBRSNM1                              03670033
-036800*        MOVE 167 TO AIBOALEN                                     03680033
-036900*        CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        03690033
-037000*        SET ADDRESS OF DBPCB TO AIBPTR                           03700033
-037100*        MOVE 'PORDRA  ' TO AIBRSNM1                              03710033
-037200*        MOVE 167 TO AIBOALEN                                     03720033
-037300*        CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        03730033
-037400*        SET ADDRESS OF DBPCB TO AIBPTR                           03740033
+036500         MOVE 'PORDRA  ' TO AIBRSNM1                              03650032
+036550         COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA             00365501
+036600         CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        03660036
+036650         SET ADDRESS OF DBPCB TO AIBPTR                           00366501
+036700         DISPLAY 'DBPCB: ' DBPCB                                  00367001
 037500         IF DBSTATUS NOT = '  '                                   03750005
 037600           MOVE 'UNKNWN ERR' TO P-ACT OF PRT-DTL                  03760005
 037700           MOVE 'UNKNWN ERR' TO P-ACT OF ERR-DTL                  03770032
@@ -381,32 +891,38 @@
 038100         END-IF                                                   03810005
 038200         PERFORM P500-REPORT                                      03820010
 038300       END-IF                                                     03830005
+038310       IF TI-TRAN = 'C '                                          03831001
+038320         MOVE TC-REASON-CD TO CANCEL-REASON-CD                    03832001
+038330         MOVE 99 TO ORDER-STATUS                                  03833001
+038340         MOVE 'REPL' TO ACTION                                    03834001
+038350         MOVE 'PORDRA  ' TO AIBRSNM1                              03835001
+038353         COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA             00383531
+038356         CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        00383561
+038357         SET ADDRESS OF DBPCB TO AIBPTR                           00383571
+038358         DISPLAY 'DBPCB: ' DBPCB                                  00383581
+038370         IF DBSTATUS NOT = SPACE                                  03837001
+038380           MOVE 'UNKNWN ERR' TO P-ACT OF PRT-DTL                  03838001
+038390           MOVE 'UNKNWN ERR' TO P-ACT OF ERR-DTL                  03839001
+038391           PERFORM P900-IMS-ERR                                   03839101
+038392         ELSE                                                     03839201
+038393           MOVE 'CANCELLED' TO P-ACT OF PRT-DTL                   03839301
+038394         END-IF                                                   03839401
+038395         PERFORM P500-REPORT                                      03839501
+038396       END-IF                                                     03839601
 038400       IF TI-TRAN = 'A '                                          03840011
 038500*        MOVE, MOVE, MOVE...                                      03850014
 038600         MOVE SPACES TO ORDER-ROOT-DATA                           03860032
 038700         MOVE 0 TO ACTUAL-ORDER-QUANTITY                          03870032
 038800         MOVE 0 TO TOTAL-SCRAP-QUANTITY                           03880032
 038900         MOVE 0 TO ORDER-STATUS                                   03890032
-039000         MOVE 0 TO NUMBER-UNITS-STARTED(1)                        03900032
-039100         MOVE 0 TO NUMBER-UNITS-COMPLETED(1)                      03910032
-039200         MOVE 0 TO PERCENTAGE-STARTED(1)                          03920032
-039300         MOVE 0 TO PERCENTAGE-COMPLETE(1)                         03930032
-039400         MOVE 0 TO NUMBER-UNITS-STARTED(2)                        03940032
-039500         MOVE 0 TO NUMBER-UNITS-COMPLETED(2)                      03950032
-039600         MOVE 0 TO PERCENTAGE-STARTED(2)                          03960032
-039700         MOVE 0 TO PERCENTAGE-COMPLETE(2)                         03970032
-039800         MOVE 0 TO NUMBER-UNITS-STARTED(3)                        03980032
-039900         MOVE 0 TO NUMBER-UNITS-COMPLETED(3)                      03990032
-040000         MOVE 0 TO PERCENTAGE-STARTED(3)                          04000032
-040100         MOVE 0 TO PERCENTAGE-COMPLETE(3)                         04010032
-040200         MOVE 0 TO NUMBER-UNITS-STARTED(4)                        04020032
-040300         MOVE 0 TO NUMBER-UNITS-COMPLETED(4)                      04030032
-040400         MOVE 0 TO PERCENTAGE-STARTED(4)                          04040032
-040500         MOVE 0 TO PERCENTAGE-COMPLETE(4)                         04050032
-040600         MOVE 0 TO NUMBER-UNITS-STARTED(5)                        04060032
-040700         MOVE 0 TO NUMBER-UNITS-COMPLETED(5)                      04070032
-040800         MOVE 0 TO PERCENTAGE-STARTED(5)                          04080032
-040900         MOVE 0 TO PERCENTAGE-COMPLETE(5)                         04090032
+038910         MOVE 5 TO WEEKS-OF-HISTORY                               00389117
+038920         PERFORM VARYING WK-IX FROM 1 BY 1                        00389217
+038930             UNTIL WK-IX > WEEKS-OF-HISTORY                       00389317
+038940           MOVE 0 TO NUMBER-UNITS-STARTED(WK-IX)                  00389417
+038950           MOVE 0 TO NUMBER-UNITS-COMPLETED(WK-IX)                00389517
+038960           MOVE 0 TO PERCENTAGE-STARTED(WK-IX)                    00389617
+038970           MOVE 0 TO PERCENTAGE-COMPLETE(WK-IX)                   00389717
+038980         END-PERFORM                                              00389817
 041000         MOVE TI-ORDR-NO TO ORDER-ROOT-KEY                        04100032
 041100         MOVE TI-ORDR-NO TO SSA-1-KEY                             04110032
 041200         MOVE TB-CUST-NO TO CUSTOMER-NUMBER                       04120032
@@ -417,13 +933,11 @@
 041700         MOVE TB-PRTY TO PRIORITY-CODE                            04170032
 041800                                                                  04180005
 041900         MOVE 'ISRT' TO ACTION                                    04190005
-042000         CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA,     04200013
-042100             SSA-2                                                04210032
-042200         DISPLAY 'DBPCB: ' DBPCB                                  04220036
-042300*        MOVE 'PORDRA  ' TO AIBRSNM1                              04230033
-042400*        MOVE 167 TO AIBOALEN                                     04240033
-042500*        CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA, SSA-2 04250033
-042600*        SET ADDRESS OF DBPCB TO AIBPTR                           04260033
+042000         MOVE 'PORDRA  ' TO AIBRSNM1                              04200013
+042050         COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA             00420501
+042100         CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA, SSA-2 00421001
+042150         SET ADDRESS OF DBPCB TO AIBPTR                           00421501
+042200         DISPLAY 'DBPCB: ' DBPCB                                  00422001
 042700         IF DBSTATUS NOT = SPACE                                  04270005
 042800           MOVE 'E' TO TRANS-STATUS                               04280014
 042900           IF DBSTATUS = 'II'                                     04290005
@@ -461,13 +975,11 @@
 046100         END-IF                                                   04610032
 046200                                                                  04620005
 046300         MOVE 'REPL' TO ACTION                                    04630005
-046400         CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA      04640033
-046500         DISPLAY 'DBPCB: ' DBPCB                                  04650036
-046600*                                                                 04660033
-046700*        MOVE 'PORDRA  ' TO AIBRSNM1                              04670033
-046800*        MOVE 167 TO AIBOALEN                                     04680033
-046900*        CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        04690033
-047000*        SET ADDRESS OF DBPCB TO AIBPTR                           04700033
+046400         MOVE 'PORDRA  ' TO AIBRSNM1                              04640033
+046420         COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA             00464201
+046440         CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        00464401
+046460         SET ADDRESS OF DBPCB TO AIBPTR                           00464601
+046480         DISPLAY 'DBPCB: ' DBPCB                                  00464801
 047100         IF DBSTATUS NOT = SPACE                                  04710005
 047200           MOVE 'E' TO TRANS-STATUS                               04720014
 047300           MOVE 'UNKNWN ERR' TO P-ACT OF PRT-DTL                  04730005
@@ -475,6 +987,7 @@
 047500           PERFORM P900-IMS-ERR                                   04750025
 047600         ELSE                                                     04760005
 047700           MOVE 'CHANGED' TO P-ACT OF PRT-DTL                     04770005
+046550         PERFORM P410-WRITE-AUDIT-REC                             04655002
 047800         END-IF                                                   04780005
 047900         PERFORM P500-REPORT                                      04790010
 048000       END-IF                                                     04800005
@@ -489,17 +1002,35 @@
 048900         IF TA-LAST-ACT-DATE NOT = SPACE                          04890032
 049000           MOVE TA-LAST-ACT-DATE TO LAST-ACTIVITY-DATE            04900032
 049100         END-IF                                                   04910032
-049200*         NOT TOTALLY SURE HOW THIS SHOULD WORK, BUT              04920032
-049300*          LOOK FOR OPEN SLOT TO ADD STARTED/COMPL                04930032
+049110         IF TA-SCRAP-QTY-X NOT = SPACE                            00491101
+049120           ADD TA-SCRAP-QTY TO TOTAL-SCRAP-QUANTITY               00491201
+049130         END-IF                                                   00491301
+049140         PERFORM P330-FIND-OPEN-WEEK                              00491401
+049150         IF NOT OPEN-WEEK-FOUND                                   00491501
+049160           IF WEEKS-OF-HISTORY < 52                               00491601
+049170             ADD 1 TO WEEKS-OF-HISTORY                            00491701
+049180             MOVE WEEKS-OF-HISTORY TO WK-IX                       00491801
+049190           ELSE                                                   00491901
+049195             MOVE 52 TO WK-IX                                     00491951
+049196           END-IF                                                 00491961
+049197           MOVE 0 TO NUMBER-UNITS-STARTED(WK-IX)                  00491971
+049198           MOVE 0 TO NUMBER-UNITS-COMPLETED(WK-IX)                00491981
+049199           MOVE 0 TO PERCENTAGE-STARTED(WK-IX)                    00491991
+049200           MOVE 0 TO PERCENTAGE-COMPLETE(WK-IX)                   00492001
+049210         END-IF                                                   00492101
+049220         IF TA-UNITS-STARTED-X NOT = SPACE                        00492201
+049230           MOVE TA-UNITS-STARTED TO NUMBER-UNITS-STARTED(WK-IX)   00492301
+049240         END-IF                                                   00492401
+049250         IF TA-UNITS-COMPL-X NOT = SPACE                          00492501
+049260           MOVE TA-UNITS-COMPL TO NUMBER-UNITS-COMPLETED(WK-IX)   00492601
+049270         END-IF                                                   00492701
 049400                                                                  04940005
 049500         MOVE 'REPL' TO ACTION                                    04950005
-049600         CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA      04960032
-049700         DISPLAY 'DBPCB: ' DBPCB                                  04970036
-049800*                                                                 04980033
-049900*        MOVE 'PORDRA  ' TO AIBRSNM1                              04990033
-050000*        MOVE 167 TO AIBOALEN                                     05000033
-050100*        CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        05010033
-050200*        SET ADDRESS OF DBPCB TO AIBPTR                           05020033
+049600         MOVE 'PORDRA  ' TO AIBRSNM1                              04960032
+049620         COMPUTE AIBOALEN = LENGTH OF ORDER-ROOT-DATA             00496201
+049640         CALL 'AIBTDLI' USING ACTION, AIB, ORDER-ROOT-DATA        00496401
+049660         SET ADDRESS OF DBPCB TO AIBPTR                           00496601
+049680         DISPLAY 'DBPCB: ' DBPCB                                  00496801
 050300         IF DBSTATUS NOT = SPACE                                  05030005
 050400           MOVE 'E' TO TRANS-STATUS                               05040014
 050500           MOVE 'UNKNWN ERR' TO P-ACT OF PRT-DTL                  05050005
@@ -507,6 +1038,7 @@
 050700           PERFORM P900-IMS-ERR                                   05070025
 050800         ELSE                                                     05080005
 050900           MOVE 'CHANGED' TO P-ACT OF PRT-DTL                     05090005
+049750         PERFORM P410-WRITE-AUDIT-REC                             04975002
 051000         END-IF                                                   05100005
 051100         PERFORM P500-REPORT                                      05110010
 051200       END-IF                                                     05120005
@@ -530,7 +1062,7 @@
 053000       MOVE PLANNED-ORDER-AMOUNT   TO P-ORD-AMT OF PRT-DTL        05300032
 053100       MOVE ORDER-TYPE TO             P-TYPE OF PRT-DTL           05310029
 053200       MOVE ACTUAL-ORDER-QUANTITY TO  P-ACT-ORD-QTY OF PRT-DTL    05320029
-053300*      MOVE TOTAL-SCRAP-QUANTITY TO   P-TOT-SCRAP OF PRT-DTL      05330030
+053300       MOVE TOTAL-SCRAP-QUANTITY TO   P-TOT-SCRAP OF PRT-DTL      05330040
 053400       MOVE ORDER-STATUS TO           P-ORD-STAT OF PRT-DTL       05340029
 053500       MOVE PRIORITY-CODE TO          P-PRTY-CD OF PRT-DTL        05350029
 053600       MOVE FIRST-ACTIVITY-DATE TO W-DATE                         05360032
@@ -543,7 +1075,7 @@
 054300         MOVE W-DATE-FMT TO P-DATE-L OF PRT-DTL                   05430032
 054400       PERFORM P700-PRINT                                         05440029
 054500       PERFORM VARYING LOGICAL-LINE FROM 1 BY 1                   05450029
-054600           UNTIL LOGICAL-LINE > 5                                 05460029
+054600           UNTIL LOGICAL-LINE > WEEKS-OF-HISTORY                  05460041
 054700         IF NUMBER-UNITS-STARTED (LOGICAL-LINE) > 0               05470029
 054800           MOVE SPACES TO PRT-DTL                                 05480029
 054800           MOVE SPACES TO ERR-DTL                                 05481039
@@ -597,15 +1129,54 @@
 059500       MOVE TA-UNITS-STARTED-X TO P-UNIT-STRT-X OF PRT-DTL        05950032
 059600       MOVE TA-UNITS-COMPL-X TO P-UNIT-COMP-X OF PRT-DTL          05960032
 059700     END-IF                                                       05970032
+059710     IF TI-TRAN = 'C '                                            05971001
+059720       MOVE TC-REASON-CD TO P-TYPE OF PRT-DTL                     05972001
+059730     END-IF                                                       05973001
 059800     MOVE PRT-DTL TO RPT-REC                                      05980032
 059900     PERFORM P750-PRINT                                           05990018
 060000     MOVE SPACES TO PRT-DTL                                       06000015
 060000     MOVE SPACES TO ERR-DTL                                       06001039
 060100     EXIT.                                                        06010009
 060200 P700-PRINT.                                                      06020018
-060300     MOVE PRT-DTL TO RPT-REC                                      06030015
-060400     PERFORM P750-PRINT                                           06040018
+060210     IF RPT-GROUP-NONE                                            00602101
+060300         MOVE PRT-DTL TO RPT-REC                                  00603001
+060400         PERFORM P750-PRINT                                       00604001
+060410     ELSE                                                         00604101
+060420         PERFORM P705-HOLD-DTL-LINE                               00604201
+060430     END-IF                                                       00604301
 060500     EXIT.                                                        06050005
+090300*    STORES A FORMATTED DETAIL LINE IN HOLD-LINE-TABLE            09030001
+090301*    INSTEAD OF WRITING IT IMMEDIATELY, SO IT CAN BE              09030101
+090302*    REORDERED BY I195-FLUSH-HELD-LINES ONCE THE WHOLE            09030201
+090303*    BATCH HAS BEEN PROCESSED AGAINST IMS.                        09030301
+090304 P705-HOLD-DTL-LINE.                                              09030401
+090304     IF HOLD-LINE-CNT < 5000                                      09030402
+090305         ADD 1 TO HOLD-LINE-CNT                                   09030501
+090306         SET HOLD-IX TO HOLD-LINE-CNT                             09030601
+090307         MOVE TI-ORDR-NO TO HOLD-ORD-NO (HOLD-IX)                 09030701
+090308         MOVE HOLD-LINE-CNT TO HOLD-SEQ-NO (HOLD-IX)              09030801
+090309         MOVE PRT-DTL TO HOLD-REC (HOLD-IX)                       09030901
+090310         MOVE 9 TO HOLD-TYPE-PRTY (HOLD-IX)                       09031001
+090311         IF TI-TRAN = 'A '                                        09031101
+090312             MOVE 1 TO HOLD-TYPE-PRTY (HOLD-IX)                   09031201
+090313         END-IF                                                   09031301
+090314         IF TI-TRAN = 'UB' OR TI-TRAN = 'UA'                      09031401
+090315             MOVE 2 TO HOLD-TYPE-PRTY (HOLD-IX)                   09031501
+090316         END-IF                                                   09031601
+090317         IF TI-TRAN = 'D '                                        09031701
+090318             MOVE 3 TO HOLD-TYPE-PRTY (HOLD-IX)                   09031801
+090319         END-IF                                                   09031901
+090320         IF TI-TRAN = 'Q '                                        09032001
+090321             MOVE 4 TO HOLD-TYPE-PRTY (HOLD-IX)                   09032101
+090322         END-IF                                                   09032201
+090323         IF TI-TRAN = 'C '                                        09032301
+090324             MOVE 5 TO HOLD-TYPE-PRTY (HOLD-IX)                   09032401
+090325         END-IF                                                   09032501
+090326     ELSE                                                         09032602
+090327        DISPLAY 'HOLD LINE TABLE FULL, LINE DROPPED FOR ORDER '   09032701
+090327            TI-ORDR-NO                                            09032702
+090328     END-IF                                                       09032801
+090326     EXIT.                                                        09032601
 060600 P750-PRINT.                                                      06060018
 060700     MOVE 1 TO ADV-LINES                                          06070018
 060800     IF R-CC = '0'                                                06080018
@@ -639,7 +1210,7 @@
 063600       MOVE PLANNED-ORDER-AMOUNT TO   P-ORD-AMT OF ERR-DTL        06360032
 063700       MOVE ORDER-TYPE TO             P-TYPE OF ERR-DTL           06370029
 063800       MOVE ACTUAL-ORDER-QUANTITY TO  P-ACT-ORD-QTY OF ERR-DTL    06380029
-063900*      MOVE TOTAL-SCRAP-QUANTITY TO   P-TOT-SCRAP OF ERR-DTL      06390029
+063900       MOVE TOTAL-SCRAP-QUANTITY TO   P-TOT-SCRAP OF ERR-DTL      06390040
 064000       MOVE ORDER-STATUS TO           P-ORD-STAT OF ERR-DTL       06400029
 064100       MOVE PRIORITY-CODE TO          P-PRTY-CD OF ERR-DTL        06410029
 064200     END-IF                                                       06420029
@@ -667,11 +1238,59 @@
 066400 P900-IMS-ERR.                                                    06640025
 066500     DISPLAY 'IMS ERROR DBD: ' DBD-NAME 'DBSTATUS: ' DBSTATUS     06650025
 066600     DISPLAY '   SEG-LEVEL: ' SEG-LEVEL ' PROCOPTIONS: '          06660025
-066700        PROC-OPTIONS                                              06670025
+066700         PROC-OPTIONS                                             06670025
 066800     DISPLAY '   SEG-NAME-FB: '                                   06680026
-066900        SEG-NAME-FB                                               06690025
+066900         SEG-NAME-FB                                              06690025
 067000     DISPLAY '   LENGTH-FB-KEY: ' LENGTH-FB-KEY ' NUM SENS SEGS: '06700026
-067100        NUMB-SENS-SEGS                                            06710026
+067100         NUMB-SENS-SEGS                                           06710026
 067200     DISPLAY '   KEY-FB-AREA: ' KEY-FB-AREA                       06720026
 067300     DISPLAY '   SSA: ' SSA-1                                     06730025
-067400     EXIT.                                                        06740025
\ No newline at end of file
+067310     MOVE TI-ORDR-NO      TO IE-ORDR-NO                           00073101
+067320     MOVE TI-TRAN         TO IE-TRAN                              00073201
+067330     MOVE DBSTATUS        TO IE-DBSTATUS                          00073301
+067340     MOVE DBD-NAME        TO IE-DBD-NAME                          00073401
+067350     MOVE SEG-LEVEL       TO IE-SEG-LEVEL                         00073501
+067360     MOVE PROC-OPTIONS    TO IE-PROC-OPTIONS                      00073601
+067370     MOVE SEG-NAME-FB     TO IE-SEG-NAME-FB                       00073701
+067380     MOVE LENGTH-FB-KEY   TO IE-LENGTH-FB-KEY                     00073801
+067390     MOVE NUMB-SENS-SEGS  TO IE-NUMB-SENS-SEGS                    00073901
+067395     MOVE SSA-1           TO IE-SSA-1                             00073951
+067398     WRITE IMS-ERR-REC                                            00073981
+067400     EXIT.                                                        06740025
+067500 P950-PRINT-SUMMARY.                                              00675001
+067510     MOVE SPACES TO SUM-LINE                                      00675101
+067520     MOVE '0' TO SUM-CC                                           00675201
+067530     MOVE 'RUN SUMMARY' TO SUM-CAPTION                            00675301
+067540     MOVE SUM-LINE TO RPT-REC                                     00675401
+067550     PERFORM P750-PRINT                                           00675501
+067560     MOVE ' ' TO SUM-CC                                           00675601
+067570     MOVE 'ORDERS ADDED' TO SUM-CAPTION                           00675701
+067580     MOVE ADD-CNT TO SUM-COUNT                                    00675801
+067590     MOVE SUM-LINE TO RPT-REC                                     00675901
+067600     PERFORM P750-PRINT                                           00676001
+067610     MOVE 'BASE INFO UPDATES' TO SUM-CAPTION                      00676101
+067620     MOVE BASE-UPD-CNT TO SUM-COUNT                               00676201
+067630     MOVE SUM-LINE TO RPT-REC                                     00676301
+067640     PERFORM P750-PRINT                                           00676401
+067650     MOVE 'ACTIVITY UPDATES' TO SUM-CAPTION                       00676501
+067660     MOVE ACT-UPD-CNT TO SUM-COUNT                                00676601
+067670     MOVE SUM-LINE TO RPT-REC                                     00676701
+067680     PERFORM P750-PRINT                                           00676801
+067690     MOVE 'ORDERS DELETED' TO SUM-CAPTION                         00676901
+067700     MOVE DELETE-CNT TO SUM-COUNT                                 00677001
+067710     MOVE SUM-LINE TO RPT-REC                                     00677101
+067720     PERFORM P750-PRINT                                           00677201
+067730     MOVE 'ORDERS CANCELLED' TO SUM-CAPTION                       00677301
+067740     MOVE CANCEL-CNT TO SUM-COUNT                                 00677401
+067750     MOVE SUM-LINE TO RPT-REC                                     00677501
+067760     PERFORM P750-PRINT                                           00677601
+067770     MOVE 'QUERIES' TO SUM-CAPTION                                00677701
+067780     MOVE QUERY-CNT TO SUM-COUNT                                  00677801
+067790     MOVE SUM-LINE TO RPT-REC                                     00677901
+067800     PERFORM P750-PRINT                                           00678001
+067810     MOVE '-' TO SUM-CC                                           00678101
+067820     MOVE 'TRANSACTIONS WITH ERRORS' TO SUM-CAPTION               00678201
+067830     MOVE ERROR-CNT TO SUM-COUNT                                  00678301
+067840     MOVE SUM-LINE TO RPT-REC                                     00678401
+067850     PERFORM P750-PRINT                                           00678501
+067860     EXIT.                                                        00678601
\ No newline at end of file
