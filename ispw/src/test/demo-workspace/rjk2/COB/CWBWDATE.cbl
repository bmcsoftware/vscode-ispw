@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CWBWDATE.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS CALLED PROGRAM IS PART OF THE COBOL DEMO PROGRAM USED    *
+      *  FOR XPEDITER/TSO TRAINING SESSIONS                            *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*********
+*********  DATE-TABLE IS USED TO DETERMINE THE NUMBER OF DAYS
+*********  IN A GIVEN MONTH.
+*********
+       01  DATE-TABLE.
+           05  FILLER                 PIC 9(4)    VALUE 0131.
+           05  FILLER                 PIC 9(4)    VALUE 0228.
+           05  FILLER                 PIC 9(4)    VALUE 0331.
+           05  FILLER                 PIC 9(4)    VALUE 0430.
+           05  FILLER                 PIC 9(4)    VALUE 0531.
+           05  FILLER                 PIC 9(4)    VALUE 0630.
+           05  FILLER                 PIC 9(4)    VALUE 0731.
+           05  FILLER                 PIC 9(4)    VALUE 0831.
+           05  FILLER                 PIC 9(4)    VALUE 0930.
+           05  FILLER                 PIC 9(4)    VALUE 1031.
+           05  FILLER                 PIC 9(4)    VALUE 1130.
+           05  FILLER                 PIC 9(4)    VALUE 1231.
+       01  DATE-TABLE-REDEFINED REDEFINES DATE-TABLE.
+           05  DATE-FIELDS OCCURS 12 TIMES.
+               10  DATE-MM            PIC 9(2).
+               10  DATE-DD            PIC 9(2).
+       01  WORK-AREAS.
+           05  HOLD-YEARS             PIC 9(2)    VALUE 0.
+           05  EXTRA-YEARS            PIC 9(2)    VALUE 0.
+           05  CHECKED-FOR-EOM-SW     PIC X       VALUE 'N'.
+               88  CHECKED-FOR-EOM                VALUE 'Y'.
+*********
+*********  CUMULATIVE DAYS TABLE USED BY THE ELAPSED-DAYS ENTRY
+*********  POINT.  EACH ENTRY IS THE NUMBER OF DAYS IN THE YEAR
+*********  BEFORE THE FIRST OF THAT MONTH, FOR A NON-LEAP YEAR.
+*********
+       01  CUM-DAYS-TABLE.
+           05  FILLER                 PIC 9(3)    VALUE 000.
+           05  FILLER                 PIC 9(3)    VALUE 031.
+           05  FILLER                 PIC 9(3)    VALUE 059.
+           05  FILLER                 PIC 9(3)    VALUE 090.
+           05  FILLER                 PIC 9(3)    VALUE 120.
+           05  FILLER                 PIC 9(3)    VALUE 151.
+           05  FILLER                 PIC 9(3)    VALUE 181.
+           05  FILLER                 PIC 9(3)    VALUE 212.
+           05  FILLER                 PIC 9(3)    VALUE 243.
+           05  FILLER                 PIC 9(3)    VALUE 273.
+           05  FILLER                 PIC 9(3)    VALUE 304.
+           05  FILLER                 PIC 9(3)    VALUE 334.
+       01  CUM-DAYS-REDEFINED REDEFINES CUM-DAYS-TABLE.
+           05  CUM-DAYS OCCURS 12 TIMES   PIC 9(3).
+       01  ELAPSED-DAYS-WORK-AREAS.
+           05  EDAYS-YY                PIC 9(2).
+           05  EDAYS-MM                PIC 9(2).
+           05  EDAYS-DD                PIC 9(2).
+           05  EDAYS-LEAP-YEARS        PIC 9(2).
+           05  EDAYS-LEAP-REM          PIC 9(2).
+           05  EDAYS-LEAP-ADJ          PIC 9       VALUE 0.
+           05  EDAYS-ABS-DAYS          PIC 9(5).
+           05  EDAYS-ABS-DAYS-1        PIC 9(5).
+           05  EDAYS-ABS-DAYS-2        PIC 9(5).
+*********
+*********  WORK AREAS FOR BUSINESS-DAY-AWARE END-OF-MONTH DETECTION.
+*********  LAST-DAY-DD IS THE CALENDAR LAST DAY OF THE RUN MONTH,
+*********  BEFORE ANY WEEKEND ADJUSTMENT.  EFFECTIVE-EOM-DD IS THE
+*********  DAY END-OF-MONTH PROCESSING ACTUALLY FIRES ON, BACKED UP
+*********  TO THE PRIOR FRIDAY WHEN LAST-DAY-DD FALLS ON A SATURDAY
+*********  OR SUNDAY.  DOW-REMAINDER IS THE DAY OF WEEK OF
+*********  LAST-DAY-DD, FOUND BY DIVIDING ITS ABSOLUTE DAY NUMBER
+*********  (FROM 4100-CALC-ABSOLUTE-DAYS) BY 7 -- THIS MODULE HAS NO
+*********  CENTURY, SO THE EPOCH IS THIS MODULE'S OWN: ABSOLUTE DAY 1
+*********  (RUN-YY 00, JANUARY 1ST) IS TAKEN TO BE A SATURDAY, AND
+*********  EVERY OTHER DAY OF WEEK FALLS OUT FROM THERE.
+*********
+       01  BUSINESS-DAY-WORK-AREAS.
+           05  LAST-DAY-DD             PIC 9(2)    VALUE 0.
+           05  EFFECTIVE-EOM-DD        PIC 9(2)    VALUE 0.
+           05  DOW-ABS-DAYS            PIC 9(5)    VALUE 0.
+           05  DOW-DIVIDE              PIC 9(5)    VALUE 0.
+           05  DOW-REMAINDER           PIC 9       VALUE 0.
+               88  DOW-IS-SATURDAY                 VALUE 0.
+               88  DOW-IS-SUNDAY                   VALUE 1.
+*********
+*********
+*********
+       LINKAGE SECTION.
+       01  EOM-SW                     PIC X.
+       01  YRS-OF-SERVICE             PIC 9(2).
+       01  RUN-DATE.
+           05  RUN-YY                 PIC 9(2).
+           05  RUN-MM                 PIC 9(2).
+           05  RUN-DD                 PIC 9(2).
+       01  HIRE-DATE.
+           05  HIRE-YY                PIC 9(2).
+           05  HIRE-MM                PIC 9(2).
+           05  HIRE-DD                PIC 9(2).
+       01  ELAPSED-DATE-1.
+           05  EDATE1-YY              PIC 9(2).
+           05  EDATE1-MM              PIC 9(2).
+           05  EDATE1-DD              PIC 9(2).
+       01  ELAPSED-DATE-2.
+           05  EDATE2-YY              PIC 9(2).
+           05  EDATE2-MM              PIC 9(2).
+           05  EDATE2-DD              PIC 9(2).
+       01  ELAPSED-DAYS               PIC S9(5).
+*********
+*********
+*********
+       PROCEDURE DIVISION USING EOM-SW,
+                                YRS-OF-SERVICE,
+                                RUN-DATE,
+                                HIRE-DATE.
+       0000-MAINLINE.
+           IF CHECKED-FOR-EOM
+               PERFORM 1000-CALC-YRS-OF-SERVICE
+           ELSE
+               PERFORM 2000-CALC-END-OF-MONTH
+               MOVE 'Y' TO CHECKED-FOR-EOM-SW.
+           GOBACK.
+*********
+*********  CALCULATE YEARS OF SERVICE BY SUBTRACTING EMPLOYEE HIRE
+*********  DATE FROM CURRENT YEAR.  RUN-YY AND HIRE-YY ARE BOTH
+*********  2-DIGIT YEARS, SO THE CENTURY OF THE HIRE DATE IS NOT
+*********  KNOWN DIRECTLY.  SINCE YRS-OF-SERVICE CAN NEVER HOLD A
+*********  VALUE OF 100 OR MORE, SERVICE IS ALWAYS LESS THAN A FULL
+*********  CENTURY, SO A HIRE YEAR GREATER THAN THE RUN YEAR CAN
+*********  ONLY MEAN THE EMPLOYEE WAS HIRED IN THE CENTURY BEFORE
+*********  THE RUN DATE'S CENTURY, WHICHEVER CENTURY THAT IS.  THIS
+*********  HOLDS ACROSS ANY CENTURY BOUNDARY, NOT JUST THE YEAR 2000
+*********  ROLLOVER, SO NO DATE-SPECIFIC WINDOW IS NEEDED HERE.
+*********
+         1000-CALC-YRS-OF-SERVICE.
+             IF HIRE-YY > RUN-YY
+                 COMPUTE YRS-OF-SERVICE = (100 + RUN-YY) - HIRE-YY
+             ELSE
+                 COMPUTE YRS-OF-SERVICE = RUN-YY - HIRE-YY.
+             IF HIRE-MM > RUN-MM
+                 COMPUTE YRS-OF-SERVICE = YRS-OF-SERVICE - 1
+             ELSE
+                 IF HIRE-MM = RUN-MM
+                     IF HIRE-DD > RUN-DD
+                        COMPUTE YRS-OF-SERVICE = YRS-OF-SERVICE - 1.
+*********
+*********  DETERMINE IF THE RUN DATE IS THE LAST BUSINESS DAY OF THE
+*********  MONTH.  IF SO, SET THE END OF MONTH INDICATOR ON, THEREBY
+*********  GENERATING THE REGIONAL SALES REPORT.  LAST-DAY-DD IS
+*********  FOUND FIRST, THEN 3500-CALC-EFFECTIVE-EOM-DAY BACKS IT UP
+*********  OFF A SATURDAY OR SUNDAY ONTO THE PRECEDING FRIDAY.
+*********
+         2000-CALC-END-OF-MONTH.
+             IF RUN-MM = 02
+                 PERFORM 3000-CALC-LEAP-YEAR
+             ELSE
+                 MOVE DATE-DD(RUN-MM) TO LAST-DAY-DD.
+             PERFORM 3500-CALC-EFFECTIVE-EOM-DAY.
+             IF RUN-DD = EFFECTIVE-EOM-DD
+                 MOVE 'Y' TO EOM-SW.
+*********
+*********  DETERMINE IF THE RUN YEAR IS A LEAP YEAR, SO THE LAST
+*********  CALENDAR DAY OF FEBRUARY CAN BE SET TO THE 29TH OR 28TH.
+*********
+         3000-CALC-LEAP-YEAR.
+             DIVIDE RUN-YY BY 4
+                 GIVING HOLD-YEARS
+                 REMAINDER EXTRA-YEARS.
+             IF EXTRA-YEARS = 0
+                 MOVE 29 TO LAST-DAY-DD
+             ELSE
+                 MOVE 28 TO LAST-DAY-DD.
+*********
+*********  FIND THE DAY OF WEEK OF LAST-DAY-DD BY REUSING THE
+*********  ABSOLUTE-DAY-NUMBER LOGIC 4100-CALC-ABSOLUTE-DAYS ALREADY
+*********  PROVIDES FOR THE ELAPSED-DAYS ENTRY POINT.  WHEN THAT
+*********  COMES OUT A SATURDAY OR SUNDAY, EFFECTIVE-EOM-DD MOVES
+*********  BACK TO THE FRIDAY BEFORE IT; OTHERWISE THE CALENDAR LAST
+*********  DAY IS ALREADY A BUSINESS DAY AND STANDS AS-IS.
+*********
+         3500-CALC-EFFECTIVE-EOM-DAY.
+             MOVE RUN-YY     TO EDAYS-YY.
+             MOVE RUN-MM     TO EDAYS-MM.
+             MOVE LAST-DAY-DD TO EDAYS-DD.
+             PERFORM 4100-CALC-ABSOLUTE-DAYS.
+             COMPUTE DOW-ABS-DAYS = EDAYS-ABS-DAYS - 1.
+             DIVIDE DOW-ABS-DAYS BY 7
+                 GIVING DOW-DIVIDE
+                 REMAINDER DOW-REMAINDER.
+             IF DOW-IS-SATURDAY
+                 COMPUTE EFFECTIVE-EOM-DD = LAST-DAY-DD - 1
+             ELSE
+                 IF DOW-IS-SUNDAY
+                     COMPUTE EFFECTIVE-EOM-DD = LAST-DAY-DD - 2
+                 ELSE
+                     MOVE LAST-DAY-DD TO EFFECTIVE-EOM-DD.
+*********
+*********  ELAPSED-DAYS ENTRY POINT.  RETURNS THE NUMBER OF DAYS
+*********  BETWEEN TWO YYMMDD DATES, FOR USE BY ANY REPORT THAT
+*********  NEEDS A GENERAL DAY COUNT (PRORATION, SLA AGING, ETC.)
+*********  WITHOUT REINVENTING THE LEAP-YEAR TABLE ITSELF.  BOTH
+*********  DATES ARE ASSUMED TO FALL WITHIN THE SAME CENTURY OF
+*********  EACH OTHER, THE SAME LIMITATION THE 2-DIGIT YEAR CARRIES
+*********  EVERYWHERE ELSE IN THIS MODULE.
+*********
+       ENTRY 'CWBWELAP' USING ELAPSED-DATE-1,
+                              ELAPSED-DATE-2,
+                              ELAPSED-DAYS.
+       4000-CALC-ELAPSED-DAYS.
+           MOVE EDATE1-YY TO EDAYS-YY.
+           MOVE EDATE1-MM TO EDAYS-MM.
+           MOVE EDATE1-DD TO EDAYS-DD.
+           PERFORM 4100-CALC-ABSOLUTE-DAYS.
+           MOVE EDAYS-ABS-DAYS TO EDAYS-ABS-DAYS-1.
+           MOVE EDATE2-YY TO EDAYS-YY.
+           MOVE EDATE2-MM TO EDAYS-MM.
+           MOVE EDATE2-DD TO EDAYS-DD.
+           PERFORM 4100-CALC-ABSOLUTE-DAYS.
+           MOVE EDAYS-ABS-DAYS TO EDAYS-ABS-DAYS-2.
+           COMPUTE ELAPSED-DAYS = EDAYS-ABS-DAYS-2 - EDAYS-ABS-DAYS-1.
+           GOBACK.
+*********
+*********  CONVERTS A YY/MM/DD DATE INTO AN ABSOLUTE DAY NUMBER
+*********  (DAYS SINCE A COMMON, ARBITRARY REFERENCE POINT) SO TWO
+*********  SUCH NUMBERS CAN SIMPLY BE SUBTRACTED TO GET ELAPSED DAYS.
+*********
+       4100-CALC-ABSOLUTE-DAYS.
+           DIVIDE EDAYS-YY BY 4
+               GIVING EDAYS-LEAP-YEARS
+               REMAINDER EDAYS-LEAP-REM.
+           IF EDAYS-LEAP-REM = 0 AND EDAYS-MM > 2
+               MOVE 1 TO EDAYS-LEAP-ADJ
+           ELSE
+               MOVE 0 TO EDAYS-LEAP-ADJ.
+*********
+*********  EDAYS-LEAP-YEARS MUST HOLD THE COUNT OF LEAP YEARS THAT
+*********  OCCURRED *BEFORE* EDAYS-YY, NOT FLOOR(EDAYS-YY / 4) --
+*********  THOSE ONLY AGREE WHEN EDAYS-YY ITSELF IS A MULTIPLE OF 4.
+*********  (EDAYS-YY + 3) / 4 IS THE CORRECT PRIOR-LEAP-YEAR COUNT
+*********  FOR EVERY YY, SO IT IS RECOMPUTED HERE, SEPARATELY FROM
+*********  THE REMAINDER TEST ABOVE WHICH ONLY DECIDES WHETHER
+*********  EDAYS-YY ITSELF IS LEAP.
+*********
+           COMPUTE EDAYS-LEAP-YEARS = (EDAYS-YY + 3) / 4.
+           COMPUTE EDAYS-ABS-DAYS =
+                      (EDAYS-YY * 365) + EDAYS-LEAP-YEARS
+                      + CUM-DAYS (EDAYS-MM) + EDAYS-DD + EDAYS-LEAP-ADJ.
