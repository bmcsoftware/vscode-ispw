@@ -63,6 +63,7 @@
        77  MESSAGE-EXIST    PIC X(2) VALUE 'CF'.                        00630000
        77  NO-MORE-SEGMENT  PIC X(2) VALUE 'QD'.                        00640000
        77  NO-MORE-MESSAGE  PIC X(2) VALUE 'QC'.                        00650000
+       77  END-OF-DB        PIC X(2) VALUE 'GB'.                        00655000
                                                                         00660000
       * MESSAGES                                                        00670000
                                                                         00680000
@@ -92,6 +93,16 @@
                      'DELETION OF ENTRY HAS FAILED            '.        00920000
        77  MREPLE  PICTURE X(40) VALUE                                  00930000
                      'UPDATE OF ENTRY HAS FAILED              '.        00940000
+       77  MLIST   PICTURE X(40) VALUE                                  00941000
+                     'ENTRY LISTED - LIS AGAIN FOR NEXT      '.         00942000
+       77  MEOFL   PICTURE X(40) VALUE                                  00943000
+                     'END OF DIRECTORY REACHED                '.        00944000
+       77  MBADEXT PICTURE X(40) VALUE                                  00945000
+                     'EXTENSION FORMAT MUST BE N-NNN-NNNN     '.        00946000
+       77  MBADZIP PICTURE X(40) VALUE                                  00947000
+                     'ZIP CODE FORMAT MUST BE XXX/XXX         '.        00948000
+       77  MTADCN  PICTURE X(40) VALUE                                  00949000
+                     'INSERT CANCELLED BY OPERATOR            '.        00949100
                                                                         00950000
       * VARIABLES                                                       00960000
                                                                         00970000
@@ -158,7 +169,11 @@
                04  SPA-FIRST-NAME   PIC X(10).                          01580000
                04  SPA-EXTENSION    PIC X(10).                          01590000
                04  SPA-ZIP-CODE     PIC X(7).                           01600000
-           02  FILLER        PICTURE X(19).                             01610000
+      * SPA-TIMESTAMP HOLDS THE HHMMSS TIME-OF-DAY AT WHICH             01601000
+      * INSERT-SPA LAST WROTE THIS SPA, SO A LATER INVOCATION CAN       01602000
+      * TELL HOW LONG THE CONVERSATION HAS SAT IDLE.                    01603000
+           02  SPA-TIMESTAMP PICTURE 9(6).                              01604000
+           02  FILLER        PICTURE X(13).                             01610000
                                                                         01620000
       * DC TEXT FOR ERROR CALL                                          01630000
                                                                         01640000
@@ -175,6 +190,18 @@
           02  SEG-KEY-NAME  PIC X(11) VALUE '(A1111111 ='.              01750000
           02  SSA-KEY       PIC X(10).                                  01760000
           02  FILLER        PIC X VALUE ')'.                            01770000
+                                                                        01771000
+      * SSA2 ADDS FIRST NAME AS A SECONDARY QUALIFICATION SO            01772000
+      * DUPLICATE LAST NAMES CAN BE TOLD APART WHEN THE CALLER          01773000
+      * ALSO SUPPLIES A FIRST NAME                                      01774000
+                                                                        01775000
+       01 SSA2.                                                         01776000
+          02  SSA2-SEGMENT-NAME  PIC X(8)  VALUE 'A1111111'.            01777000
+          02  SSA2-KEY-NAME-1    PIC X(11) VALUE '(A1111111 ='.         01778000
+          02  SSA2-LAST-NAME     PIC X(10).                             01779000
+          02  SSA2-KEY-NAME-2    PIC X(10) VALUE '*A1111112='.          01779100
+          02  SSA2-FIRST-NAME    PIC X(10).                             01779200
+          02  FILLER             PIC X     VALUE ')'.                   01779300
                                                                         01780000
       * FLAGS                                                           01790000
                                                                         01800000
@@ -183,6 +210,12 @@
              88  NO-SET-DATA       VALUE '1'.                           01830000
           02  TADD-FLAG      PIC X VALUE '0'.                           01840000
              88  PROCESS-TADD      VALUE '1'.                           01850000
+          02  EXT-FORMAT-FLAG PIC X VALUE '1'.                          01851000
+             88  EXT-FORMAT-OK       VALUE '1'.                         01852000
+          02  ZIP-FORMAT-FLAG PIC X VALUE '1'.                          01853000
+             88  ZIP-FORMAT-OK       VALUE '1'.                         01854000
+          02  CONFIRM-FLAG    PIC X VALUE '1'.                          01855000
+             88  INSERT-CONFIRMED    VALUE '1'.                         01856000
                                                                         01860000
       * COUNTERS                                                        01870000
                                                                         01880000
@@ -190,6 +223,26 @@
           02  SPA-CALL-NO    PIC   9(2) COMP VALUE 0.                   01900000
           02  L-SPACE-CTR    PIC   9(2) COMP VALUE 0.                   01910000
                                                                         01920000
+      * SPA CONVERSATION TIMEOUT CONTROL                                01921000
+      *    IF A CONVERSATION SITS IDLE LONGER THAN SPA-TIMEOUT-         01922000
+      *    LIMIT SECONDS, CHECK-SPA-TIMEOUT TREATS IT AS ABANDONED      01923000
+      *    AND CLEARS THE SAVED SPA-COMMAND/SPA-DATA.                   01924000
+                                                                        01925000
+       77  SPA-TIMEOUT-LIMIT PIC 9(5) COMP VALUE 00300.                 01926000
+       01  WS-CURRENT-TIME.                                             01927000
+           02  WS-CURR-HH    PIC 9(2).                                  01928000
+           02  WS-CURR-MM    PIC 9(2).                                  01929000
+           02  WS-CURR-SS    PIC 9(2).                                  01929100
+           02  FILLER        PIC 9(2).                                  01929200
+       01  WS-CURR-HHMMSS REDEFINES WS-CURRENT-TIME PIC 9(6).           01929250
+       01  WS-LAST-TIME.                                                01929300
+           02  WS-LAST-HH    PIC 9(2).                                  01929400
+           02  WS-LAST-MM    PIC 9(2).                                  01929500
+           02  WS-LAST-SS    PIC 9(2).                                  01929600
+       01  WS-CURR-TOTAL-SECS PIC 9(5) VALUE 0.                         01929700
+       01  WS-LAST-TOTAL-SECS PIC 9(5) VALUE 0.                         01929800
+       01  WS-ELAPSED-SECONDS PIC S9(5) VALUE 0.                        01929900
+                                                                        01929950
        LINKAGE SECTION.                                                 01930000
                                                                         01940000
        01  IOPCB.                                                       01950000
@@ -210,6 +263,7 @@
        MAIN-RTN.                                                        02100000
            MOVE GET-UNIQUE TO ERROR-CALL.                               02110000
            CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, SPA.                 02120000
+           PERFORM CHECK-SPA-TIMEOUT THRU CHECK-SPA-TIMEOUT-END.        02121000
            IF TPSTATUS  = '  ' OR MESSAGE-EXIST                         02130000
            THEN                                                         02140000
              CALL 'CBLTDLI' USING GET-NEXT, IOPCB, INPUT-MSG            02150000
@@ -224,7 +278,36 @@
                 THEN GOBACK                                             02240000
                 ELSE PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END.      02250000
            GOBACK.                                                      02260000
-                                                                        02270000
+                                                                        02261000
+      * PROCEDURE CHECK-SPA-TIMEOUT                                     02262000
+      *    IF A CONVERSATION IS IN PROGRESS (SPA-COMMAND NOT SPACES)    02263000
+      *    AND MORE THAN SPA-TIMEOUT-LIMIT SECONDS HAVE PASSED SINCE    02264000
+      *    INSERT-SPA LAST STAMPED SPA-TIMESTAMP, THE OPERATOR IS       02265000
+      *    TREATED AS HAVING ABANDONED THE DIALOG AND THE SAVED         02266000
+      *    COMMAND/DATA ARE RESET SO THE NEXT ADD STARTS CLEAN.         02267000
+                                                                        02268000
+       CHECK-SPA-TIMEOUT.                                               02269000
+           IF SPA-COMMAND NOT = SPACES                                  02270000
+             ACCEPT WS-CURRENT-TIME FROM TIME                           02271000
+             COMPUTE WS-CURR-TOTAL-SECS =                               02272000
+                (WS-CURR-HH * 3600) + (WS-CURR-MM * 60) + WS-CURR-SS    02273000
+             MOVE SPA-TIMESTAMP TO WS-LAST-TIME                         02274000
+             COMPUTE WS-LAST-TOTAL-SECS =                               02275000
+                (WS-LAST-HH * 3600) + (WS-LAST-MM * 60) + WS-LAST-SS    02276000
+             COMPUTE WS-ELAPSED-SECONDS =                               02277000
+                WS-CURR-TOTAL-SECS - WS-LAST-TOTAL-SECS                 02278000
+             IF WS-ELAPSED-SECONDS < 0                                  02279000
+               ADD 86400 TO WS-ELAPSED-SECONDS                          02279100
+             END-IF                                                     02279200
+             IF WS-ELAPSED-SECONDS > SPA-TIMEOUT-LIMIT                  02279300
+               MOVE 0 TO SPA-CALL-NO                                    02279400
+               MOVE SPACES TO SPA-COMMAND                               02279500
+               MOVE SPACES TO SPA-DATA                                  02279600
+             END-IF                                                     02279700
+           END-IF.                                                      02279800
+       CHECK-SPA-TIMEOUT-END.                                           02279900
+           EXIT.                                                        02279950
+                                                                        02279970
       * PROCEDURE PROCESS-INPUT                                         02280000
                                                                         02290000
        PROCESS-INPUT.                                                   02300000
@@ -320,6 +403,8 @@
                 THEN PERFORM TO-DIS THRU TO-DIS-END                     03200000
            ELSE IF TEMP-IOCMD EQUAL 'END'                               03210000
                 THEN PERFORM TO-END THRU TO-END-END                     03220000
+           ELSE IF TEMP-IOCMD EQUAL 'LIS'                               03225000
+                THEN PERFORM TO-LIST THRU TO-LIST-END                   03226000
            ELSE                                                         03230000
                MOVE MINV TO OUT-MESSAGE                                 03240000
                PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.              03250000
@@ -332,28 +417,87 @@
            IF IO-LAST-NAME EQUAL SPA-LAST-NAME                          03320000
            THEN MOVE SPA-DATA TO IO-DATA.                               03330000
            IF IN-FIRST-NAME EQUAL SPACES OR                             03340000
-              IN-EXTENSION EQUAL SPACES OR                              03350000
-              IN-ZIP-CODE EQUAL SPACES                                  03360000
+           IN-EXTENSION EQUAL SPACES OR                                 03350000
+           IN-ZIP-CODE EQUAL SPACES                                     03360000
            THEN                                                         03370000
               MOVE MMORE TO OUT-MESSAGE                                 03380000
               PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                03390000
            ELSE                                                         03400000
-              MOVE IN-FIRST-NAME TO IO-FIRST-NAME                       03410000
-              MOVE IN-EXTENSION  TO IO-EXTENSION                        03420000
-              MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                         03430000
-              MOVE IO-DATA       TO SPA-DATA                            03440000
-              MOVE IO-DATA       TO OUT-DATA-TYPE                       03450000
-              MOVE IO-COMMAND    TO OUT-COMMAND                         03460000
-              PERFORM ISRT-DB THRU ISRT-DB-END.                         03470000
+              PERFORM CHECK-EXTENSION-FORMAT THRU                       03401000
+                 CHECK-EXTENSION-FORMAT-END                             03402000
+              PERFORM CHECK-ZIP-CODE-FORMAT THRU                        03403000
+                 CHECK-ZIP-CODE-FORMAT-END                              03404000
+              IF EXT-FORMAT-OK AND ZIP-FORMAT-OK                        03405000
+              THEN                                                      03406000
+                 MOVE IN-FIRST-NAME TO IO-FIRST-NAME                    03410000
+                 MOVE IN-EXTENSION  TO IO-EXTENSION                     03420000
+                 MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                      03430000
+                 MOVE IO-DATA       TO SPA-DATA                         03440000
+                 MOVE IO-DATA       TO OUT-DATA-TYPE                    03450000
+                 MOVE IO-COMMAND    TO OUT-COMMAND                      03460000
+                 PERFORM ISRT-DB THRU ISRT-DB-END                       03465000
+              ELSE IF NOT EXT-FORMAT-OK                                 03466000
+                 THEN                                                   03467000
+                    MOVE MBADEXT TO OUT-MESSAGE                         03468000
+                    PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END          03468100
+                 ELSE                                                   03468200
+                    MOVE MBADZIP TO OUT-MESSAGE                         03468300
+                    PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.         03469000
        TO-ADD-END.                                                      03480000
            EXIT.                                                        03490000
+                                                                        03491000
+      * PROCEDURE CHECK-EXTENSION-FORMAT                                03492000
+      *    VALIDATES IN-EXTENSION AGAINST THE N-NNN-NNNN LAYOUT         03493000
+                                                                        03494000
+       CHECK-EXTENSION-FORMAT.                                          03495000
+           MOVE 1 TO EXT-FORMAT-FLAG.                                   03495100
+           IF IN-EXTENSION (1:1) NOT NUMERIC                            03495200
+              MOVE 0 TO EXT-FORMAT-FLAG                                 03495300
+           END-IF.                                                      03495400
+           IF IN-EXTENSION (2:1) NOT = '-'                              03495500
+              MOVE 0 TO EXT-FORMAT-FLAG                                 03495600
+           END-IF.                                                      03495700
+           IF IN-EXTENSION (3:3) NOT NUMERIC                            03495800
+              MOVE 0 TO EXT-FORMAT-FLAG                                 03495900
+           END-IF.                                                      03496000
+           IF IN-EXTENSION (6:1) NOT = '-'                              03496100
+              MOVE 0 TO EXT-FORMAT-FLAG                                 03496200
+           END-IF.                                                      03496300
+           IF IN-EXTENSION (7:4) NOT NUMERIC                            03496400
+              MOVE 0 TO EXT-FORMAT-FLAG                                 03496500
+           END-IF.                                                      03496600
+       CHECK-EXTENSION-FORMAT-END.                                      03496700
+           EXIT.                                                        03496800
+                                                                        03496900
+      * PROCEDURE CHECK-ZIP-CODE-FORMAT                                 03497000
+      *    VALIDATES IN-ZIP-CODE AGAINST THE XXX/XXX LAYOUT             03497100
+                                                                        03497200
+       CHECK-ZIP-CODE-FORMAT.                                           03497300
+           MOVE 1 TO ZIP-FORMAT-FLAG.                                   03497400
+           IF IN-ZIP-CODE (1:3) EQUAL SPACES                            03497500
+              MOVE 0 TO ZIP-FORMAT-FLAG                                 03497600
+           END-IF.                                                      03497700
+           IF IN-ZIP-CODE (4:1) NOT = '/'                               03497800
+              MOVE 0 TO ZIP-FORMAT-FLAG                                 03497900
+           END-IF.                                                      03498000
+           IF IN-ZIP-CODE (5:3) EQUAL SPACES                            03498100
+              MOVE 0 TO ZIP-FORMAT-FLAG                                 03498200
+           END-IF.                                                      03498300
+       CHECK-ZIP-CODE-FORMAT-END.                                       03498400
+           EXIT.                                                        03498500
                                                                         03500000
       * PROCEDURE TO-UPD : UPDATE REQUEST HANDLER                       03510000
                                                                         03520000
        TO-UPD.                                                          03530000
            MOVE 0 TO SET-DATA-FLAG.                                     03540000
            MOVE IO-LAST-NAME TO SSA-KEY.                                03550000
-           PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.      03560000
+           IF IN-FIRST-NAME NOT = SPACES                                03551000
+           THEN                                                         03552000
+              MOVE IO-LAST-NAME  TO SSA2-LAST-NAME                      03553000
+              MOVE IN-FIRST-NAME TO SSA2-FIRST-NAME                     03554000
+              PERFORM GET-HOLD-UNIQUE-DB2 THRU GET-HOLD-UNIQUE-DB2-END  03555000
+           ELSE                                                         03556000
+              PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.   03560000
            IF DBSTATUS = SPACES                                         03570000
            THEN                                                         03580000
              IF IN-FIRST-NAME NOT = SPACES                              03590000
@@ -361,18 +505,34 @@
                MOVE IN-FIRST-NAME TO IO-FIRST-NAME                      03610000
              END-IF                                                     03620000
              IF IN-EXTENSION  NOT = SPACES                              03630000
-               MOVE 1 TO SET-DATA-FLAG                                  03640000
-               MOVE IN-EXTENSION  TO IO-EXTENSION                       03650000
+               PERFORM CHECK-EXTENSION-FORMAT THRU                      03631000
+                  CHECK-EXTENSION-FORMAT-END                            03632000
+               IF EXT-FORMAT-OK                                         03633000
+                 MOVE 1 TO SET-DATA-FLAG                                03640000
+                 MOVE IN-EXTENSION  TO IO-EXTENSION                     03650000
+               END-IF                                                   03651000
              END-IF                                                     03660000
              IF IN-ZIP-CODE   NOT = SPACES                              03670000
-               MOVE 1 TO SET-DATA-FLAG                                  03680000
-               MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                        03690000
+               PERFORM CHECK-ZIP-CODE-FORMAT THRU                       03671000
+                  CHECK-ZIP-CODE-FORMAT-END                             03672000
+               IF ZIP-FORMAT-OK                                         03673000
+                 MOVE 1 TO SET-DATA-FLAG                                03680000
+                 MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                      03690000
+               END-IF                                                   03691000
              END-IF                                                     03700000
              MOVE IO-DATA TO OUT-DATA-TYPE.                             03710000
              MOVE IO-COMMAND TO OUT-COMMAND.                            03720000
-             IF NO-SET-DATA                                             03730000
-             THEN                                                       03740000
-               PERFORM REPL-DB THRU REPL-DB-END                         03750000
+             IF NOT EXT-FORMAT-OK                                       03721000
+             THEN                                                       03722000
+               MOVE MBADEXT TO OUT-MESSAGE                              03723000
+               PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END               03724000
+             ELSE IF NOT ZIP-FORMAT-OK                                  03725000
+               THEN                                                     03726000
+                 MOVE MBADZIP TO OUT-MESSAGE                            03727000
+                 PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END             03728000
+             ELSE IF NO-SET-DATA                                        03730000
+               THEN                                                     03740000
+                 PERFORM REPL-DB THRU REPL-DB-END                       03750000
              ELSE                                                       03760000
                MOVE MNODATA TO OUT-MESSAGE                              03770000
                PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.              03780000
@@ -383,7 +543,13 @@
                                                                         03830000
        TO-DEL.                                                          03840000
            MOVE IO-LAST-NAME TO SSA-KEY.                                03850000
-           PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.      03860000
+           IF IN-FIRST-NAME NOT = SPACES                                03851000
+           THEN                                                         03852000
+              MOVE IO-LAST-NAME  TO SSA2-LAST-NAME                      03853000
+              MOVE IN-FIRST-NAME TO SSA2-FIRST-NAME                     03854000
+              PERFORM GET-HOLD-UNIQUE-DB2 THRU GET-HOLD-UNIQUE-DB2-END  03855000
+           ELSE                                                         03856000
+              PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.   03860000
            IF DBSTATUS = SPACES                                         03870000
            THEN                                                         03880000
               MOVE IO-DATA TO OUT-DATA-TYPE                             03890000
@@ -396,7 +562,13 @@
                                                                         03960000
        TO-DIS.                                                          03970000
            MOVE IO-LAST-NAME TO SSA-KEY.                                03980000
-           PERFORM GET-UNIQUE-DB THRU GET-UNIQUE-DB-END.                03990000
+           IF IN-FIRST-NAME NOT = SPACES                                03981000
+           THEN                                                         03982000
+              MOVE IO-LAST-NAME  TO SSA2-LAST-NAME                      03983000
+              MOVE IN-FIRST-NAME TO SSA2-FIRST-NAME                     03984000
+              PERFORM GET-UNIQUE-DB2 THRU GET-UNIQUE-DB2-END            03985000
+           ELSE                                                         03986000
+              PERFORM GET-UNIQUE-DB THRU GET-UNIQUE-DB-END.             03990000
            IF DBSTATUS = SPACES                                         04000000
            THEN                                                         04010000
               MOVE IO-DATA TO OUT-DATA-TYPE                             04020000
@@ -405,6 +577,29 @@
               PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04050000
        TO-DIS-END.                                                      04060000
            EXIT.                                                        04070000
+                                                                        04075000
+      * PROCEDURE TO-LIST : BROWSE/LIST REQUEST HANDLER                 04076000
+                                                                        04077000
+       TO-LIST.                                                         04078000
+           IF IO-LAST-NAME EQUAL SPACES                                 04078100
+           THEN MOVE MNONAME TO OUT-MESSAGE                             04078200
+                PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END              04078300
+           ELSE                                                         04078400
+              MOVE IO-LAST-NAME TO SSA-KEY                              04078500
+              PERFORM GET-UNIQUE-DB THRU GET-UNIQUE-DB-END              04078600
+              IF DBSTATUS = SPACES                                      04078700
+              THEN                                                      04078800
+                 IF IN-LAST-NAME EQUAL SPACES                           04078900
+                    PERFORM GET-NEXT-DB THRU GET-NEXT-DB-END            04079000
+                 END-IF                                                 04079100
+                 IF DBSTATUS = SPACES                                   04079200
+                    MOVE IO-DATA TO OUT-DATA-TYPE                       04079300
+                    MOVE IO-COMMAND TO OUT-COMMAND                      04079400
+                    MOVE MLIST TO OUT-MESSAGE                           04079500
+                    PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END          04079600
+                 END-IF.                                                04079700
+       TO-LIST-END.                                                     04079800
+           EXIT.                                                        04079900
                                                                         04080000
       * PROCEDURE TO-END : END REQUEST HANDLER                          04090000
                                                                         04100000
@@ -419,21 +614,32 @@
                                                                         04190000
        ISRT-DB.                                                         04200000
            MOVE ISRT TO ERROR-CALL.                                     04210000
-           CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1.              04220000
-           IF DBSTATUS  = SPACES                                        04230000
-           THEN                                                         04240000
-              IF PROCESS-TADD                                           04250000
-                 DISPLAY 'INSERT IS DONE, REPLY' UPON CONSOLE           04260000
-                 ACCEPT REPLY FROM CONSOLE                              04270000
-                 MOVE 0 TO TADD-FLAG                                    04280000
-              END-IF                                                    04290000
-              MOVE MADD TO OUT-MESSAGE                                  04300000
-              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04310000
-           ELSE                                                         04320000
-              MOVE MISRTE TO OUT-MESSAGE                                04330000
-              MOVE DBSTATUS TO ERROR-STATUS                             04340000
-              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END              04350000
-              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04360000
+           MOVE 1 TO CONFIRM-FLAG.                                      04211000
+           IF PROCESS-TADD                                              04212000
+              DISPLAY 'CONFIRM INSERT, REPLY Y OR N' UPON CONSOLE       04213000
+              ACCEPT REPLY FROM CONSOLE                                 04214000
+              MOVE 0 TO TADD-FLAG                                       04215000
+              IF REPLY (1:1) NOT = 'Y' AND REPLY (1:1) NOT = 'y'        04216000
+                 MOVE 0 TO CONFIRM-FLAG                                 04217000
+              END-IF                                                    04218000
+           END-IF.                                                      04219000
+           IF INSERT-CONFIRMED                                          04220000
+           THEN                                                         04221000
+              CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1            04222000
+              IF DBSTATUS  = SPACES                                     04230000
+              THEN                                                      04240000
+                 MOVE MADD TO OUT-MESSAGE                               04300000
+                 PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END             04310000
+              ELSE                                                      04320000
+                 MOVE MISRTE TO OUT-MESSAGE                             04330000
+                 MOVE DBSTATUS TO ERROR-STATUS                          04340000
+                 PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END           04350000
+                 PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END             04360000
+              END-IF                                                    04361000
+           ELSE                                                         04362000
+              MOVE MTADCN TO OUT-MESSAGE                                04363000
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04364000
+           END-IF.                                                      04365000
        ISRT-DB-END.                                                     04370000
            EXIT.                                                        04380000
                                                                         04390000
@@ -466,6 +672,61 @@
               PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04660000
        GET-HOLD-UNIQUE-DB-END.                                          04670000
            EXIT.                                                        04680000
+                                                                        04685000
+      * PROCEDURE GET-NEXT-DB                                           04686000
+      *    DATA BASE SEGMENT GET-NEXT-DB REQUEST HANDLER -- USED BY     04687000
+      *    THE LIST COMMAND TO CONTINUE A GN SWEEP FROM THE CURRENT     04688000
+      *    DATA BASE POSITION                                           04689000
+                                                                        04690100
+       GET-NEXT-DB.                                                     04690200
+           MOVE GET-NEXT TO ERROR-CALL.                                 04690300
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA.                04690400
+           IF DBSTATUS = END-OF-DB                                      04690500
+           THEN                                                         04690600
+              MOVE MEOFL TO OUT-MESSAGE                                 04690700
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04690800
+           ELSE IF DBSTATUS NOT = SPACES                                04690900
+              THEN                                                      04691000
+                 MOVE MNOENT TO OUT-MESSAGE                             04691100
+                 MOVE DBSTATUS TO ERROR-STATUS                          04691200
+                 PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END           04691300
+                 PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.            04691400
+       GET-NEXT-DB-END.                                                 04691500
+           EXIT.                                                        04691600
+                                                                        04691700
+      * PROCEDURE GET-UNIQUE-DB2                                        04691800
+      *    DATA BASE SEGMENT GET-UNIQUE-DB REQUEST HANDLER,             04691900
+      *    QUALIFIED BY FIRST NAME TO TELL DUPLICATE LAST NAMES         04692000
+      *    APART                                                        04692100
+                                                                        04692200
+       GET-UNIQUE-DB2.                                                  04692300
+           MOVE GET-UNIQUE TO ERROR-CALL.                               04692400
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA2.        04692500
+           IF DBSTATUS NOT = SPACES                                     04692600
+           THEN                                                         04692700
+              MOVE MNOENT TO OUT-MESSAGE                                04692800
+              MOVE DBSTATUS TO ERROR-STATUS                             04692900
+              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END              04693000
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04693100
+       GET-UNIQUE-DB2-END.                                              04693200
+           EXIT.                                                        04693300
+                                                                        04693400
+      * PROCEDURE GET-HOLD-UNIQUE-DB2                                   04693500
+      *    DATA BASE SEGMENT GET-HOLD-UNIQUE-DB REQUEST HANDLER,        04693600
+      *    QUALIFIED BY FIRST NAME TO TELL DUPLICATE LAST NAMES         04693700
+      *    APART                                                        04693800
+                                                                        04693900
+       GET-HOLD-UNIQUE-DB2.                                             04694000
+           MOVE GET-HOLD-UNIQUE TO ERROR-CALL.                          04694100
+           CALL 'CBLTDLI' USING GET-HOLD-UNIQUE, DBPCB, IOAREA, SSA2.   04694200
+           IF DBSTATUS NOT = SPACES                                     04694300
+           THEN                                                         04694400
+              MOVE MNOENT TO OUT-MESSAGE                                04694500
+              MOVE DBSTATUS TO ERROR-STATUS                             04694600
+              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END              04694700
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04694800
+       GET-HOLD-UNIQUE-DB2-END.                                         04694900
+           EXIT.                                                        04695000
                                                                         04690000
       * PROCEDURE REPL-DB : DATA BASE SEGMENT REPLACE REQUEST HANDLER   04700000
                                                                         04710000
@@ -518,6 +779,8 @@
            MOVE ISRT TO ERROR-CALL.                                     05180000
            MOVE IO-DATA TO SPA-DATA.                                    05190000
            MOVE IO-COMMAND TO SPA-COMMAND.                              05200000
+           ACCEPT WS-CURRENT-TIME FROM TIME.                            05205000
+           MOVE WS-CURR-HHMMSS TO SPA-TIMESTAMP.                        05207000
            ADD 1 TO SPA-CALL-NO.                                        05210000
            MOVE SPA-CALL-NO TO SPA-CALL.                                05220000
            CALL 'CBLTDLI' USING ISRT, IOPCB, SPA.                       05230000
