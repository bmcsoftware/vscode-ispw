@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CWCONSOL.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  THIS PROGRAM IS A CONSOLIDATED DRIVER FOR THE COBOL DEMO      *
+      *  PROGRAMS USED FOR TOPAZ FOR TOTAL TEST TRAINING SESSIONS.     *
+      *  IT CALLS CWBWCOBX (QSAM) AND CWKTDB2X (DB2), EACH OF WHICH    *
+      *  PRODUCES ITS OWN EMPLOYEE COMPENSATION REPORT AND REGIONAL    *
+      *  SALES REPORT, AND WRITES ONE COMBINED COMPANY-WIDE SUMMARY    *
+      *  SHOWING BOTH SOURCES' GRAND TOTALS ADDED TOGETHER.            *
+      *                                                                *
+      *  OUTPUT FILE - CONSOLIDATED SUMMARY REPORT                     *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE  ASSIGN TO CONSRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  SUMMARY-RECORD             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  TODAYS-DATE                PIC X(6).
+       01  BLANK-LINE                 PIC X(80)   VALUE SPACES.
+********
+********  PARMINFO PASSED TO CWBWCOBX.  THE LAYOUT MUST MATCH
+********  CWBWCOBX'S OWN LINKAGE SECTION EXACTLY.
+********
+       01  PARMINFO-QSAM.
+           03  QSAM-PARM-LTH          PIC S9(4) COMP  VALUE 0.
+           03  QSAM-PARM-DATA         PIC X(5)        VALUE SPACES.
+           03  FILLER                 PIC X           VALUE SPACES.
+           03  QSAM-RUN-DATE          PIC 9(6)        VALUE 0.
+           03  QSAM-GRAND-TOTAL       PIC S9(7)V99 COMP-3  VALUE 0.
+           03  QSAM-TOTAL-RECORD      PIC 999         VALUE 0.
+           03  QSAM-MGMT-GRAND-TOTAL  PIC S9(7)V99 COMP-3  VALUE 0.
+********
+********  PARMINFO PASSED TO CWKTDB2X.  THE LAYOUT MUST MATCH
+********  CWKTDB2X'S OWN LINKAGE SECTION EXACTLY.
+********
+       01  PARMINFO-DB2.
+           03  DB2-PARM-LTH           PIC S9(4) COMP  VALUE 0.
+           03  DB2-PARM-DATA          PIC X(5)        VALUE SPACES.
+           03  DB2-PARM-REGION        PIC X           VALUE SPACES.
+           03  DB2-GRAND-TOTAL        PIC S9(7)V99 COMP-3  VALUE 0.
+           03  DB2-TOTAL-RECORD       PIC 999         VALUE 0.
+           03  DB2-MGMT-GRAND-TOTAL   PIC S9(7)V99 COMP-3  VALUE 0.
+********
+********  COMPANY-WIDE TOTALS.  EACH SOURCE'S EMPLOYEE AND
+********  MANAGEMENT GRAND TOTALS ARE ADDED TOGETHER HERE SO A
+********  SINGLE SUMMARY CAN BE PRINTED INSTEAD OF TWO SEPARATE,
+********  DISCONNECTED REPORT TOTALS.
+********
+       01  COMPANY-TOTALS.
+           05  COMPANY-EMP-TOTAL      PIC S9(7)V99 COMP-3  VALUE 0.
+           05  COMPANY-MGMT-TOTAL     PIC S9(7)V99 COMP-3  VALUE 0.
+           05  COMPANY-GRAND-TOTAL    PIC S9(7)V99 COMP-3  VALUE 0.
+*********
+*********  CONSOLIDATED SUMMARY REPORT LAYOUTS
+*********
+       01  SUMM-HDR1.
+           05  FILLER      PIC X         VALUE SPACES.
+           05  FILLER      PIC X(10)     VALUE 'RUN DATE  '.
+           05  SUMM-RUN-MM PIC 99.
+           05  FILLER      PIC X         VALUE '/'.
+           05  SUMM-RUN-DD PIC 99.
+           05  FILLER      PIC X         VALUE '/'.
+           05  SUMM-RUN-YY PIC 99.
+           05  FILLER      PIC X(11)     VALUE SPACES.
+           05  FILLER      PIC X(30)
+                              VALUE  'CONSOLIDATED COMPANY SUMMARY'.
+       01  SUMM-SOURCE-HDR.
+           05  FILLER      PIC X         VALUE SPACES.
+           05  FILLER      PIC X(8)      VALUE 'SOURCE'.
+           05  FILLER      PIC X(9)      VALUE SPACES.
+           05  FILLER      PIC X(13)     VALUE 'EMPLOYEE TOTL'.
+           05  FILLER      PIC X(5)      VALUE SPACES.
+           05  FILLER      PIC X(13)     VALUE 'MANAGEMENT TL'.
+       01  SUMM-SOURCE-DTL.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  SUMM-SRC-NAME   PIC X(10).
+           05  FILLER          PIC X(6)      VALUE SPACES.
+           05  SUMM-SRC-EMP    PIC ZZZZZZ9.99.
+           05  FILLER          PIC X(5)      VALUE SPACES.
+           05  SUMM-SRC-MGMT   PIC ZZZZZZ9.99.
+       01  SUMM-TOTAL-DTL.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  FILLER          PIC X(10)     VALUE 'COMPANY   '.
+           05  FILLER          PIC X(6)      VALUE SPACES.
+           05  SUMM-TOT-EMP    PIC ZZZZZZ9.99.
+           05  FILLER          PIC X(5)      VALUE SPACES.
+           05  SUMM-TOT-MGMT   PIC ZZZZZZ9.99.
+       01  SUMM-GRAND-DTL.
+           05  FILLER          PIC X(4)      VALUE SPACES.
+           05  FILLER          PIC X(30)
+                          VALUE 'COMPANY GRAND TOTAL (EMP+MGMT)'.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  SUMM-GRAND-TOTAL PIC ZZZZZZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 9000-OPEN.
+           PERFORM 1000-RUN-QSAM-SOURCE.
+           PERFORM 2000-RUN-DB2-SOURCE.
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9900-CLOSE.
+           GOBACK.
+*********
+*********  RUN THE QSAM SOURCE (CWBWCOBX).  CWBWCOBX EXPECTS THE
+*********  RUN DATE AS AN INCOMING PARAMETER RATHER THAN ACCEPTING
+*********  IT ITSELF, SO THE DRIVER SUPPLIES TODAY'S DATE HERE.
+*********
+       1000-RUN-QSAM-SOURCE.
+           ACCEPT TODAYS-DATE FROM DATE.
+           MOVE 0 TO QSAM-PARM-LTH.
+           MOVE SPACES TO QSAM-PARM-DATA.
+           MOVE TODAYS-DATE TO QSAM-RUN-DATE.
+           CALL 'CWBWCOBX' USING PARMINFO-QSAM.
+           MOVE QSAM-GRAND-TOTAL TO COMPANY-EMP-TOTAL.
+           ADD  QSAM-MGMT-GRAND-TOTAL TO COMPANY-MGMT-TOTAL.
+*********
+*********  RUN THE DB2 SOURCE (CWKTDB2X).  CWKTDB2X ACCEPTS ITS
+*********  OWN RUN DATE INTERNALLY, SO NO DATE IS PASSED HERE.
+*********
+       2000-RUN-DB2-SOURCE.
+           MOVE 0 TO DB2-PARM-LTH.
+           MOVE SPACES TO DB2-PARM-DATA.
+           CALL 'CWKTDB2X' USING PARMINFO-DB2.
+           ADD DB2-GRAND-TOTAL TO COMPANY-EMP-TOTAL.
+           ADD DB2-MGMT-GRAND-TOTAL TO COMPANY-MGMT-TOTAL.
+*********
+*********  PRINT THE CONSOLIDATED COMPANY-WIDE SUMMARY, ONE LINE
+*********  PER SOURCE PLUS A COMBINED COMPANY TOTAL LINE.
+*********
+       3000-PRINT-SUMMARY.
+           COMPUTE COMPANY-GRAND-TOTAL =
+                   COMPANY-EMP-TOTAL + COMPANY-MGMT-TOTAL.
+           WRITE SUMMARY-RECORD FROM BLANK-LINE.
+           MOVE TODAYS-DATE (3:2) TO SUMM-RUN-MM.
+           MOVE TODAYS-DATE (5:2) TO SUMM-RUN-DD.
+           MOVE TODAYS-DATE (1:2) TO SUMM-RUN-YY.
+           WRITE SUMMARY-RECORD FROM SUMM-HDR1.
+           WRITE SUMMARY-RECORD FROM BLANK-LINE.
+           WRITE SUMMARY-RECORD FROM SUMM-SOURCE-HDR.
+           WRITE SUMMARY-RECORD FROM BLANK-LINE.
+           MOVE 'CWBWCOBX'          TO SUMM-SRC-NAME.
+           MOVE QSAM-GRAND-TOTAL    TO SUMM-SRC-EMP.
+           MOVE QSAM-MGMT-GRAND-TOTAL TO SUMM-SRC-MGMT.
+           WRITE SUMMARY-RECORD FROM SUMM-SOURCE-DTL.
+           MOVE 'CWKTDB2X'          TO SUMM-SRC-NAME.
+           MOVE DB2-GRAND-TOTAL     TO SUMM-SRC-EMP.
+           MOVE DB2-MGMT-GRAND-TOTAL TO SUMM-SRC-MGMT.
+           WRITE SUMMARY-RECORD FROM SUMM-SOURCE-DTL.
+           WRITE SUMMARY-RECORD FROM BLANK-LINE.
+           MOVE COMPANY-EMP-TOTAL   TO SUMM-TOT-EMP.
+           MOVE COMPANY-MGMT-TOTAL  TO SUMM-TOT-MGMT.
+           WRITE SUMMARY-RECORD FROM SUMM-TOTAL-DTL.
+           WRITE SUMMARY-RECORD FROM BLANK-LINE.
+           MOVE COMPANY-GRAND-TOTAL TO SUMM-GRAND-TOTAL.
+           WRITE SUMMARY-RECORD FROM SUMM-GRAND-DTL.
+*********
+*********
+       9000-OPEN.
+           OPEN OUTPUT SUMMARY-FILE.
+*********
+*********
+       9900-CLOSE.
+           CLOSE SUMMARY-FILE.
